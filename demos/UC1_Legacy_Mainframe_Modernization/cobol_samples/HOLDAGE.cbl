@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLDAGE.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * HOLD-RELEASE AGING REPORT                                      *
+      * SCANS ACCTPROC'S ACCOUNT-MASTER FOR ACCOUNTS WITH AN ACTIVE     *
+      * HOLD AND REPORTS EACH ONE'S AGE AGAINST THE SAME RELEASE        *
+      * WINDOW EODPROC USES TO AUTO-RELEASE HOLDS, BUCKETING EACH HOLD  *
+      * AS PENDING OR PAST-DUE FOR RELEASE. READ-ONLY: THIS PASS DOES   *
+      * NOT RELEASE HOLDS ITSELF, IT ONLY REPORTS THEIR AGING SO        *
+      * OPERATIONS CAN REVIEW HOLDS BEFORE THE NEXT EOD RUN CLEARS      *
+      * THEM.                                                           *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT HOLD-AGING-FILE ASSIGN TO HOLDAGRF
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-BRANCH             PIC 9(4).
+           05  ACCT-TYPE               PIC X(2).
+           05  ACCT-OWNER-ID           PIC 9(10).
+           05  ACCT-BALANCE            PIC S9(13)V99 COMP-3.
+           05  ACCT-AVAIL-BAL          PIC S9(13)V99 COMP-3.
+           05  ACCT-HOLD-AMT           PIC S9(11)V99 COMP-3.
+           05  ACCT-INT-RATE           PIC 9V9(5).
+           05  ACCT-INT-ACCRUED        PIC S9(9)V99 COMP-3.
+           05  ACCT-LAST-INT-DATE      PIC 9(8).
+           05  ACCT-OPEN-DATE          PIC 9(8).
+           05  ACCT-MATURITY-DATE      PIC 9(8).
+           05  ACCT-MONTHLY-FEE        PIC S9(5)V99 COMP-3.
+           05  ACCT-MIN-BALANCE        PIC S9(9)V99 COMP-3.
+           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-INTEREST       PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-FEES           PIC S9(7)V99 COMP-3.
+           05  ACCT-STATUS             PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-DORMANT        VALUE 'D'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+           05  ACCT-FLAGS.
+               10  ACCT-STMT-FLAG      PIC X(1).
+               10  ACCT-OD-FLAG        PIC X(1).
+               10  ACCT-HOLD-FLAG      PIC X(1).
+               10  ACCT-VIP-FLAG       PIC X(1).
+           05  ACCT-LAST-ACTIVITY-DATE PIC 9(8).
+           05  ACCT-HOLD-DATE          PIC 9(8).
+           05  FILLER                  PIC X(24).
+
+       FD  HOLD-AGING-FILE.
+       01  HOLD-AGING-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS              PIC X(2).
+           88  WS-ACCT-OK              VALUE '00'.
+           88  WS-ACCT-EOF             VALUE '10'.
+
+       01  WS-PROCESSING-DATE          PIC 9(8).
+       01  WS-HOLD-RELEASE-DAYS        PIC 9(3) VALUE 3.
+
+       01  WS-DATE-CALC.
+           05  WS-CURRENT-INT          PIC 9(9).
+           05  WS-HOLD-INT             PIC 9(9).
+           05  WS-HOLD-AGE-DAYS        PIC S9(5).
+
+       01  WS-COUNTERS.
+           05  WS-ACCTS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-HOLDS-REPORTED       PIC 9(7) VALUE 0.
+           05  WS-HOLDS-PENDING        PIC 9(7) VALUE 0.
+           05  WS-HOLDS-PAST-DUE       PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(38) VALUE SPACES.
+           05  FILLER                  PIC X(26) VALUE
+               'HOLD-RELEASE AGING REPORT'.
+
+       01  WS-HOLD-DETAIL-LINE.
+           05  FILLER                  PIC X(6) VALUE 'ACCT: '.
+           05  WS-HL-ACCT              PIC 9(12).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'HOLD AMT:  '.
+           05  WS-HL-AMT               PIC Z(9)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'HOLD DATE: '.
+           05  WS-HL-DATE              PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'AGE DAYS: '.
+           05  WS-HL-AGE-DAYS          PIC ZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-HL-STATUS            PIC X(15).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(18) VALUE
+               'HOLDS PENDING:    '.
+           05  WS-SL-PENDING           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(18) VALUE
+               'HOLDS PAST DUE:   '.
+           05  WS-SL-PAST-DUE          PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-LOOP
+               UNTIL WS-ACCT-EOF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PROCESSING-DATE FROM DATE YYYYMMDD
+           DISPLAY '*** HOLD-RELEASE AGING REPORT STARTED ***'
+           DISPLAY 'PROCESSING DATE: ' WS-PROCESSING-DATE
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN OUTPUT HOLD-AGING-FILE
+           WRITE HOLD-AGING-LINE FROM WS-REPORT-HEADER.
+
+       2000-SCAN-LOOP.
+           READ ACCOUNT-MASTER NEXT
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-SCANNED
+                   IF ACCT-HOLD-FLAG = 'Y' AND ACCT-HOLD-AMT > 0
+                       PERFORM 2100-REPORT-HOLD-AGE
+                   END-IF
+           END-READ.
+
+       2100-REPORT-HOLD-AGE.
+           COMPUTE WS-CURRENT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESSING-DATE)
+           COMPUTE WS-HOLD-INT =
+               FUNCTION INTEGER-OF-DATE(ACCT-HOLD-DATE)
+           COMPUTE WS-HOLD-AGE-DAYS = WS-CURRENT-INT - WS-HOLD-INT
+           MOVE ACCT-NUMBER TO WS-HL-ACCT
+           MOVE ACCT-HOLD-AMT TO WS-HL-AMT
+           MOVE ACCT-HOLD-DATE TO WS-HL-DATE
+           MOVE WS-HOLD-AGE-DAYS TO WS-HL-AGE-DAYS
+           IF WS-HOLD-AGE-DAYS >= WS-HOLD-RELEASE-DAYS
+               MOVE 'PAST DUE' TO WS-HL-STATUS
+               ADD 1 TO WS-HOLDS-PAST-DUE
+           ELSE
+               MOVE 'PENDING' TO WS-HL-STATUS
+               ADD 1 TO WS-HOLDS-PENDING
+           END-IF
+           WRITE HOLD-AGING-LINE FROM WS-HOLD-DETAIL-LINE
+           ADD 1 TO WS-HOLDS-REPORTED.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-HOLDS-PENDING TO WS-SL-PENDING
+           MOVE WS-HOLDS-PAST-DUE TO WS-SL-PAST-DUE
+           WRITE HOLD-AGING-LINE FROM WS-SUMMARY-LINE.
+
+       9000-FINALIZE.
+           DISPLAY '*** HOLD-RELEASE AGING REPORT COMPLETE ***'
+           DISPLAY 'ACCOUNTS SCANNED: ' WS-ACCTS-SCANNED
+           DISPLAY 'HOLDS REPORTED:   ' WS-HOLDS-REPORTED
+           CLOSE ACCOUNT-MASTER
+           CLOSE HOLD-AGING-FILE.
