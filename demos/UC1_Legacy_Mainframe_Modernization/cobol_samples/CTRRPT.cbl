@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRRPT.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * CURRENCY TRANSACTION REPORT (CTR)                              *
+      * SORTS ACCTPROC'S DAILY-TRANS BY ACCOUNT AND DATE AND            *
+      * ACCUMULATES EACH ACCOUNT'S DAILY CASH-TYPE ACTIVITY, THE SAME   *
+      * CONTROL-BREAK APPROACH AMLSCRN USES FOR LARGE-CASH ALERTING.    *
+      * WHERE AMLSCRN RAISES AN INTERNAL FRAUD/AML ALERT, THIS PASS     *
+      * PRODUCES THE FORMAL CTR FILING EXTRACT FOR EVERY ACCOUNT/DAY    *
+      * WHOSE AGGREGATE CASH ACTIVITY MEETS OR EXCEEDS THE FEDERAL      *
+      * CURRENCY TRANSACTION REPORTING THRESHOLD.                       *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANS ASSIGN TO DAILYTRN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-TRANS-FILE ASSIGN TO SRTCTR.
+           SELECT CTR-FILE ASSIGN TO CTREXTR
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DAILY-TRANS.
+       01  TRANS-RECORD.
+           05  TR-ACCT-NUMBER          PIC 9(12).
+           05  TR-TRAN-CODE            PIC X(3).
+               88  TR-DEPOSIT          VALUE 'DEP'.
+               88  TR-WITHDRAWAL       VALUE 'WDL'.
+               88  TR-CHECK            VALUE 'CHK'.
+               88  TR-TRANSFER-OUT     VALUE 'TRO'.
+               88  TR-TRANSFER-IN      VALUE 'TRI'.
+               88  TR-FEE              VALUE 'FEE'.
+               88  TR-INTEREST         VALUE 'INT'.
+               88  TR-ADJUSTMENT       VALUE 'ADJ'.
+               88  TR-LOAN-PAYMENT     VALUE 'LNP'.
+               88  TR-REVERSAL         VALUE 'REV'.
+               88  TR-WIRE             VALUE 'WIR'.
+           05  TR-AMOUNT               PIC S9(11)V99 COMP-3.
+           05  TR-DATE                 PIC 9(8).
+           05  TR-TIME                 PIC 9(6).
+           05  TR-REF-NUMBER           PIC X(16).
+           05  TR-DESCRIPTION          PIC X(30).
+           05  TR-BRANCH               PIC 9(4).
+           05  TR-TELLER-ID            PIC X(8).
+           05  TR-CURRENCY-CODE        PIC X(3).
+           05  TR-EXCHANGE-RATE        PIC 9(3)V9(6) COMP-3.
+           05  FILLER                  PIC X(12).
+
+       SD  SORT-TRANS-FILE.
+       01  SORT-TRANS-RECORD.
+           05  ST-ACCT-NUMBER          PIC 9(12).
+           05  ST-TRAN-DATE            PIC 9(8).
+           05  ST-TRAN-CODE            PIC X(3).
+           05  ST-AMOUNT               PIC S9(11)V99 COMP-3.
+           05  ST-BRANCH               PIC 9(4).
+           05  ST-REF-NUMBER           PIC X(16).
+
+       FD  CTR-FILE.
+       01  CTR-DETAIL-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTR-THRESHOLD            PIC S9(9)V99 COMP-3 VALUE
+               10000.00.
+
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF             VALUE 'Y'.
+
+       01  WS-LAST-ACCT-NUMBER         PIC 9(12) VALUE 0.
+       01  WS-LAST-TRAN-DATE           PIC 9(8) VALUE 0.
+       01  WS-LAST-BRANCH              PIC 9(4) VALUE 0.
+       01  WS-DAY-CASH-IN              PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-DAY-CASH-OUT             PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-DAY-TOTAL                PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-DAY-TRAN-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-CTRS-FILED           PIC 9(7) VALUE 0.
+
+       01  WS-CTR-DETAIL-LINE.
+           05  FILLER                  PIC X(5) VALUE 'CTR: '.
+           05  WS-CL-ACCT              PIC 9(12).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'BRANCH:'.
+           05  WS-CL-BRANCH            PIC 9(4).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE 'DATE: '.
+           05  WS-CL-DATE              PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE 'CASH IN: '.
+           05  WS-CL-CASH-IN           PIC Z(9)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'CASH OUT: '.
+           05  WS-CL-CASH-OUT          PIC Z(9)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'TOTAL: '.
+           05  WS-CL-TOTAL             PIC Z(9)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE 'COUNT:  '.
+           05  WS-CL-COUNT             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AND-REPORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** CURRENCY TRANSACTION REPORT STARTED ***'
+           OPEN OUTPUT CTR-FILE.
+
+      *----------------------------------------------------------------
+      * SORT DAILY-TRANS INTO ACCOUNT/DATE ORDER AND BUILD THE CTR
+      * EXTRACT FROM THE SORTED STREAM IN THE SORT'S OUTPUT
+      * PROCEDURE, THE SAME CONTROL-BREAK APPROACH AMLSCRN USES. THE
+      * INPUT PROCEDURE EXPLICITLY MOVES EACH FIELD FROM TRANS-RECORD
+      * INTO SORT-TRANS-RECORD RATHER THAN USING SORT ... USING,
+      * SINCE THE SD RECORD REORDERS/RESIZES FIELDS RELATIVE TO THE
+      * FD AND A GROUP-LEVEL USING MOVE WOULD COPY THE WRONG BYTES.
+      *----------------------------------------------------------------
+       2000-SORT-AND-REPORT.
+           SORT SORT-TRANS-FILE
+               ON ASCENDING KEY ST-ACCT-NUMBER ST-TRAN-DATE
+               INPUT PROCEDURE IS 2100-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-BUILD-SORTED-RECORDS.
+
+       2100-LOAD-SORT-FILE.
+           OPEN INPUT DAILY-TRANS
+           PERFORM UNTIL 1 = 2
+               READ DAILY-TRANS
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE TR-ACCT-NUMBER TO ST-ACCT-NUMBER
+                       MOVE TR-DATE TO ST-TRAN-DATE
+                       MOVE TR-TRAN-CODE TO ST-TRAN-CODE
+                       MOVE TR-AMOUNT TO ST-AMOUNT
+                       MOVE TR-BRANCH TO ST-BRANCH
+                       MOVE TR-REF-NUMBER TO ST-REF-NUMBER
+                       RELEASE SORT-TRANS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE DAILY-TRANS.
+
+       3000-BUILD-SORTED-RECORDS.
+           MOVE 0 TO WS-LAST-ACCT-NUMBER
+           MOVE 0 TO WS-LAST-TRAN-DATE
+           MOVE 0 TO WS-LAST-BRANCH
+           MOVE 0 TO WS-DAY-CASH-IN
+           MOVE 0 TO WS-DAY-CASH-OUT
+           MOVE 0 TO WS-DAY-TOTAL
+           MOVE 0 TO WS-DAY-TRAN-COUNT
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-TRANS-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM
+           IF WS-LAST-ACCT-NUMBER NOT = 0
+               PERFORM 3200-CHECK-DAY-TOTAL
+           END-IF.
+
+       3100-PROCESS-SORTED-RECORD.
+           ADD 1 TO WS-TRANS-SCANNED
+           IF ST-ACCT-NUMBER NOT = WS-LAST-ACCT-NUMBER
+               OR ST-TRAN-DATE NOT = WS-LAST-TRAN-DATE
+               IF WS-LAST-ACCT-NUMBER NOT = 0
+                   PERFORM 3200-CHECK-DAY-TOTAL
+               END-IF
+               MOVE ST-ACCT-NUMBER TO WS-LAST-ACCT-NUMBER
+               MOVE ST-TRAN-DATE TO WS-LAST-TRAN-DATE
+               MOVE ST-BRANCH TO WS-LAST-BRANCH
+               MOVE 0 TO WS-DAY-CASH-IN
+               MOVE 0 TO WS-DAY-CASH-OUT
+               MOVE 0 TO WS-DAY-TOTAL
+               MOVE 0 TO WS-DAY-TRAN-COUNT
+           END-IF
+           IF ST-TRAN-CODE = 'DEP'
+               ADD FUNCTION ABS(ST-AMOUNT) TO WS-DAY-CASH-IN
+               ADD FUNCTION ABS(ST-AMOUNT) TO WS-DAY-TOTAL
+               ADD 1 TO WS-DAY-TRAN-COUNT
+           ELSE
+               IF ST-TRAN-CODE = 'WDL'
+                   ADD FUNCTION ABS(ST-AMOUNT) TO WS-DAY-CASH-OUT
+                   ADD FUNCTION ABS(ST-AMOUNT) TO WS-DAY-TOTAL
+                   ADD 1 TO WS-DAY-TRAN-COUNT
+               END-IF
+           END-IF.
+
+       3200-CHECK-DAY-TOTAL.
+           IF WS-DAY-TOTAL >= WS-CTR-THRESHOLD
+               PERFORM 3300-WRITE-CTR-RECORD
+           END-IF.
+
+       3300-WRITE-CTR-RECORD.
+           MOVE WS-LAST-ACCT-NUMBER TO WS-CL-ACCT
+           MOVE WS-LAST-BRANCH TO WS-CL-BRANCH
+           MOVE WS-LAST-TRAN-DATE TO WS-CL-DATE
+           MOVE WS-DAY-CASH-IN TO WS-CL-CASH-IN
+           MOVE WS-DAY-CASH-OUT TO WS-CL-CASH-OUT
+           MOVE WS-DAY-TOTAL TO WS-CL-TOTAL
+           MOVE WS-DAY-TRAN-COUNT TO WS-CL-COUNT
+           WRITE CTR-DETAIL-LINE FROM WS-CTR-DETAIL-LINE
+           ADD 1 TO WS-CTRS-FILED.
+
+       9000-FINALIZE.
+           DISPLAY '*** CURRENCY TRANSACTION REPORT COMPLETE ***'
+           DISPLAY 'TRANSACTIONS SCANNED: ' WS-TRANS-SCANNED
+           DISPLAY 'CTR RECORDS FILED:    ' WS-CTRS-FILED
+           CLOSE CTR-FILE.
