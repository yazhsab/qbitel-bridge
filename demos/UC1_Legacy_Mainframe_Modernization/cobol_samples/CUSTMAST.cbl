@@ -25,12 +25,22 @@
                FILE STATUS IS WS-TRAN-STATUS.
            SELECT REPORT-FILE ASSIGN TO CUSTRPT
                ORGANIZATION IS SEQUENTIAL.
+           SELECT NSF-FILE ASSIGN TO NSFFILE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WORK-DETAIL-FILE ASSIGN TO WRKDTL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-DETAIL-FILE ASSIGN TO SRTDTL.
+           SELECT CUST-AUDIT-FILE ASSIGN TO AUDITFL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD.
+       01  CUSTOMER-MASTER-RECORD.
            05  CUST-ID                 PIC 9(10).
            05  CUST-NAME.
                10  CUST-FIRST-NAME     PIC X(20).
@@ -47,6 +57,8 @@
                88  CHECKING            VALUE 'C'.
                88  SAVINGS             VALUE 'S'.
                88  MONEY-MARKET        VALUE 'M'.
+               88  CD-TYPE              VALUE 'D'.
+               88  IRA-TYPE             VALUE 'R'.
            05  CUST-BALANCE            PIC S9(11)V99 COMP-3.
            05  CUST-CREDIT-LIMIT       PIC S9(9)V99 COMP-3.
            05  CUST-OPEN-DATE          PIC 9(8).
@@ -55,7 +67,21 @@
                88  ACTIVE              VALUE 'A'.
                88  INACTIVE            VALUE 'I'.
                88  CLOSED              VALUE 'C'.
-           05  FILLER                  PIC X(20).
+           05  CUST-MATURITY-DATE      PIC 9(8).
+           05  CUST-CREDIT-SCORE       PIC 9(3).
+           05  CUST-AML-FLAG           PIC X(1).
+               88  CUST-AML-ALERTED    VALUE 'Y'.
+           05  CUST-OFFICER-ID         PIC 9(6).
+           05  CUST-SEGMENT            PIC X(2).
+               88  CUST-PREMIUM        VALUE 'PR'.
+               88  CUST-STANDARD       VALUE 'ST'.
+               88  CUST-BASIC          VALUE 'BA'.
+           05  CUST-KYC-VERIFIED       PIC X(1).
+               88  KYC-YES             VALUE 'Y'.
+               88  KYC-NO              VALUE 'N'.
+           05  CUST-FRAUD-FLAG         PIC X(1).
+           05  CUST-DECEASED-FLAG      PIC X(1).
+           05  CUST-BANKRUPT-FLAG      PIC X(1).
 
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
@@ -70,11 +96,61 @@
            05  TRAN-DATE               PIC 9(8).
            05  TRAN-TIME               PIC 9(6).
            05  TRAN-STATUS             PIC X(1).
-           05  FILLER                  PIC X(30).
+           05  TRAN-TO-CUST-ID         PIC 9(10).
+           05  TRAN-CREATED-BY         PIC X(8).
+           05  TRAN-MODIFIED-BY        PIC X(8).
+           05  FILLER                  PIC X(4).
 
        FD  REPORT-FILE.
        01  REPORT-LINE                 PIC X(132).
 
+       FD  NSF-FILE.
+       01  NSF-RECORD.
+           05  NSF-TRAN-ID             PIC 9(12).
+           05  NSF-CUST-ID             PIC 9(10).
+           05  NSF-AMOUNT              PIC S9(9)V99 COMP-3.
+           05  NSF-REASON-CODE         PIC X(4).
+               88  NSF-INSUFF-FUNDS    VALUE 'NSF '.
+               88  NSF-CUST-NOT-FOUND  VALUE 'CNF '.
+               88  NSF-BAD-MASTER-DATA VALUE 'BAD '.
+               88  NSF-CD-LOCKED       VALUE 'CDL '.
+           05  NSF-DATE                PIC 9(8).
+           05  FILLER                  PIC X(20).
+
+       FD  WORK-DETAIL-FILE.
+       01  WORK-DETAIL-RECORD.
+           05  WD-ACCT-TYPE            PIC X(1).
+           05  WD-CUST-ID              PIC 9(10).
+           05  WD-CUST-NAME            PIC X(50).
+           05  WD-BALANCE              PIC S9(11)V99 COMP-3.
+           05  WD-STATUS               PIC X(10).
+
+       SD  SORT-DETAIL-FILE.
+       01  SORT-DETAIL-RECORD.
+           05  SD-ACCT-TYPE            PIC X(1).
+           05  SD-CUST-ID              PIC 9(10).
+           05  SD-CUST-NAME            PIC X(50).
+           05  SD-BALANCE              PIC S9(11)V99 COMP-3.
+           05  SD-STATUS               PIC X(10).
+
+       FD  CUST-AUDIT-FILE.
+       01  CUST-AUDIT-RECORD.
+           05  AUD-CUST-ID             PIC 9(10).
+           05  AUD-OLD-BALANCE         PIC S9(11)V99 COMP-3.
+           05  AUD-NEW-BALANCE         PIC S9(11)V99 COMP-3.
+           05  AUD-TRAN-ID             PIC 9(12).
+           05  AUD-DATE                PIC 9(8).
+           05  AUD-TIME                PIC 9(6).
+           05  FILLER                  PIC X(20).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-TRAN-ID       PIC 9(12).
+           05  CKPT-RECORD-COUNT       PIC 9(7).
+           05  CKPT-DATE               PIC 9(8).
+           05  CKPT-TIME               PIC 9(6).
+           05  FILLER                  PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC X(2).
            88  WS-FILE-OK              VALUE '00'.
@@ -91,6 +167,19 @@
 
        01  WS-DISPLAY-BALANCE          PIC Z(10)9.99-.
        01  WS-DISPLAY-AMOUNT           PIC Z(8)9.99-.
+       01  WS-XFER-SOURCE-ID           PIC 9(10).
+       01  WS-XFER-DEST-FOUND          PIC X(1).
+           88  WS-DEST-FOUND           VALUE 'Y'.
+           88  WS-DEST-NOT-FOUND       VALUE 'N'.
+
+       01  WS-DORMANCY-DAYS            PIC 9(5) VALUE 180.
+       01  WS-DORMANCY-CALC.
+           05  WS-DORM-CURRENT-INT     PIC 9(7).
+           05  WS-DORM-ACTIVITY-INT    PIC 9(7).
+           05  WS-DORM-DAYS-IDLE       PIC S9(7).
+       01  WS-SAVED-LAST-ACTIVITY      PIC 9(8).
+       01  WS-CUSTS-DORMANT            PIC 9(7) VALUE 0.
+       01  WS-POSTING-ID               PIC X(8) VALUE 'CUSTMAST'.
 
        01  WS-REPORT-HEADER.
            05  FILLER                  PIC X(50) VALUE SPACES.
@@ -107,13 +196,67 @@
            05  FILLER                  PIC X(2) VALUE SPACES.
            05  WS-RPT-STATUS           PIC X(10).
 
+       01  WS-GROUP-HEADER.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE
+               'ACCOUNT TYPE:   '.
+           05  WS-GRP-TYPE-DESC        PIC X(20).
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               'SUBTOTAL FOR TYPE: '.
+           05  WS-SUB-TYPE-DESC        PIC X(20).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-SUB-BALANCE          PIC Z(10)9.99-.
+
+       01  WS-GRANDTOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               'GRAND TOTAL:        '.
+           05  WS-GT-BALANCE           PIC Z(10)9.99-.
+
+       01  WS-LAST-ACCT-TYPE           PIC X(1) VALUE SPACE.
+       01  WS-TYPE-SUBTOTAL            PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-GRAND-TOTAL              PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF             VALUE 'Y'.
+
+       01  WS-VALID-DATA-FLAG          PIC X(1).
+           88  WS-DATA-VALID           VALUE 'Y'.
+           88  WS-DATA-INVALID         VALUE 'N'.
+       01  WS-DOB-YEAR                 PIC 9(4).
+       01  WS-DOB-MONTH                PIC 9(2).
+       01  WS-DOB-DAY                  PIC 9(2).
+       01  WS-CURR-YEAR                PIC 9(4).
+       01  WS-OLD-BALANCE              PIC S9(11)V99 COMP-3.
+
+       01  WS-CKPT-STATUS              PIC X(2).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 5000.
+       01  WS-RESTART-TRAN-ID          PIC 9(12) VALUE 0.
+       01  WS-RESTART-MODE-FLAG        PIC X(1) VALUE 'N'.
+           88  WS-IN-RESTART           VALUE 'Y'.
+           88  WS-NOT-IN-RESTART       VALUE 'N'.
+
+       01  WS-COMMAND-LINE             PIC X(40).
+       01  WS-RUN-MODE                 PIC X(7) VALUE SPACES.
+           88  WS-MODE-INQUIRY         VALUE 'INQUIRY'.
+       01  WS-INQUIRY-CUST-ID-TEXT     PIC X(10) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        0000-MAIN-PROCESS.
-           PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-TRANSACTIONS
-               UNTIL WS-STOP
-           PERFORM 9000-FINALIZE
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+               INTO WS-RUN-MODE WS-INQUIRY-CUST-ID-TEXT
+           IF WS-MODE-INQUIRY
+               PERFORM 1500-RUN-ONLINE-INQUIRY
+           ELSE
+               PERFORM 1000-INITIALIZE
+               PERFORM 2000-PROCESS-TRANSACTIONS
+                   UNTIL WS-STOP
+               PERFORM 9000-FINALIZE
+           END-IF
            STOP RUN.
 
        1000-INITIALIZE.
@@ -123,15 +266,34 @@
                DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
                MOVE 'N' TO WS-PROCESS-FLAG
            END-IF
-           OPEN INPUT TRANSACTION-FILE
+           OPEN I-O TRANSACTION-FILE
            IF WS-TRAN-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING TRANSACTION FILE'
                MOVE 'N' TO WS-PROCESS-FLAG
            END-IF
            OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT NSF-FILE
+           OPEN OUTPUT WORK-DETAIL-FILE
+           OPEN OUTPUT CUST-AUDIT-FILE
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
-           WRITE REPORT-LINE FROM WS-REPORT-HEADER.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER
+           PERFORM 1050-READ-CHECKPOINT.
+
+       1050-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   NOT AT END
+                       IF CKPT-LAST-TRAN-ID > 0
+                           MOVE CKPT-LAST-TRAN-ID TO WS-RESTART-TRAN-ID
+                           SET WS-IN-RESTART TO TRUE
+                           DISPLAY 'RESTARTING AFTER TRAN-ID: '
+                               WS-RESTART-TRAN-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
        2000-PROCESS-TRANSACTIONS.
            READ TRANSACTION-FILE INTO TRANSACTION-RECORD
@@ -143,80 +305,387 @@
 
        3000-PROCESS-SINGLE-TRAN.
            ADD 1 TO WS-RECORD-COUNT
+           IF WS-IN-RESTART AND TRAN-ID NOT > WS-RESTART-TRAN-ID
+               CONTINUE
+           ELSE
+               SET WS-NOT-IN-RESTART TO TRUE
+               PERFORM 3010-APPLY-SINGLE-TRAN
+               PERFORM 1060-CHECKPOINT-IF-DUE
+           END-IF.
+
+       3010-APPLY-SINGLE-TRAN.
            MOVE TRAN-CUST-ID TO CUST-ID
            READ CUSTOMER-FILE
            IF WS-FILE-OK
-               EVALUATE TRUE
-                   WHEN DEPOSIT
-                       PERFORM 4000-PROCESS-DEPOSIT
-                   WHEN WITHDRAWAL
-                       PERFORM 5000-PROCESS-WITHDRAWAL
-                   WHEN TRANSFER
-                       PERFORM 6000-PROCESS-TRANSFER
-                   WHEN INQUIRY
-                       PERFORM 7000-PROCESS-INQUIRY
-                   WHEN OTHER
-                       ADD 1 TO WS-ERROR-COUNT
-               END-EVALUATE
+               PERFORM 3050-VALIDATE-CUSTOMER-DATA
+               IF WS-DATA-INVALID
+                   ADD 1 TO WS-ERROR-COUNT
+                   SET NSF-BAD-MASTER-DATA TO TRUE
+                   MOVE CUST-ID TO NSF-CUST-ID
+                   PERFORM 8100-WRITE-NSF-RECORD
+               ELSE
+                   EVALUATE TRUE
+                       WHEN DEPOSIT
+                           PERFORM 4000-PROCESS-DEPOSIT
+                           PERFORM 3060-STAMP-TRAN-AUDIT
+                       WHEN WITHDRAWAL
+                           PERFORM 5000-PROCESS-WITHDRAWAL
+                           PERFORM 3060-STAMP-TRAN-AUDIT
+                       WHEN TRANSFER
+                           PERFORM 6000-PROCESS-TRANSFER
+                           PERFORM 3060-STAMP-TRAN-AUDIT
+                       WHEN INQUIRY
+                           PERFORM 7000-PROCESS-INQUIRY
+                       WHEN OTHER
+                           ADD 1 TO WS-ERROR-COUNT
+                   END-EVALUATE
+               END-IF
            ELSE
                ADD 1 TO WS-ERROR-COUNT
                DISPLAY 'CUSTOMER NOT FOUND: ' TRAN-CUST-ID
+               SET NSF-CUST-NOT-FOUND TO TRUE
+               MOVE TRAN-CUST-ID TO NSF-CUST-ID
+               PERFORM 8100-WRITE-NSF-RECORD
+           END-IF.
+
+       3060-STAMP-TRAN-AUDIT.
+           IF TRAN-CREATED-BY = SPACES
+               MOVE WS-POSTING-ID TO TRAN-CREATED-BY
+           ELSE
+               MOVE WS-POSTING-ID TO TRAN-MODIFIED-BY
+           END-IF
+           REWRITE TRANSACTION-RECORD.
+
+       1060-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE TRAN-ID TO CKPT-LAST-TRAN-ID
+               MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               MOVE WS-CURRENT-DATE TO CKPT-DATE
+               MOVE WS-CURRENT-TIME TO CKPT-TIME
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       3050-VALIDATE-CUSTOMER-DATA.
+           SET WS-DATA-VALID TO TRUE
+           IF CUST-SSN NOT NUMERIC OR CUST-SSN = 0
+               SET WS-DATA-INVALID TO TRUE
+           END-IF
+           IF CUST-DOB NOT NUMERIC
+               SET WS-DATA-INVALID TO TRUE
+           ELSE
+               MOVE WS-CURRENT-DATE(1:4) TO WS-CURR-YEAR
+               MOVE CUST-DOB(1:4) TO WS-DOB-YEAR
+               MOVE CUST-DOB(5:2) TO WS-DOB-MONTH
+               MOVE CUST-DOB(7:2) TO WS-DOB-DAY
+               IF WS-DOB-YEAR < 1900 OR WS-DOB-YEAR > WS-CURR-YEAR
+                   OR WS-DOB-MONTH < 1 OR WS-DOB-MONTH > 12
+                   OR WS-DOB-DAY < 1 OR WS-DOB-DAY > 31
+                   SET WS-DATA-INVALID TO TRUE
+               END-IF
+           END-IF
+           IF CUST-ZIP NOT NUMERIC
+               OR CUST-ZIP < 00501 OR CUST-ZIP > 99950
+               SET WS-DATA-INVALID TO TRUE
            END-IF.
 
        4000-PROCESS-DEPOSIT.
+           MOVE CUST-BALANCE TO WS-OLD-BALANCE
+           MOVE CUST-LAST-ACTIVITY TO WS-SAVED-LAST-ACTIVITY
            ADD TRAN-AMOUNT TO CUST-BALANCE
            MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY
-           REWRITE CUSTOMER-RECORD
+           REWRITE CUSTOMER-MASTER-RECORD
+           PERFORM 8150-WRITE-AUDIT-RECORD
            PERFORM 8000-WRITE-REPORT.
 
        5000-PROCESS-WITHDRAWAL.
-           IF TRAN-AMOUNT > CUST-BALANCE
+           IF CD-TYPE AND WS-CURRENT-DATE < CUST-MATURITY-DATE
+               DISPLAY 'CD NOT YET MATURED FOR CUST: ' CUST-ID
+               ADD 1 TO WS-ERROR-COUNT
+               SET NSF-CD-LOCKED TO TRUE
+               MOVE CUST-ID TO NSF-CUST-ID
+               PERFORM 8100-WRITE-NSF-RECORD
+           ELSE IF TRAN-AMOUNT > (CUST-BALANCE + CUST-CREDIT-LIMIT)
                DISPLAY 'INSUFFICIENT FUNDS FOR CUST: ' CUST-ID
                ADD 1 TO WS-ERROR-COUNT
+               SET NSF-INSUFF-FUNDS TO TRUE
+               MOVE CUST-ID TO NSF-CUST-ID
+               PERFORM 8100-WRITE-NSF-RECORD
            ELSE
+               MOVE CUST-BALANCE TO WS-OLD-BALANCE
+               MOVE CUST-LAST-ACTIVITY TO WS-SAVED-LAST-ACTIVITY
                SUBTRACT TRAN-AMOUNT FROM CUST-BALANCE
                MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY
-               REWRITE CUSTOMER-RECORD
+               REWRITE CUSTOMER-MASTER-RECORD
+               PERFORM 8150-WRITE-AUDIT-RECORD
                PERFORM 8000-WRITE-REPORT
+           END-IF
            END-IF.
 
        6000-PROCESS-TRANSFER.
-           IF TRAN-AMOUNT > CUST-BALANCE
-               DISPLAY 'INSUFFICIENT FUNDS FOR TRANSFER'
+           IF CD-TYPE AND WS-CURRENT-DATE < CUST-MATURITY-DATE
+               DISPLAY 'CD NOT YET MATURED FOR CUST: ' CUST-ID
                ADD 1 TO WS-ERROR-COUNT
+               SET NSF-CD-LOCKED TO TRUE
+               MOVE CUST-ID TO NSF-CUST-ID
+               PERFORM 8100-WRITE-NSF-RECORD
            ELSE
-               SUBTRACT TRAN-AMOUNT FROM CUST-BALANCE
-               MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY
-               REWRITE CUSTOMER-RECORD
-               PERFORM 8000-WRITE-REPORT
+               IF TRAN-AMOUNT > (CUST-BALANCE + CUST-CREDIT-LIMIT)
+                   DISPLAY 'INSUFFICIENT FUNDS FOR TRANSFER'
+                   ADD 1 TO WS-ERROR-COUNT
+                   SET NSF-INSUFF-FUNDS TO TRUE
+                   MOVE CUST-ID TO NSF-CUST-ID
+                   PERFORM 8100-WRITE-NSF-RECORD
+               ELSE
+                   MOVE CUST-ID TO WS-XFER-SOURCE-ID
+                   MOVE CUST-BALANCE TO WS-OLD-BALANCE
+                   SUBTRACT TRAN-AMOUNT FROM CUST-BALANCE
+                   MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY
+                   REWRITE CUSTOMER-MASTER-RECORD
+                   PERFORM 8150-WRITE-AUDIT-RECORD
+                   MOVE TRAN-TO-CUST-ID TO CUST-ID
+                   READ CUSTOMER-FILE
+                   IF WS-FILE-OK
+                       SET WS-DEST-FOUND TO TRUE
+                   ELSE
+                       SET WS-DEST-NOT-FOUND TO TRUE
+                   END-IF
+                   IF WS-DEST-NOT-FOUND
+                       DISPLAY 'TRANSFER DESTINATION NOT FOUND: '
+                           TRAN-TO-CUST-ID
+                       ADD 1 TO WS-ERROR-COUNT
+                       SET NSF-CUST-NOT-FOUND TO TRUE
+                       MOVE TRAN-TO-CUST-ID TO NSF-CUST-ID
+                       PERFORM 8100-WRITE-NSF-RECORD
+                       PERFORM 6050-REVERSE-SOURCE-DEBIT
+                   ELSE
+                       PERFORM 3050-VALIDATE-CUSTOMER-DATA
+                       IF WS-DATA-INVALID
+                           ADD 1 TO WS-ERROR-COUNT
+                           SET NSF-BAD-MASTER-DATA TO TRUE
+                           MOVE CUST-ID TO NSF-CUST-ID
+                           PERFORM 8100-WRITE-NSF-RECORD
+                           PERFORM 6050-REVERSE-SOURCE-DEBIT
+                       ELSE
+                           MOVE CUST-BALANCE TO WS-OLD-BALANCE
+                           MOVE CUST-LAST-ACTIVITY
+                               TO WS-SAVED-LAST-ACTIVITY
+                           ADD TRAN-AMOUNT TO CUST-BALANCE
+                           MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY
+                           REWRITE CUSTOMER-MASTER-RECORD
+                           PERFORM 8150-WRITE-AUDIT-RECORD
+                           PERFORM 8000-WRITE-REPORT
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
+       6050-REVERSE-SOURCE-DEBIT.
+           MOVE WS-XFER-SOURCE-ID TO CUST-ID
+           READ CUSTOMER-FILE
+           MOVE CUST-BALANCE TO WS-OLD-BALANCE
+           ADD TRAN-AMOUNT TO CUST-BALANCE
+           REWRITE CUSTOMER-MASTER-RECORD
+           PERFORM 8150-WRITE-AUDIT-RECORD.
+
        7000-PROCESS-INQUIRY.
+           MOVE CUST-LAST-ACTIVITY TO WS-SAVED-LAST-ACTIVITY
            MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
            DISPLAY 'CUSTOMER: ' CUST-ID ' BALANCE: ' WS-DISPLAY-BALANCE
            PERFORM 8000-WRITE-REPORT.
 
+       1500-RUN-ONLINE-INQUIRY.
+           DISPLAY '*** CUSTMAST ONLINE INQUIRY MODE ***'
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-INQUIRY-CUST-ID-TEXT) TO CUST-ID
+               READ CUSTOMER-FILE
+               IF WS-FILE-OK
+                   PERFORM 1550-DISPLAY-CUSTOMER-DETAIL
+               ELSE
+                   DISPLAY 'CUSTOMER NOT FOUND: ' CUST-ID
+               END-IF
+               CLOSE CUSTOMER-FILE
+           END-IF.
+
+       1550-DISPLAY-CUSTOMER-DETAIL.
+           MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
+           DISPLAY 'CUSTOMER ID:   ' CUST-ID
+           DISPLAY 'NAME:          ' CUST-FIRST-NAME ' ' CUST-LAST-NAME
+           DISPLAY 'ACCOUNT TYPE:  ' CUST-ACCT-TYPE
+           DISPLAY 'BALANCE:       ' WS-DISPLAY-BALANCE
+           DISPLAY 'STATUS:        ' CUST-STATUS
+           DISPLAY 'OPEN DATE:     ' CUST-OPEN-DATE
+           DISPLAY 'LAST ACTIVITY: ' CUST-LAST-ACTIVITY
+           DISPLAY 'CREDIT SCORE:  ' CUST-CREDIT-SCORE.
+
        8000-WRITE-REPORT.
-           MOVE CUST-ID TO WS-RPT-CUST-ID
+           PERFORM 8050-CHECK-DORMANCY
+           MOVE CUST-ACCT-TYPE TO WD-ACCT-TYPE
+           MOVE CUST-ID TO WD-CUST-ID
            STRING CUST-FIRST-NAME DELIMITED BY '  '
                   ' ' DELIMITED BY SIZE
                   CUST-LAST-NAME DELIMITED BY '  '
-                  INTO WS-RPT-CUST-NAME
-           MOVE CUST-BALANCE TO WS-RPT-BALANCE
+                  INTO WD-CUST-NAME
+           MOVE CUST-BALANCE TO WD-BALANCE
            EVALUATE CUST-STATUS
                WHEN 'A'
-                   MOVE 'ACTIVE' TO WS-RPT-STATUS
+                   MOVE 'ACTIVE' TO WD-STATUS
                WHEN 'I'
-                   MOVE 'INACTIVE' TO WS-RPT-STATUS
+                   MOVE 'INACTIVE' TO WD-STATUS
                WHEN 'C'
-                   MOVE 'CLOSED' TO WS-RPT-STATUS
+                   MOVE 'CLOSED' TO WD-STATUS
            END-EVALUATE
-           WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+           WRITE WORK-DETAIL-RECORD.
+
+       8050-CHECK-DORMANCY.
+           IF ACTIVE
+               COMPUTE WS-DORM-CURRENT-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+               COMPUTE WS-DORM-ACTIVITY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-SAVED-LAST-ACTIVITY)
+               COMPUTE WS-DORM-DAYS-IDLE =
+                   WS-DORM-CURRENT-INT - WS-DORM-ACTIVITY-INT
+               IF WS-DORM-DAYS-IDLE > WS-DORMANCY-DAYS
+                   SET INACTIVE TO TRUE
+                   REWRITE CUSTOMER-MASTER-RECORD
+               END-IF
+           END-IF.
+
+       8100-WRITE-NSF-RECORD.
+           MOVE TRAN-ID TO NSF-TRAN-ID
+           MOVE TRAN-AMOUNT TO NSF-AMOUNT
+           MOVE WS-CURRENT-DATE TO NSF-DATE
+           WRITE NSF-RECORD.
+
+       8150-WRITE-AUDIT-RECORD.
+           MOVE CUST-ID TO AUD-CUST-ID
+           MOVE WS-OLD-BALANCE TO AUD-OLD-BALANCE
+           MOVE CUST-BALANCE TO AUD-NEW-BALANCE
+           MOVE TRAN-ID TO AUD-TRAN-ID
+           MOVE WS-CURRENT-DATE TO AUD-DATE
+           MOVE WS-CURRENT-TIME TO AUD-TIME
+           WRITE CUST-AUDIT-RECORD.
+
+       8400-BUILD-GROUPED-REPORT.
+           CLOSE WORK-DETAIL-FILE
+           SORT SORT-DETAIL-FILE
+               ON ASCENDING KEY SD-ACCT-TYPE SD-CUST-ID
+               USING WORK-DETAIL-FILE
+               OUTPUT PROCEDURE IS 8500-PRODUCE-GROUPED-REPORT.
+
+       8500-PRODUCE-GROUPED-REPORT.
+           MOVE SPACE TO WS-LAST-ACCT-TYPE
+           MOVE 0 TO WS-TYPE-SUBTOTAL
+           MOVE 0 TO WS-GRAND-TOTAL
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-DETAIL-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 8510-PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM
+           IF WS-LAST-ACCT-TYPE NOT = SPACE
+               PERFORM 8520-WRITE-SUBTOTAL
+           END-IF
+           PERFORM 8530-WRITE-GRAND-TOTAL.
+
+       8510-PROCESS-SORTED-RECORD.
+           IF SD-ACCT-TYPE NOT = WS-LAST-ACCT-TYPE
+               IF WS-LAST-ACCT-TYPE NOT = SPACE
+                   PERFORM 8520-WRITE-SUBTOTAL
+               END-IF
+               MOVE SD-ACCT-TYPE TO WS-LAST-ACCT-TYPE
+               MOVE 0 TO WS-TYPE-SUBTOTAL
+               PERFORM 8540-WRITE-GROUP-HEADER
+           END-IF
+           MOVE SD-CUST-ID TO WS-RPT-CUST-ID
+           MOVE SD-CUST-NAME TO WS-RPT-CUST-NAME
+           MOVE SD-BALANCE TO WS-RPT-BALANCE
+           MOVE SD-STATUS TO WS-RPT-STATUS
+           WRITE REPORT-LINE FROM WS-REPORT-DETAIL
+           ADD SD-BALANCE TO WS-TYPE-SUBTOTAL
+           ADD SD-BALANCE TO WS-GRAND-TOTAL.
+
+       8540-WRITE-GROUP-HEADER.
+           EVALUATE WS-LAST-ACCT-TYPE
+               WHEN 'C'
+                   MOVE 'CHECKING' TO WS-GRP-TYPE-DESC
+               WHEN 'S'
+                   MOVE 'SAVINGS' TO WS-GRP-TYPE-DESC
+               WHEN 'M'
+                   MOVE 'MONEY MARKET' TO WS-GRP-TYPE-DESC
+               WHEN 'D'
+                   MOVE 'CERTIFICATE OF DEPOSIT' TO WS-GRP-TYPE-DESC
+               WHEN 'R'
+                   MOVE 'IRA' TO WS-GRP-TYPE-DESC
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO WS-GRP-TYPE-DESC
+           END-EVALUATE
+           WRITE REPORT-LINE FROM WS-GROUP-HEADER.
+
+       8520-WRITE-SUBTOTAL.
+           MOVE WS-GRP-TYPE-DESC TO WS-SUB-TYPE-DESC
+           MOVE WS-TYPE-SUBTOTAL TO WS-SUB-BALANCE
+           WRITE REPORT-LINE FROM WS-SUBTOTAL-LINE.
+
+       8530-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-GT-BALANCE
+           WRITE REPORT-LINE FROM WS-GRANDTOTAL-LINE.
 
        9000-FINALIZE.
+           PERFORM 8400-BUILD-GROUPED-REPORT
+           PERFORM 9050-PROCESS-DORMANCY-SWEEP
+           MOVE 0 TO CKPT-LAST-TRAN-ID
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-CURRENT-DATE TO CKPT-DATE
+           MOVE WS-CURRENT-TIME TO CKPT-TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
            DISPLAY 'PROCESSING COMPLETE'
            DISPLAY 'RECORDS PROCESSED: ' WS-RECORD-COUNT
            DISPLAY 'ERRORS ENCOUNTERED: ' WS-ERROR-COUNT
+           DISPLAY 'CUSTOMERS NEWLY DORMANT: ' WS-CUSTS-DORMANT
            CLOSE CUSTOMER-FILE
            CLOSE TRANSACTION-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE NSF-FILE
+           CLOSE CUST-AUDIT-FILE.
+
+       9050-PROCESS-DORMANCY-SWEEP.
+           DISPLAY 'SCANNING FULL CUSTOMER FILE FOR DORMANCY...'
+           MOVE LOW-VALUES TO CUST-ID
+           START CUSTOMER-FILE KEY > CUST-ID
+           IF WS-FILE-OK
+               PERFORM 9060-DORMANCY-SWEEP-LOOP
+                   UNTIL WS-FILE-EOF
+           END-IF.
+
+       9060-DORMANCY-SWEEP-LOOP.
+           READ CUSTOMER-FILE NEXT
+               AT END
+                   SET WS-FILE-EOF TO TRUE
+               NOT AT END
+                   IF ACTIVE AND CUST-LAST-ACTIVITY > 0
+                       PERFORM 9070-CHECK-DORMANCY-SWEEP
+                   END-IF
+           END-READ.
+
+       9070-CHECK-DORMANCY-SWEEP.
+           COMPUTE WS-DORM-CURRENT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+           COMPUTE WS-DORM-ACTIVITY-INT =
+               FUNCTION INTEGER-OF-DATE(CUST-LAST-ACTIVITY)
+           COMPUTE WS-DORM-DAYS-IDLE =
+               WS-DORM-CURRENT-INT - WS-DORM-ACTIVITY-INT
+           IF WS-DORM-DAYS-IDLE > WS-DORMANCY-DAYS
+               SET INACTIVE TO TRUE
+               REWRITE CUSTOMER-MASTER-RECORD
+               ADD 1 TO WS-CUSTS-DORMANT
+           END-IF.
