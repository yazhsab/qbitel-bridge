@@ -25,10 +25,22 @@
                FILE STATUS IS WS-TRAN-STATUS.
            SELECT INTEREST-RATES ASSIGN TO INTRATES
                ORGANIZATION IS SEQUENTIAL.
+           SELECT FEE-SCHEDULE-FILE ASSIGN TO FEESCHED
+               ORGANIZATION IS SEQUENTIAL.
            SELECT STATEMENT-FILE ASSIGN TO STMTFILE
                ORGANIZATION IS SEQUENTIAL.
            SELECT ERROR-FILE ASSIGN TO ERRFILE
                ORGANIZATION IS SEQUENTIAL.
+           SELECT WORK-STMT-FILE ASSIGN TO WRKSTMT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-STMT-FILE ASSIGN TO SRTSTMT.
+           SELECT CHECKPOINT-FILE ASSIGN TO ACCTCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-FEED-FILE ASSIGN TO GLFEED
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -67,7 +79,9 @@
                10  ACCT-OD-FLAG        PIC X(1).
                10  ACCT-HOLD-FLAG      PIC X(1).
                10  ACCT-VIP-FLAG       PIC X(1).
-           05  FILLER                  PIC X(40).
+           05  ACCT-LAST-ACTIVITY-DATE PIC 9(8).
+           05  ACCT-HOLD-DATE          PIC 9(8).
+           05  FILLER                  PIC X(24).
 
        FD  DAILY-TRANS.
        01  TRANS-RECORD.
@@ -81,6 +95,10 @@
                88  TR-FEE              VALUE 'FEE'.
                88  TR-INTEREST         VALUE 'INT'.
                88  TR-ADJUSTMENT       VALUE 'ADJ'.
+               88  TR-LOAN-PAYMENT     VALUE 'LNP'.
+               88  TR-REVERSAL         VALUE 'REV'.
+               88  TR-WIRE             VALUE 'WIR'.
+               88  TR-WIRE-OUT         VALUE 'WRO'.
            05  TR-AMOUNT               PIC S9(11)V99 COMP-3.
            05  TR-DATE                 PIC 9(8).
            05  TR-TIME                 PIC 9(6).
@@ -88,7 +106,10 @@
            05  TR-DESCRIPTION          PIC X(30).
            05  TR-BRANCH               PIC 9(4).
            05  TR-TELLER-ID            PIC X(8).
-           05  FILLER                  PIC X(20).
+           05  TR-CURRENCY-CODE        PIC X(3).
+               88  TR-CCY-USD          VALUE 'USD'.
+           05  TR-EXCHANGE-RATE        PIC 9(3)V9(6) COMP-3.
+           05  FILLER                  PIC X(12).
 
        FD  INTEREST-RATES.
        01  RATE-RECORD.
@@ -97,6 +118,14 @@
            05  RATE-MIN-BALANCE        PIC S9(13)V99 COMP-3.
            05  RATE-MAX-BALANCE        PIC S9(13)V99 COMP-3.
            05  RATE-PERCENT            PIC 9V9(5).
+
+       FD  FEE-SCHEDULE-FILE.
+       01  FEE-SCHEDULE-RECORD.
+           05  FS-ACCT-TYPE            PIC X(2).
+           05  FS-TIER                 PIC 9(2).
+           05  FS-MIN-BALANCE          PIC S9(13)V99 COMP-3.
+           05  FS-MAX-BALANCE          PIC S9(13)V99 COMP-3.
+           05  FS-FEE-AMOUNT           PIC S9(5)V99 COMP-3.
            05  RATE-EFF-DATE           PIC 9(8).
            05  FILLER                  PIC X(20).
 
@@ -106,6 +135,49 @@
        FD  ERROR-FILE.
        01  ERROR-RECORD                PIC X(200).
 
+       FD  WORK-STMT-FILE.
+       01  WORK-STMT-RECORD.
+           05  WSD-ACCT-NUMBER         PIC 9(12).
+           05  WSD-TRAN-DATE           PIC 9(8).
+           05  WSD-DESCRIPTION         PIC X(30).
+           05  WSD-AMOUNT              PIC S9(11)V99 COMP-3.
+           05  WSD-RUNNING-BALANCE     PIC S9(13)V99 COMP-3.
+
+       SD  SORT-STMT-FILE.
+       01  SORT-STMT-RECORD.
+           05  SSD-ACCT-NUMBER         PIC 9(12).
+           05  SSD-TRAN-DATE           PIC 9(8).
+           05  SSD-DESCRIPTION         PIC X(30).
+           05  SSD-AMOUNT              PIC S9(11)V99 COMP-3.
+           05  SSD-RUNNING-BALANCE     PIC S9(13)V99 COMP-3.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT       PIC 9(7).
+           05  CKPT-DATE               PIC 9(8).
+           05  CKPT-TIME               PIC 9(6).
+           05  CKPT-LAST-STEP          PIC 9(2).
+           05  CKPT-TOTAL-DEPOSITS     PIC S9(15)V99 COMP-3.
+           05  CKPT-TOTAL-WITHDRAWALS  PIC S9(15)V99 COMP-3.
+           05  CKPT-TOTAL-INTEREST     PIC S9(13)V99 COMP-3.
+           05  CKPT-TOTAL-FEES         PIC S9(11)V99 COMP-3.
+           05  CKPT-TOTAL-REVERSALS    PIC S9(13)V99 COMP-3.
+           05  CKPT-TOTAL-WIRES        PIC S9(15)V99 COMP-3.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-LINE       PIC X(132).
+
+       FD  GL-FEED-FILE.
+       01  GL-FEED-RECORD.
+           05  GL-ACCOUNT-CODE         PIC X(10).
+           05  GL-DR-CR                PIC X(1).
+               88  GL-IS-DEBIT         VALUE 'D'.
+               88  GL-IS-CREDIT        VALUE 'C'.
+           05  GL-AMOUNT               PIC S9(13)V99 COMP-3.
+           05  GL-DESCRIPTION          PIC X(40).
+           05  GL-POSTING-DATE         PIC 9(8).
+           05  FILLER                  PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-STATUS              PIC X(2).
            88  WS-ACCT-OK              VALUE '00'.
@@ -114,6 +186,20 @@
        01  WS-TRAN-STATUS              PIC X(2).
            88  WS-TRAN-OK              VALUE '00'.
            88  WS-TRAN-EOF             VALUE '10'.
+       01  WS-CKPT-STATUS              PIC X(2).
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 5000.
+       01  WS-RESTART-COUNT            PIC 9(7) VALUE 0.
+       01  WS-RESTART-MODE-FLAG        PIC X(1) VALUE 'N'.
+           88  WS-IN-RESTART           VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * STEP-LEVEL CHECKPOINT, MIRRORING NIGHTRUN'S STEP-CKPT-RECORD
+      * PATTERN, SO A RESTART AFTER AN ABORT IN 4000-7000 DOES NOT
+      * RE-RUN (AND DOUBLE-POST) ANY STEP THAT ALREADY COMPLETED.
+      *----------------------------------------------------------------
+       01  WS-LAST-STEP-COMPLETED      PIC 9(2) VALUE 0.
+       01  WS-CURRENT-STEP             PIC 9(2) VALUE 0.
 
        01  WS-PROCESSING-DATE          PIC 9(8).
        01  WS-PREVIOUS-DATE            PIC 9(8).
@@ -129,18 +215,28 @@
            05  WS-INT-CALCULATED       PIC 9(7) VALUE 0.
            05  WS-FEES-ASSESSED        PIC 9(7) VALUE 0.
            05  WS-STMTS-GENERATED      PIC 9(7) VALUE 0.
+           05  WS-CD-ROLLOVERS         PIC 9(7) VALUE 0.
+           05  WS-ACCTS-DORMANT        PIC 9(7) VALUE 0.
+           05  WS-TRANS-REVERSED       PIC 9(7) VALUE 0.
+           05  WS-WIRES-PROCESSED      PIC 9(7) VALUE 0.
 
        01  WS-TOTALS.
            05  WS-TOTAL-DEPOSITS       PIC S9(15)V99 COMP-3 VALUE 0.
            05  WS-TOTAL-WITHDRAWALS    PIC S9(15)V99 COMP-3 VALUE 0.
            05  WS-TOTAL-INTEREST       PIC S9(13)V99 COMP-3 VALUE 0.
            05  WS-TOTAL-FEES           PIC S9(11)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-REVERSALS      PIC S9(13)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-WIRES          PIC S9(15)V99 COMP-3 VALUE 0.
+
+       01  WS-WIRE-USD-AMOUNT          PIC S9(13)V99 COMP-3.
 
        01  WS-CALC-FIELDS.
            05  WS-DAILY-RATE           PIC 9V9(8).
            05  WS-DAYS-ELAPSED         PIC 9(3).
            05  WS-INT-AMOUNT           PIC S9(9)V99 COMP-3.
            05  WS-FEE-AMOUNT           PIC S9(7)V99 COMP-3.
+           05  WS-LOAN-INT-PORTION     PIC S9(9)V99 COMP-3.
+           05  WS-LOAN-PRIN-PORTION    PIC S9(9)V99 COMP-3.
 
        01  WS-ERROR-MSG.
            05  FILLER                  PIC X(10) VALUE 'ERROR:    '.
@@ -168,7 +264,7 @@
            05  WS-SD-BALANCE           PIC Z(12)9.99-.
 
        01  WS-RATE-TABLE.
-           05  WS-RATE-ENTRY OCCURS 20 TIMES.
+           05  WS-RATE-ENTRY OCCURS 50 TIMES.
                10  WS-RT-TYPE          PIC X(2).
                10  WS-RT-TIER          PIC 9(2).
                10  WS-RT-MIN           PIC S9(13)V99 COMP-3.
@@ -176,6 +272,106 @@
                10  WS-RT-RATE          PIC 9V9(5).
        01  WS-RATE-COUNT               PIC 9(2) VALUE 0.
        01  WS-RATE-IDX                 PIC 9(2).
+       01  WS-MAX-RATE-ENTRIES         PIC 9(2) VALUE 50.
+       01  WS-RATE-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-RATE-NO-MORE         VALUE 'Y'.
+       01  WS-RATE-OVERFLOW-FLAG       PIC X(1) VALUE 'N'.
+           88  WS-RATE-TABLE-OVERFLOW  VALUE 'Y'.
+       01  WS-RATE-DISCARDED           PIC 9(5) VALUE 0.
+
+       01  WS-FEE-TABLE.
+           05  WS-FEE-ENTRY OCCURS 50 TIMES.
+               10  WS-FS-TYPE          PIC X(2).
+               10  WS-FS-TIER          PIC 9(2).
+               10  WS-FS-MIN           PIC S9(13)V99 COMP-3.
+               10  WS-FS-MAX           PIC S9(13)V99 COMP-3.
+               10  WS-FS-FEE           PIC S9(5)V99 COMP-3.
+       01  WS-FEE-COUNT                PIC 9(2) VALUE 0.
+       01  WS-FEE-IDX                  PIC 9(2).
+       01  WS-MAX-FEE-ENTRIES          PIC 9(2) VALUE 50.
+       01  WS-FEE-EOF-FLAG             PIC X(1) VALUE 'N'.
+           88  WS-FEE-NO-MORE          VALUE 'Y'.
+       01  WS-FEE-OVERFLOW-FLAG        PIC X(1) VALUE 'N'.
+           88  WS-FEE-TABLE-OVERFLOW   VALUE 'Y'.
+       01  WS-FEE-DISCARDED            PIC 9(5) VALUE 0.
+       01  WS-TIERED-FEE               PIC S9(5)V99 COMP-3.
+
+      *----------------------------------------------------------------
+      * IN-MEMORY HISTORY OF DEBITS APPLIED THIS RUN, KEPT SO A
+      * REVERSAL (TR-REVERSAL) CAN BE MATCHED BACK TO A REAL DEBIT BY
+      * REF NUMBER/ACCOUNT/AMOUNT BEFORE ANY FUNDS ARE RE-CREDITED,
+      * AND SO THE SAME DEBIT CANNOT BE REVERSED TWICE.
+      *----------------------------------------------------------------
+       01  WS-DEBIT-HISTORY.
+           05  WS-DH-ENTRY OCCURS 2000 TIMES.
+               10  WS-DH-REF-NUMBER    PIC X(16).
+               10  WS-DH-ACCT-NUMBER   PIC 9(12).
+               10  WS-DH-AMOUNT        PIC S9(11)V99 COMP-3.
+               10  WS-DH-REVERSED-FLAG PIC X(1) VALUE 'N'.
+                   88  WS-DH-REVERSED  VALUE 'Y'.
+       01  WS-DEBIT-HISTORY-COUNT      PIC 9(4) VALUE 0.
+       01  WS-DEBIT-HISTORY-IDX        PIC 9(4).
+       01  WS-MAX-DEBIT-HISTORY        PIC 9(4) VALUE 2000.
+       01  WS-DEBIT-HISTORY-FULL-FLAG  PIC X(1) VALUE 'N'.
+           88  WS-DEBIT-HISTORY-FULL   VALUE 'Y'.
+       01  WS-DEBIT-HISTORY-DISCARDED  PIC 9(5) VALUE 0.
+       01  WS-REVERSAL-MATCH-IDX       PIC 9(4) VALUE 0.
+
+       01  WS-GL-ACCT                  PIC X(10).
+       01  WS-GL-DRCR                  PIC X(1).
+       01  WS-GL-AMT                   PIC S9(13)V99 COMP-3.
+       01  WS-GL-DESC                  PIC X(40).
+
+       01  WS-DORMANCY-DAYS            PIC 9(5) VALUE 180.
+       01  WS-DORMANCY-CALC.
+           05  WS-DORM-CURRENT-INT     PIC 9(7).
+           05  WS-DORM-ACTIVITY-INT    PIC 9(7).
+           05  WS-DORM-DAYS-IDLE       PIC S9(7).
+
+       01  WS-EXCEPT-EOF-FLAG          PIC X(1) VALUE 'N'.
+           88  WS-EXCEPT-EOF           VALUE 'Y'.
+
+       01  WS-EXCEPT-CATEGORIES.
+           05  WS-EC-ENTRY OCCURS 10 TIMES.
+               10  WS-EC-DESC          PIC X(60).
+               10  WS-EC-COUNT         PIC 9(7) VALUE 0.
+       01  WS-EXCEPT-CAT-COUNT         PIC 9(2) VALUE 0.
+       01  WS-EC-IDX                   PIC 9(2).
+       01  WS-EC-OVERFLOW-FLAG         PIC X(1) VALUE 'N'.
+           88  WS-EC-TABLE-OVERFLOW    VALUE 'Y'.
+       01  WS-EC-DISCARDED              PIC 9(5) VALUE 0.
+
+       01  WS-EXCEPT-HEADER.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               'ACCOUNT EXCEPTION REPORT'.
+           05  FILLER                  PIC X(62) VALUE SPACES.
+
+       01  WS-EXCEPT-DETAIL-LINE.
+           05  WS-ED-DESC              PIC X(60).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE 'COUNT: '.
+           05  WS-ED-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  WS-STMT-HAVE-REC            PIC X(1) VALUE 'N'.
+           88  WS-STMT-REC-AVAILABLE   VALUE 'Y'.
+       01  WS-STMT-SORT-EOF            PIC X(1) VALUE 'N'.
+           88  WS-STMT-NO-MORE-SORT    VALUE 'Y'.
+       01  WS-STMT-AMOUNT              PIC S9(11)V99 COMP-3.
+       01  WS-OD-FEE-AMOUNT            PIC S9(5)V99 COMP-3 VALUE 35.00.
+       01  WS-EFFECTIVE-AVAIL          PIC S9(13)V99 COMP-3.
+       01  WS-CD-MAT-INT               PIC 9(9).
+
+       01  WS-CD-NOTICE-LINE.
+           05  FILLER                  PIC X(10) VALUE
+               'CD NOTICE:'.
+           05  WS-CD-NOTICE-ACCT       PIC 9(12).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(28) VALUE
+               'MATURED AND ROLLED OVER TO '.
+           05  WS-CD-NOTICE-NEW-MAT    PIC 9999/99/99.
+           05  FILLER                  PIC X(138) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -183,11 +379,64 @@
            PERFORM 1000-INITIALIZE
            IF WS-CONTINUE
                PERFORM 2000-LOAD-RATES
-               PERFORM 3000-PROCESS-TRANSACTIONS
-                   UNTIL WS-END-PROCESS
-               PERFORM 4000-CALCULATE-INTEREST
-               PERFORM 5000-ASSESS-FEES
-               PERFORM 6000-GENERATE-STATEMENTS
+               PERFORM 2050-LOAD-FEE-SCHEDULE
+               MOVE 3 TO WS-CURRENT-STEP
+               IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+                   PERFORM 3000-PROCESS-TRANSACTIONS
+                       UNTIL WS-END-PROCESS
+                   PERFORM 8000-PRODUCE-EXCEPTION-REPORT
+                   PERFORM 1070-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 3 (TRANSACTIONS): SKIPPED'
+                       ' (ALREADY COMPLETE)'
+               END-IF
+               MOVE 4 TO WS-CURRENT-STEP
+               IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+                   PERFORM 4000-CALCULATE-INTEREST
+                   PERFORM 1070-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 4 (INTEREST): SKIPPED'
+                       ' (ALREADY COMPLETE)'
+               END-IF
+               MOVE 5 TO WS-CURRENT-STEP
+               IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+                   PERFORM 5000-ASSESS-FEES
+                   PERFORM 1070-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 5 (FEES): SKIPPED (ALREADY COMPLETE)'
+               END-IF
+               MOVE 6 TO WS-CURRENT-STEP
+               IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+                   PERFORM 6000-GENERATE-STATEMENTS
+                   PERFORM 1070-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 6 (STATEMENTS): SKIPPED'
+                       ' (ALREADY COMPLETE)'
+               END-IF
+               MOVE 7 TO WS-CURRENT-STEP
+               IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+                   PERFORM 7000-PROCESS-CD-MATURITY
+                   PERFORM 1070-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 7 (CD MATURITY): SKIPPED'
+                       ' (ALREADY COMPLETE)'
+               END-IF
+               MOVE 8 TO WS-CURRENT-STEP
+               IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+                   PERFORM 7300-PROCESS-DORMANCY-TRANSITION
+                   PERFORM 1070-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 8 (DORMANCY): SKIPPED'
+                       ' (ALREADY COMPLETE)'
+               END-IF
+               MOVE 9 TO WS-CURRENT-STEP
+               IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+                   PERFORM 9500-PRODUCE-GL-FEED
+                   PERFORM 1070-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 9 (GL FEED): SKIPPED'
+                       ' (ALREADY COMPLETE)'
+               END-IF
            END-IF
            PERFORM 9000-FINALIZE
            STOP RUN.
@@ -210,15 +459,80 @@
            END-IF
 
            OPEN INPUT INTEREST-RATES
+           OPEN INPUT FEE-SCHEDULE-FILE
            OPEN OUTPUT STATEMENT-FILE
-           OPEN OUTPUT ERROR-FILE.
+           OPEN OUTPUT ERROR-FILE
+           OPEN OUTPUT WORK-STMT-FILE
+           PERFORM 1050-READ-CHECKPOINT.
+
+       1050-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   NOT AT END
+                       IF CKPT-RECORD-COUNT > 0
+                           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                           SET WS-IN-RESTART TO TRUE
+                           DISPLAY 'RESTARTING AFTER TRANSACTION: '
+                               WS-RESTART-COUNT
+                       END-IF
+                       MOVE CKPT-LAST-STEP TO WS-LAST-STEP-COMPLETED
+                       IF WS-LAST-STEP-COMPLETED > 0
+                           DISPLAY 'RESTARTING AFTER STEP: '
+                               WS-LAST-STEP-COMPLETED
+                           MOVE CKPT-TOTAL-DEPOSITS TO WS-TOTAL-DEPOSITS
+                           MOVE CKPT-TOTAL-WITHDRAWALS
+                               TO WS-TOTAL-WITHDRAWALS
+                           MOVE CKPT-TOTAL-INTEREST TO WS-TOTAL-INTEREST
+                           MOVE CKPT-TOTAL-FEES TO WS-TOTAL-FEES
+                           MOVE CKPT-TOTAL-REVERSALS
+                               TO WS-TOTAL-REVERSALS
+                           MOVE CKPT-TOTAL-WIRES TO WS-TOTAL-WIRES
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1060-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-TRANS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE WS-TRANS-READ TO CKPT-RECORD-COUNT
+               MOVE WS-PROCESSING-DATE TO CKPT-DATE
+               ACCEPT CKPT-TIME FROM TIME
+               MOVE WS-LAST-STEP-COMPLETED TO CKPT-LAST-STEP
+               MOVE WS-TOTAL-DEPOSITS TO CKPT-TOTAL-DEPOSITS
+               MOVE WS-TOTAL-WITHDRAWALS TO CKPT-TOTAL-WITHDRAWALS
+               MOVE WS-TOTAL-INTEREST TO CKPT-TOTAL-INTEREST
+               MOVE WS-TOTAL-FEES TO CKPT-TOTAL-FEES
+               MOVE WS-TOTAL-REVERSALS TO CKPT-TOTAL-REVERSALS
+               MOVE WS-TOTAL-WIRES TO CKPT-TOTAL-WIRES
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1070-WRITE-STEP-CHECKPOINT.
+           MOVE WS-CURRENT-STEP TO WS-LAST-STEP-COMPLETED
+           MOVE WS-LAST-STEP-COMPLETED TO CKPT-LAST-STEP
+           MOVE WS-TRANS-READ TO CKPT-RECORD-COUNT
+           MOVE WS-PROCESSING-DATE TO CKPT-DATE
+           ACCEPT CKPT-TIME FROM TIME
+           MOVE WS-TOTAL-DEPOSITS TO CKPT-TOTAL-DEPOSITS
+           MOVE WS-TOTAL-WITHDRAWALS TO CKPT-TOTAL-WITHDRAWALS
+           MOVE WS-TOTAL-INTEREST TO CKPT-TOTAL-INTEREST
+           MOVE WS-TOTAL-FEES TO CKPT-TOTAL-FEES
+           MOVE WS-TOTAL-REVERSALS TO CKPT-TOTAL-REVERSALS
+           MOVE WS-TOTAL-WIRES TO CKPT-TOTAL-WIRES
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
 
        2000-LOAD-RATES.
            MOVE 0 TO WS-RATE-COUNT
-           PERFORM UNTIL WS-RATE-COUNT >= 20
+           PERFORM UNTIL WS-RATE-COUNT >= WS-MAX-RATE-ENTRIES
+               OR WS-RATE-NO-MORE
                READ INTEREST-RATES INTO RATE-RECORD
                    AT END
-                       EXIT PERFORM
+                       SET WS-RATE-NO-MORE TO TRUE
                    NOT AT END
                        ADD 1 TO WS-RATE-COUNT
                        MOVE RATE-ACCT-TYPE TO
@@ -233,15 +547,70 @@
                            WS-RT-RATE(WS-RATE-COUNT)
                END-READ
            END-PERFORM
+           PERFORM UNTIL WS-RATE-NO-MORE
+               READ INTEREST-RATES INTO RATE-RECORD
+                   AT END
+                       SET WS-RATE-NO-MORE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RATE-DISCARDED
+                       SET WS-RATE-TABLE-OVERFLOW TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-RATE-TABLE-OVERFLOW
+               DISPLAY 'WARNING: INTEREST RATE TABLE OVERFLOW - '
+                   WS-RATE-DISCARDED ' TIER(S) DISCARDED'
+           END-IF
            DISPLAY 'LOADED ' WS-RATE-COUNT ' INTEREST RATE TIERS'.
 
+       2050-LOAD-FEE-SCHEDULE.
+           MOVE 0 TO WS-FEE-COUNT
+           PERFORM UNTIL WS-FEE-COUNT >= WS-MAX-FEE-ENTRIES
+               OR WS-FEE-NO-MORE
+               READ FEE-SCHEDULE-FILE INTO FEE-SCHEDULE-RECORD
+                   AT END
+                       SET WS-FEE-NO-MORE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-FEE-COUNT
+                       MOVE FS-ACCT-TYPE TO
+                           WS-FS-TYPE(WS-FEE-COUNT)
+                       MOVE FS-TIER TO
+                           WS-FS-TIER(WS-FEE-COUNT)
+                       MOVE FS-MIN-BALANCE TO
+                           WS-FS-MIN(WS-FEE-COUNT)
+                       MOVE FS-MAX-BALANCE TO
+                           WS-FS-MAX(WS-FEE-COUNT)
+                       MOVE FS-FEE-AMOUNT TO
+                           WS-FS-FEE(WS-FEE-COUNT)
+               END-READ
+           END-PERFORM
+           PERFORM UNTIL WS-FEE-NO-MORE
+               READ FEE-SCHEDULE-FILE INTO FEE-SCHEDULE-RECORD
+                   AT END
+                       SET WS-FEE-NO-MORE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-FEE-DISCARDED
+                       SET WS-FEE-TABLE-OVERFLOW TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-FEE-TABLE-OVERFLOW
+               DISPLAY 'WARNING: FEE SCHEDULE TABLE OVERFLOW - '
+                   WS-FEE-DISCARDED ' TIER(S) DISCARDED'
+           END-IF
+           DISPLAY 'LOADED ' WS-FEE-COUNT ' FEE SCHEDULE TIERS'.
+
        3000-PROCESS-TRANSACTIONS.
            READ DAILY-TRANS INTO TRANS-RECORD
                AT END
                    MOVE 'N' TO WS-PROCESS-FLAG
                NOT AT END
                    ADD 1 TO WS-TRANS-READ
-                   PERFORM 3100-APPLY-TRANSACTION
+                   IF WS-IN-RESTART AND
+                      WS-TRANS-READ NOT > WS-RESTART-COUNT
+                       CONTINUE
+                   ELSE
+                       PERFORM 3100-APPLY-TRANSACTION
+                       PERFORM 1060-CHECKPOINT-IF-DUE
+                   END-IF
            END-READ.
 
        3100-APPLY-TRANSACTION.
@@ -266,60 +635,266 @@
                            PERFORM 3500-PROCESS-INTEREST
                        WHEN TR-ADJUSTMENT
                            PERFORM 3600-PROCESS-ADJUSTMENT
+                       WHEN TR-LOAN-PAYMENT
+                           PERFORM 3700-PROCESS-LOAN-PAYMENT
+                       WHEN TR-REVERSAL
+                           PERFORM 3800-PROCESS-REVERSAL
+                       WHEN TR-WIRE OR TR-WIRE-OUT
+                           PERFORM 3750-PROCESS-WIRE
                    END-EVALUATE
                END-IF
            END-IF.
 
+       3150-WRITE-STMT-DETAIL.
+           MOVE TR-ACCT-NUMBER TO WSD-ACCT-NUMBER
+           MOVE TR-DATE TO WSD-TRAN-DATE
+           MOVE TR-DESCRIPTION TO WSD-DESCRIPTION
+           MOVE WS-STMT-AMOUNT TO WSD-AMOUNT
+           MOVE ACCT-BALANCE TO WSD-RUNNING-BALANCE
+           WRITE WORK-STMT-RECORD.
+
        3200-PROCESS-CREDIT.
            ADD TR-AMOUNT TO ACCT-BALANCE
            ADD TR-AMOUNT TO ACCT-AVAIL-BAL
            ADD TR-AMOUNT TO WS-TOTAL-DEPOSITS
+           MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
+           PERFORM 3210-CHECK-OD-RECOVERY
            REWRITE ACCOUNT-RECORD
-           ADD 1 TO WS-TRANS-APPLIED.
+           ADD 1 TO WS-TRANS-APPLIED
+           MOVE TR-AMOUNT TO WS-STMT-AMOUNT
+           PERFORM 3150-WRITE-STMT-DETAIL.
+
+       3210-CHECK-OD-RECOVERY.
+           IF ACCT-OD-FLAG = 'Y' AND ACCT-BALANCE >= 0
+               MOVE 'N' TO ACCT-OD-FLAG
+           END-IF.
+
+       3310-COMPUTE-EFFECTIVE-AVAIL.
+           IF ACCT-HOLD-FLAG = 'Y'
+               COMPUTE WS-EFFECTIVE-AVAIL =
+                   ACCT-AVAIL-BAL - ACCT-HOLD-AMT
+           ELSE
+               MOVE ACCT-AVAIL-BAL TO WS-EFFECTIVE-AVAIL
+           END-IF.
 
        3300-PROCESS-DEBIT.
-           IF TR-AMOUNT > ACCT-AVAIL-BAL
-               IF TR-AMOUNT > (ACCT-AVAIL-BAL +
+           PERFORM 3310-COMPUTE-EFFECTIVE-AVAIL
+           IF TR-AMOUNT > WS-EFFECTIVE-AVAIL
+               IF TR-AMOUNT > (WS-EFFECTIVE-AVAIL +
                               ACCT-OVERDRAFT-LIMIT)
-                   MOVE 'INSUFFICIENT FUNDS' TO WS-ERR-DESC
+                   IF ACCT-HOLD-FLAG = 'Y' AND ACCT-HOLD-AMT > 0
+                       MOVE 'FUNDS ON HOLD' TO WS-ERR-DESC
+                   ELSE
+                       MOVE 'INSUFFICIENT FUNDS' TO WS-ERR-DESC
+                   END-IF
                    PERFORM 3900-LOG-ERROR
                ELSE
                    SUBTRACT TR-AMOUNT FROM ACCT-BALANCE
                    SUBTRACT TR-AMOUNT FROM ACCT-AVAIL-BAL
                    ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWALS
-                   MOVE 'Y' TO ACCT-OD-FLAG
+                   MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
                    REWRITE ACCOUNT-RECORD
                    ADD 1 TO WS-TRANS-APPLIED
+                   COMPUTE WS-STMT-AMOUNT = 0 - TR-AMOUNT
+                   PERFORM 3150-WRITE-STMT-DETAIL
+                   PERFORM 3320-RECORD-DEBIT-HISTORY
+                   IF ACCT-OD-FLAG NOT = 'Y'
+                       PERFORM 3350-ASSESS-OD-FEE
+                   END-IF
+                   MOVE 'Y' TO ACCT-OD-FLAG
                END-IF
            ELSE
                SUBTRACT TR-AMOUNT FROM ACCT-BALANCE
                SUBTRACT TR-AMOUNT FROM ACCT-AVAIL-BAL
                ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWALS
+               MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
                REWRITE ACCOUNT-RECORD
                ADD 1 TO WS-TRANS-APPLIED
+               COMPUTE WS-STMT-AMOUNT = 0 - TR-AMOUNT
+               PERFORM 3150-WRITE-STMT-DETAIL
+               PERFORM 3320-RECORD-DEBIT-HISTORY
            END-IF.
 
+       3320-RECORD-DEBIT-HISTORY.
+           IF WS-DEBIT-HISTORY-COUNT < WS-MAX-DEBIT-HISTORY
+               ADD 1 TO WS-DEBIT-HISTORY-COUNT
+               MOVE TR-REF-NUMBER TO
+                   WS-DH-REF-NUMBER(WS-DEBIT-HISTORY-COUNT)
+               MOVE TR-ACCT-NUMBER TO
+                   WS-DH-ACCT-NUMBER(WS-DEBIT-HISTORY-COUNT)
+               MOVE TR-AMOUNT TO
+                   WS-DH-AMOUNT(WS-DEBIT-HISTORY-COUNT)
+               MOVE 'N' TO
+                   WS-DH-REVERSED-FLAG(WS-DEBIT-HISTORY-COUNT)
+           ELSE
+               SET WS-DEBIT-HISTORY-FULL TO TRUE
+               ADD 1 TO WS-DEBIT-HISTORY-DISCARDED
+           END-IF.
+
+       3350-ASSESS-OD-FEE.
+           SUBTRACT WS-OD-FEE-AMOUNT FROM ACCT-BALANCE
+           SUBTRACT WS-OD-FEE-AMOUNT FROM ACCT-AVAIL-BAL
+           ADD WS-OD-FEE-AMOUNT TO ACCT-YTD-FEES
+           ADD WS-OD-FEE-AMOUNT TO WS-TOTAL-FEES
+           REWRITE ACCOUNT-RECORD
+           ADD 1 TO WS-FEES-ASSESSED
+           COMPUTE WS-STMT-AMOUNT = 0 - WS-OD-FEE-AMOUNT
+           MOVE 'OVERDRAFT FEE' TO WSD-DESCRIPTION
+           MOVE TR-ACCT-NUMBER TO WSD-ACCT-NUMBER
+           MOVE TR-DATE TO WSD-TRAN-DATE
+           MOVE WS-STMT-AMOUNT TO WSD-AMOUNT
+           MOVE ACCT-BALANCE TO WSD-RUNNING-BALANCE
+           WRITE WORK-STMT-RECORD.
+
        3400-PROCESS-FEE.
            SUBTRACT TR-AMOUNT FROM ACCT-BALANCE
            SUBTRACT TR-AMOUNT FROM ACCT-AVAIL-BAL
            ADD TR-AMOUNT TO ACCT-YTD-FEES
            ADD TR-AMOUNT TO WS-TOTAL-FEES
+           MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
            REWRITE ACCOUNT-RECORD
-           ADD 1 TO WS-TRANS-APPLIED.
+           ADD 1 TO WS-TRANS-APPLIED
+           COMPUTE WS-STMT-AMOUNT = 0 - TR-AMOUNT
+           PERFORM 3150-WRITE-STMT-DETAIL.
 
        3500-PROCESS-INTEREST.
            ADD TR-AMOUNT TO ACCT-BALANCE
            ADD TR-AMOUNT TO ACCT-AVAIL-BAL
            ADD TR-AMOUNT TO ACCT-YTD-INTEREST
            ADD TR-AMOUNT TO WS-TOTAL-INTEREST
+           MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
            REWRITE ACCOUNT-RECORD
-           ADD 1 TO WS-TRANS-APPLIED.
+           ADD 1 TO WS-TRANS-APPLIED
+           MOVE TR-AMOUNT TO WS-STMT-AMOUNT
+           PERFORM 3150-WRITE-STMT-DETAIL.
 
        3600-PROCESS-ADJUSTMENT.
            ADD TR-AMOUNT TO ACCT-BALANCE
            ADD TR-AMOUNT TO ACCT-AVAIL-BAL
+           MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
            REWRITE ACCOUNT-RECORD
-           ADD 1 TO WS-TRANS-APPLIED.
+           ADD 1 TO WS-TRANS-APPLIED
+           MOVE TR-AMOUNT TO WS-STMT-AMOUNT
+           PERFORM 3150-WRITE-STMT-DETAIL.
+
+       3700-PROCESS-LOAN-PAYMENT.
+           COMPUTE WS-LOAN-INT-PORTION ROUNDED =
+               ACCT-BALANCE * ACCT-INT-RATE / 12
+           IF TR-AMOUNT < WS-LOAN-INT-PORTION
+               MOVE TR-AMOUNT TO WS-LOAN-INT-PORTION
+           END-IF
+           COMPUTE WS-LOAN-PRIN-PORTION =
+               TR-AMOUNT - WS-LOAN-INT-PORTION
+           IF WS-LOAN-PRIN-PORTION > ACCT-BALANCE
+               MOVE ACCT-BALANCE TO WS-LOAN-PRIN-PORTION
+           END-IF
+           SUBTRACT WS-LOAN-PRIN-PORTION FROM ACCT-BALANCE
+           SUBTRACT WS-LOAN-PRIN-PORTION FROM ACCT-AVAIL-BAL
+           ADD WS-LOAN-INT-PORTION TO ACCT-YTD-INTEREST
+           ADD WS-LOAN-INT-PORTION TO WS-TOTAL-INTEREST
+           ADD TR-AMOUNT TO WS-TOTAL-DEPOSITS
+           MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
+           REWRITE ACCOUNT-RECORD
+           ADD 1 TO WS-TRANS-APPLIED
+           MOVE TR-AMOUNT TO WS-STMT-AMOUNT
+           PERFORM 3150-WRITE-STMT-DETAIL.
+
+       3750-PROCESS-WIRE.
+           IF TR-CCY-USD
+               MOVE TR-AMOUNT TO WS-WIRE-USD-AMOUNT
+           ELSE
+               COMPUTE WS-WIRE-USD-AMOUNT ROUNDED =
+                   TR-AMOUNT * TR-EXCHANGE-RATE
+           END-IF
+           IF TR-WIRE-OUT
+               PERFORM 3760-PROCESS-WIRE-OUT
+           ELSE
+               PERFORM 3770-PROCESS-WIRE-IN
+           END-IF.
+
+       3760-PROCESS-WIRE-OUT.
+           PERFORM 3310-COMPUTE-EFFECTIVE-AVAIL
+           IF WS-WIRE-USD-AMOUNT > WS-EFFECTIVE-AVAIL
+               MOVE 'INSUFFICIENT FUNDS' TO WS-ERR-DESC
+               PERFORM 3900-LOG-ERROR
+           ELSE
+               SUBTRACT WS-WIRE-USD-AMOUNT FROM ACCT-BALANCE
+               SUBTRACT WS-WIRE-USD-AMOUNT FROM ACCT-AVAIL-BAL
+               ADD WS-WIRE-USD-AMOUNT TO WS-TOTAL-WIRES
+               ADD WS-WIRE-USD-AMOUNT TO WS-TOTAL-WITHDRAWALS
+               MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
+               REWRITE ACCOUNT-RECORD
+               ADD 1 TO WS-TRANS-APPLIED
+               ADD 1 TO WS-WIRES-PROCESSED
+               COMPUTE WS-STMT-AMOUNT = 0 - WS-WIRE-USD-AMOUNT
+               MOVE TR-ACCT-NUMBER TO WSD-ACCT-NUMBER
+               MOVE TR-DATE TO WSD-TRAN-DATE
+               MOVE WS-STMT-AMOUNT TO WSD-AMOUNT
+               MOVE ACCT-BALANCE TO WSD-RUNNING-BALANCE
+               STRING 'WIRE OUT ' DELIMITED BY SIZE
+                   TR-CURRENCY-CODE DELIMITED BY SIZE
+                   INTO WSD-DESCRIPTION
+               WRITE WORK-STMT-RECORD
+           END-IF.
+
+       3770-PROCESS-WIRE-IN.
+           ADD WS-WIRE-USD-AMOUNT TO ACCT-BALANCE
+           ADD WS-WIRE-USD-AMOUNT TO ACCT-AVAIL-BAL
+           ADD WS-WIRE-USD-AMOUNT TO WS-TOTAL-WIRES
+           ADD WS-WIRE-USD-AMOUNT TO WS-TOTAL-DEPOSITS
+           MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
+           REWRITE ACCOUNT-RECORD
+           ADD 1 TO WS-TRANS-APPLIED
+           ADD 1 TO WS-WIRES-PROCESSED
+           MOVE WS-WIRE-USD-AMOUNT TO WS-STMT-AMOUNT
+           MOVE TR-ACCT-NUMBER TO WSD-ACCT-NUMBER
+           MOVE TR-DATE TO WSD-TRAN-DATE
+           MOVE WS-STMT-AMOUNT TO WSD-AMOUNT
+           MOVE ACCT-BALANCE TO WSD-RUNNING-BALANCE
+           STRING 'WIRE IN ' DELIMITED BY SIZE
+               TR-CURRENCY-CODE DELIMITED BY SIZE
+               INTO WSD-DESCRIPTION
+           WRITE WORK-STMT-RECORD.
+
+       3800-PROCESS-REVERSAL.
+           PERFORM 3810-FIND-ORIGINAL-DEBIT
+           IF WS-REVERSAL-MATCH-IDX = 0
+               MOVE 'NO MATCHING DEBIT FOUND' TO WS-ERR-DESC
+               PERFORM 3900-LOG-ERROR
+           ELSE
+               SET WS-DH-REVERSED(WS-REVERSAL-MATCH-IDX) TO TRUE
+               ADD TR-AMOUNT TO ACCT-BALANCE
+               ADD TR-AMOUNT TO ACCT-AVAIL-BAL
+               ADD TR-AMOUNT TO WS-TOTAL-REVERSALS
+               MOVE TR-DATE TO ACCT-LAST-ACTIVITY-DATE
+               REWRITE ACCOUNT-RECORD
+               ADD 1 TO WS-TRANS-APPLIED
+               ADD 1 TO WS-TRANS-REVERSED
+               MOVE TR-AMOUNT TO WS-STMT-AMOUNT
+               MOVE TR-ACCT-NUMBER TO WSD-ACCT-NUMBER
+               MOVE TR-DATE TO WSD-TRAN-DATE
+               MOVE WS-STMT-AMOUNT TO WSD-AMOUNT
+               MOVE ACCT-BALANCE TO WSD-RUNNING-BALANCE
+               STRING 'REVERSAL OF ' DELIMITED BY SIZE
+                   TR-REF-NUMBER DELIMITED BY SIZE
+                   INTO WSD-DESCRIPTION
+               WRITE WORK-STMT-RECORD
+           END-IF.
+
+       3810-FIND-ORIGINAL-DEBIT.
+           MOVE 0 TO WS-REVERSAL-MATCH-IDX
+           PERFORM VARYING WS-DEBIT-HISTORY-IDX FROM 1 BY 1
+               UNTIL WS-DEBIT-HISTORY-IDX > WS-DEBIT-HISTORY-COUNT
+               IF WS-DH-REF-NUMBER(WS-DEBIT-HISTORY-IDX) =
+                      TR-REF-NUMBER
+                   AND WS-DH-ACCT-NUMBER(WS-DEBIT-HISTORY-IDX) =
+                      TR-ACCT-NUMBER
+                   AND WS-DH-AMOUNT(WS-DEBIT-HISTORY-IDX) = TR-AMOUNT
+                   AND NOT WS-DH-REVERSED(WS-DEBIT-HISTORY-IDX)
+                   MOVE WS-DEBIT-HISTORY-IDX TO WS-REVERSAL-MATCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
        3900-LOG-ERROR.
            ADD 1 TO WS-TRANS-REJECTED
@@ -328,6 +903,55 @@
            MOVE TR-AMOUNT TO WS-ERR-AMT
            WRITE ERROR-RECORD FROM WS-ERROR-MSG.
 
+       8000-PRODUCE-EXCEPTION-REPORT.
+           CLOSE ERROR-FILE
+           OPEN INPUT ERROR-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPT-HEADER
+           PERFORM UNTIL WS-EXCEPT-EOF
+               READ ERROR-FILE INTO WS-ERROR-MSG
+                   AT END
+                       SET WS-EXCEPT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 8100-TALLY-EXCEPTION
+               END-READ
+           END-PERFORM
+           PERFORM 8200-WRITE-EXCEPTION-SUMMARY
+           CLOSE ERROR-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           OPEN EXTEND ERROR-FILE.
+
+       8100-TALLY-EXCEPTION.
+           PERFORM VARYING WS-EC-IDX FROM 1 BY 1
+               UNTIL WS-EC-IDX > WS-EXCEPT-CAT-COUNT
+               OR WS-EC-DESC(WS-EC-IDX) = WS-ERR-DESC
+               CONTINUE
+           END-PERFORM
+           IF WS-EC-IDX > WS-EXCEPT-CAT-COUNT
+               IF WS-EXCEPT-CAT-COUNT < 10
+                   ADD 1 TO WS-EXCEPT-CAT-COUNT
+                   MOVE WS-ERR-DESC TO WS-EC-DESC(WS-EXCEPT-CAT-COUNT)
+                   MOVE 1 TO WS-EC-COUNT(WS-EXCEPT-CAT-COUNT)
+               ELSE
+                   ADD 1 TO WS-EC-DISCARDED
+                   SET WS-EC-TABLE-OVERFLOW TO TRUE
+               END-IF
+           ELSE
+               ADD 1 TO WS-EC-COUNT(WS-EC-IDX)
+           END-IF.
+
+       8200-WRITE-EXCEPTION-SUMMARY.
+           PERFORM VARYING WS-EC-IDX FROM 1 BY 1
+               UNTIL WS-EC-IDX > WS-EXCEPT-CAT-COUNT
+               MOVE WS-EC-DESC(WS-EC-IDX) TO WS-ED-DESC
+               MOVE WS-EC-COUNT(WS-EC-IDX) TO WS-ED-COUNT
+               WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPT-DETAIL-LINE
+           END-PERFORM
+           IF WS-EC-TABLE-OVERFLOW
+               DISPLAY 'WARNING: EXCEPTION CATEGORY TABLE FULL - '
+                   WS-EC-DISCARDED ' DESCRIPTION(S) DISCARDED'
+           END-IF.
+
        4000-CALCULATE-INTEREST.
            DISPLAY 'CALCULATING INTEREST...'
            MOVE LOW-VALUES TO ACCT-NUMBER
@@ -385,29 +1009,55 @@
                AT END
                    SET WS-ACCT-EOF TO TRUE
                NOT AT END
-                   IF ACCT-ACTIVE AND ACCT-MONTHLY-FEE > 0
+                   IF ACCT-ACTIVE AND ACCT-VIP-FLAG NOT = 'Y'
                        IF ACCT-BALANCE < ACCT-MIN-BALANCE
-                           PERFORM 5200-APPLY-FEE
+                           PERFORM 5150-GET-TIERED-FEE
+                           IF WS-TIERED-FEE > 0
+                               PERFORM 5200-APPLY-FEE
+                           END-IF
                        END-IF
                    END-IF
            END-READ.
 
+       5150-GET-TIERED-FEE.
+           MOVE 0 TO WS-TIERED-FEE
+           MOVE 1 TO WS-FEE-IDX
+           PERFORM VARYING WS-FEE-IDX FROM 1 BY 1
+               UNTIL WS-FEE-IDX > WS-FEE-COUNT
+               IF WS-FS-TYPE(WS-FEE-IDX) = ACCT-TYPE
+                   AND ACCT-BALANCE >= WS-FS-MIN(WS-FEE-IDX)
+                   AND ACCT-BALANCE <= WS-FS-MAX(WS-FEE-IDX)
+                   MOVE WS-FS-FEE(WS-FEE-IDX) TO WS-TIERED-FEE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-FEE-IDX > WS-FEE-COUNT
+               MOVE ACCT-MONTHLY-FEE TO WS-TIERED-FEE
+           END-IF.
+
        5200-APPLY-FEE.
-           SUBTRACT ACCT-MONTHLY-FEE FROM ACCT-BALANCE
-           SUBTRACT ACCT-MONTHLY-FEE FROM ACCT-AVAIL-BAL
-           ADD ACCT-MONTHLY-FEE TO ACCT-YTD-FEES
-           ADD ACCT-MONTHLY-FEE TO WS-TOTAL-FEES
+           SUBTRACT WS-TIERED-FEE FROM ACCT-BALANCE
+           SUBTRACT WS-TIERED-FEE FROM ACCT-AVAIL-BAL
+           ADD WS-TIERED-FEE TO ACCT-YTD-FEES
+           ADD WS-TIERED-FEE TO WS-TOTAL-FEES
            REWRITE ACCOUNT-RECORD
            ADD 1 TO WS-FEES-ASSESSED.
 
        6000-GENERATE-STATEMENTS.
            DISPLAY 'GENERATING STATEMENTS...'
+           CLOSE WORK-STMT-FILE
+           SORT SORT-STMT-FILE ON ASCENDING KEY SSD-ACCT-NUMBER
+               USING WORK-STMT-FILE
+               GIVING WORK-STMT-FILE
+           OPEN INPUT WORK-STMT-FILE
+           PERFORM 6150-READ-NEXT-STMT-REC
            MOVE LOW-VALUES TO ACCT-NUMBER
            START ACCOUNT-MASTER KEY > ACCT-NUMBER
            IF WS-ACCT-OK
                PERFORM 6100-STMT-LOOP
                    UNTIL WS-ACCT-EOF
-           END-IF.
+           END-IF
+           CLOSE WORK-STMT-FILE.
 
        6100-STMT-LOOP.
            READ ACCOUNT-MASTER NEXT
@@ -416,13 +1066,146 @@
                NOT AT END
                    IF ACCT-ACTIVE AND ACCT-STMT-FLAG = 'Y'
                        PERFORM 6200-WRITE-STATEMENT
+                   ELSE
+                       PERFORM 6250-SKIP-STMT-DETAIL
                    END-IF
            END-READ.
 
+       6150-READ-NEXT-STMT-REC.
+           IF WS-STMT-NO-MORE-SORT
+               MOVE 'N' TO WS-STMT-HAVE-REC
+           ELSE
+               READ WORK-STMT-FILE
+                   AT END
+                       SET WS-STMT-NO-MORE-SORT TO TRUE
+                       MOVE 'N' TO WS-STMT-HAVE-REC
+                   NOT AT END
+                       MOVE 'Y' TO WS-STMT-HAVE-REC
+               END-READ
+           END-IF.
+
        6200-WRITE-STATEMENT.
            WRITE STMT-RECORD FROM WS-STMT-HEADER
+           PERFORM UNTIL NOT WS-STMT-REC-AVAILABLE
+               OR WSD-ACCT-NUMBER NOT = ACCT-NUMBER
+               MOVE WSD-TRAN-DATE TO WS-SD-DATE
+               MOVE WSD-DESCRIPTION TO WS-SD-DESC
+               MOVE WSD-AMOUNT TO WS-SD-AMOUNT
+               MOVE WSD-RUNNING-BALANCE TO WS-SD-BALANCE
+               WRITE STMT-RECORD FROM WS-STMT-DETAIL
+               PERFORM 6150-READ-NEXT-STMT-REC
+           END-PERFORM
            ADD 1 TO WS-STMTS-GENERATED.
 
+       6250-SKIP-STMT-DETAIL.
+           PERFORM UNTIL NOT WS-STMT-REC-AVAILABLE
+               OR WSD-ACCT-NUMBER NOT = ACCT-NUMBER
+               PERFORM 6150-READ-NEXT-STMT-REC
+           END-PERFORM.
+
+       7000-PROCESS-CD-MATURITY.
+           DISPLAY 'PROCESSING CD MATURITY...'
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           START ACCOUNT-MASTER KEY > ACCT-NUMBER
+           IF WS-ACCT-OK
+               PERFORM 7100-CD-MATURITY-LOOP
+                   UNTIL WS-ACCT-EOF
+           END-IF.
+
+       7100-CD-MATURITY-LOOP.
+           READ ACCOUNT-MASTER NEXT
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+               NOT AT END
+                   IF ACCT-ACTIVE AND CD-ACCT
+                       AND ACCT-MATURITY-DATE > 0
+                       AND ACCT-MATURITY-DATE <= WS-PROCESSING-DATE
+                       PERFORM 7200-ROLLOVER-CD
+                   END-IF
+           END-READ.
+
+       7200-ROLLOVER-CD.
+           COMPUTE WS-CD-MAT-INT =
+               FUNCTION INTEGER-OF-DATE(ACCT-MATURITY-DATE) + 365
+           COMPUTE ACCT-MATURITY-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CD-MAT-INT)
+           ADD ACCT-INT-ACCRUED TO ACCT-BALANCE
+           ADD ACCT-INT-ACCRUED TO ACCT-AVAIL-BAL
+           MOVE 0 TO ACCT-INT-ACCRUED
+           REWRITE ACCOUNT-RECORD
+           ADD 1 TO WS-CD-ROLLOVERS
+           MOVE ACCT-NUMBER TO WS-CD-NOTICE-ACCT
+           MOVE ACCT-MATURITY-DATE TO WS-CD-NOTICE-NEW-MAT
+           WRITE STMT-RECORD FROM WS-CD-NOTICE-LINE.
+
+       7300-PROCESS-DORMANCY-TRANSITION.
+           DISPLAY 'PROCESSING DORMANCY TRANSITIONS...'
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           START ACCOUNT-MASTER KEY > ACCT-NUMBER
+           IF WS-ACCT-OK
+               PERFORM 7400-DORMANCY-LOOP
+                   UNTIL WS-ACCT-EOF
+           END-IF.
+
+       7400-DORMANCY-LOOP.
+           READ ACCOUNT-MASTER NEXT
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+               NOT AT END
+                   IF ACCT-ACTIVE AND ACCT-LAST-ACTIVITY-DATE > 0
+                       PERFORM 7500-CHECK-ACCT-DORMANCY
+                   END-IF
+           END-READ.
+
+       7500-CHECK-ACCT-DORMANCY.
+           COMPUTE WS-DORM-CURRENT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESSING-DATE)
+           COMPUTE WS-DORM-ACTIVITY-INT =
+               FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY-DATE)
+           IF ACCT-LAST-INT-DATE > ACCT-LAST-ACTIVITY-DATE
+               COMPUTE WS-DORM-ACTIVITY-INT =
+                   FUNCTION INTEGER-OF-DATE(ACCT-LAST-INT-DATE)
+           END-IF
+           COMPUTE WS-DORM-DAYS-IDLE =
+               WS-DORM-CURRENT-INT - WS-DORM-ACTIVITY-INT
+           IF WS-DORM-DAYS-IDLE > WS-DORMANCY-DAYS
+               SET ACCT-DORMANT TO TRUE
+               REWRITE ACCOUNT-RECORD
+               ADD 1 TO WS-ACCTS-DORMANT
+           END-IF.
+
+       9500-PRODUCE-GL-FEED.
+           OPEN OUTPUT GL-FEED-FILE
+           MOVE '100000' TO WS-GL-ACCT
+           MOVE 'C' TO WS-GL-DRCR
+           MOVE WS-TOTAL-DEPOSITS TO WS-GL-AMT
+           MOVE 'DAILY DEPOSITS/CREDITS' TO WS-GL-DESC
+           PERFORM 9510-WRITE-GL-ENTRY
+           MOVE '100000' TO WS-GL-ACCT
+           MOVE 'D' TO WS-GL-DRCR
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-GL-AMT
+           MOVE 'DAILY WITHDRAWALS/DEBITS' TO WS-GL-DESC
+           PERFORM 9510-WRITE-GL-ENTRY
+           MOVE '400000' TO WS-GL-ACCT
+           MOVE 'D' TO WS-GL-DRCR
+           MOVE WS-TOTAL-INTEREST TO WS-GL-AMT
+           MOVE 'INTEREST EXPENSE' TO WS-GL-DESC
+           PERFORM 9510-WRITE-GL-ENTRY
+           MOVE '500000' TO WS-GL-ACCT
+           MOVE 'C' TO WS-GL-DRCR
+           MOVE WS-TOTAL-FEES TO WS-GL-AMT
+           MOVE 'FEE INCOME' TO WS-GL-DESC
+           PERFORM 9510-WRITE-GL-ENTRY
+           CLOSE GL-FEED-FILE.
+
+       9510-WRITE-GL-ENTRY.
+           MOVE WS-GL-ACCT TO GL-ACCOUNT-CODE
+           MOVE WS-GL-DRCR TO GL-DR-CR
+           MOVE WS-GL-AMT TO GL-AMOUNT
+           MOVE WS-GL-DESC TO GL-DESCRIPTION
+           MOVE WS-PROCESSING-DATE TO GL-POSTING-DATE
+           WRITE GL-FEED-RECORD.
+
        9000-FINALIZE.
            DISPLAY '*** ACCOUNT PROCESSING COMPLETE ***'
            DISPLAY 'TRANSACTIONS READ:    ' WS-TRANS-READ
@@ -431,9 +1214,22 @@
            DISPLAY 'INTEREST CALCULATED:  ' WS-INT-CALCULATED
            DISPLAY 'FEES ASSESSED:        ' WS-FEES-ASSESSED
            DISPLAY 'STATEMENTS GENERATED: ' WS-STMTS-GENERATED
+           DISPLAY 'CD ROLLOVERS:         ' WS-CD-ROLLOVERS
+           DISPLAY 'ACCOUNTS SET DORMANT: ' WS-ACCTS-DORMANT
+           DISPLAY 'TRANSACTIONS REVERSED:' WS-TRANS-REVERSED
+           DISPLAY 'WIRES PROCESSED:      ' WS-WIRES-PROCESSED
+
+           MOVE 0 TO CKPT-RECORD-COUNT
+           MOVE 0 TO CKPT-LAST-STEP
+           MOVE WS-PROCESSING-DATE TO CKPT-DATE
+           ACCEPT CKPT-TIME FROM TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
 
            CLOSE ACCOUNT-MASTER
            CLOSE DAILY-TRANS
            CLOSE INTEREST-RATES
+           CLOSE FEE-SCHEDULE-FILE
            CLOSE STATEMENT-FILE
            CLOSE ERROR-FILE.
