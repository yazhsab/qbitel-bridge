@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KYCRPT.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * KYC-OUTSTANDING REPORT                                         *
+      * SCANS CUSTMAST'S CUSTOMER-MASTER-RECORD FOR CUSTOMERS WHOSE    *
+      * KYC DOCUMENTATION HAS NOT BEEN VERIFIED (CUST-KYC-VERIFIED =   *
+      * KYC-NO) AND LISTS EACH ONE WITH CUST-OPEN-DATE AND             *
+      * CUST-OFFICER-ID, SORTED OLDEST-OPEN-FIRST SO RELATIONSHIP      *
+      * OFFICERS GET A PRIORITIZED WORKLIST.                           *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT SORT-KYC-FILE ASSIGN TO SRTKYC.
+           SELECT KYC-REPORT-FILE ASSIGN TO KYCRPTF
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUST-ID                 PIC 9(10).
+           05  CUST-NAME.
+               10  CUST-FIRST-NAME     PIC X(20).
+               10  CUST-LAST-NAME      PIC X(30).
+           05  CUST-ADDRESS.
+               10  CUST-STREET         PIC X(40).
+               10  CUST-CITY           PIC X(25).
+               10  CUST-STATE          PIC X(2).
+               10  CUST-ZIP            PIC 9(5).
+           05  CUST-PHONE              PIC 9(10).
+           05  CUST-SSN                PIC 9(9).
+           05  CUST-DOB                PIC 9(8).
+           05  CUST-ACCT-TYPE          PIC X(1).
+           05  CUST-BALANCE            PIC S9(11)V99 COMP-3.
+           05  CUST-CREDIT-LIMIT       PIC S9(9)V99 COMP-3.
+           05  CUST-OPEN-DATE          PIC 9(8).
+           05  CUST-LAST-ACTIVITY      PIC 9(8).
+           05  CUST-STATUS             PIC X(1).
+               88  ACTIVE              VALUE 'A'.
+               88  INACTIVE            VALUE 'I'.
+               88  CLOSED              VALUE 'C'.
+           05  CUST-MATURITY-DATE      PIC 9(8).
+           05  FILLER                  PIC X(3).
+           05  CUST-AML-FLAG           PIC X(1).
+           05  CUST-OFFICER-ID         PIC 9(6).
+           05  CUST-SEGMENT            PIC X(2).
+           05  CUST-KYC-VERIFIED       PIC X(1).
+               88  KYC-YES             VALUE 'Y'.
+               88  KYC-NO              VALUE 'N'.
+           05  CUST-FRAUD-FLAG         PIC X(1).
+           05  CUST-DECEASED-FLAG      PIC X(1).
+           05  CUST-BANKRUPT-FLAG      PIC X(1).
+
+       SD  SORT-KYC-FILE.
+       01  SORT-KYC-RECORD.
+           05  SK-OPEN-DATE            PIC 9(8).
+           05  SK-CUST-ID              PIC 9(10).
+           05  SK-CUST-NAME            PIC X(50).
+           05  SK-OFFICER-ID           PIC 9(6).
+
+       FD  KYC-REPORT-FILE.
+       01  KYC-REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS              PIC X(2).
+           88  WS-CUST-OK              VALUE '00'.
+           88  WS-CUST-EOF             VALUE '10'.
+
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CUSTS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-CUSTS-OUTSTANDING    PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(24) VALUE
+               'KYC-OUTSTANDING REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4) VALUE 'CUST'.
+           05  WS-DL-CUST-ID           PIC 9(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DL-NAME              PIC X(50).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'OPEN DATE: '.
+           05  WS-DL-OPEN-DATE         PIC 9999/99/99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'OFFICER: '.
+           05  WS-DL-OFFICER-ID        PIC 9(6).
+
+       01  WS-SUMMARY-LINE             PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AND-REPORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT KYC-REPORT-FILE
+           WRITE KYC-REPORT-LINE FROM WS-REPORT-HEADER.
+
+       2000-SORT-AND-REPORT.
+           SORT SORT-KYC-FILE
+               ON ASCENDING KEY SK-OPEN-DATE
+               INPUT PROCEDURE IS 2100-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-WRITE-SORTED-REPORT.
+
+       2100-LOAD-SORT-FILE.
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM UNTIL WS-CUST-EOF
+               READ CUSTOMER-FILE NEXT
+                   AT END
+                       SET WS-CUST-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTS-SCANNED
+                       IF KYC-NO
+                           PERFORM 2150-RELEASE-SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-FILE.
+
+       2150-RELEASE-SORT-RECORD.
+           MOVE CUST-OPEN-DATE TO SK-OPEN-DATE
+           MOVE CUST-ID TO SK-CUST-ID
+           MOVE CUST-OFFICER-ID TO SK-OFFICER-ID
+           STRING CUST-FIRST-NAME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               CUST-LAST-NAME DELIMITED BY SIZE
+               INTO SK-CUST-NAME
+           RELEASE SORT-KYC-RECORD.
+
+       3000-WRITE-SORTED-REPORT.
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-KYC-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-WRITE-OUTSTANDING-LINE
+               END-RETURN
+           END-PERFORM.
+
+       3100-WRITE-OUTSTANDING-LINE.
+           ADD 1 TO WS-CUSTS-OUTSTANDING
+           MOVE SK-CUST-ID TO WS-DL-CUST-ID
+           MOVE SK-CUST-NAME TO WS-DL-NAME
+           MOVE SK-OPEN-DATE TO WS-DL-OPEN-DATE
+           MOVE SK-OFFICER-ID TO WS-DL-OFFICER-ID
+           WRITE KYC-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       9000-FINALIZE.
+           DISPLAY '*** KYC-OUTSTANDING REPORT COMPLETE ***'
+           DISPLAY 'CUSTOMERS SCANNED:    ' WS-CUSTS-SCANNED
+           DISPLAY 'CUSTOMERS OUTSTANDING:' WS-CUSTS-OUTSTANDING
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING 'TOTAL OUTSTANDING: ' DELIMITED BY SIZE
+               WS-CUSTS-OUTSTANDING DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE KYC-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE KYC-REPORT-FILE.
