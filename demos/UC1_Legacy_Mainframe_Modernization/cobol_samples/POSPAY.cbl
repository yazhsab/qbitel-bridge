@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSPAY.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * POSITIVE PAY INTERFACE                                         *
+      * READS ACCTPROC'S DAILY-TRANS FOR CHECK (TR-CHECK) PRESENTMENTS *
+      * AND MATCHES EACH ONE AGAINST THE ISSUED-CHECKS REGISTER FED BY *
+      * THE CHECK PRINTING SYSTEM. FLAGS CHECKS PRESENTED WITH NO      *
+      * ISSUE RECORD, VOIDED/STOP-PAY CHECKS, ACCOUNT OR AMOUNT        *
+      * MISMATCHES, AND DUPLICATE PRESENTMENTS.                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANS ASSIGN TO DAILYTRN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ISSUED-CHECKS-FILE ASSIGN TO ISSDCHKS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IC-CHECK-NUMBER
+               FILE STATUS IS WS-IC-STATUS.
+           SELECT POSPAY-EXCEPTION-FILE ASSIGN TO PPEXCP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DAILY-TRANS.
+       01  TRANS-RECORD.
+           05  TR-ACCT-NUMBER          PIC 9(12).
+           05  TR-TRAN-CODE            PIC X(3).
+               88  TR-CHECK            VALUE 'CHK'.
+           05  TR-AMOUNT               PIC S9(11)V99 COMP-3.
+           05  TR-DATE                 PIC 9(8).
+           05  TR-TIME                 PIC 9(6).
+           05  TR-REF-NUMBER           PIC X(16).
+           05  TR-DESCRIPTION          PIC X(30).
+           05  TR-BRANCH               PIC 9(4).
+           05  TR-TELLER-ID            PIC X(8).
+           05  TR-CURRENCY-CODE        PIC X(3).
+           05  TR-EXCHANGE-RATE        PIC 9(3)V9(6) COMP-3.
+           05  FILLER                  PIC X(12).
+
+       FD  ISSUED-CHECKS-FILE.
+       01  ISSUED-CHECK-RECORD.
+           05  IC-CHECK-NUMBER         PIC X(16).
+           05  IC-ACCOUNT-NUMBER       PIC 9(12).
+           05  IC-AMOUNT                PIC S9(11)V99 COMP-3.
+           05  IC-ISSUE-DATE           PIC 9(8).
+           05  IC-STATUS               PIC X(1).
+               88  IC-ISSUED           VALUE 'I'.
+               88  IC-VOID             VALUE 'V'.
+               88  IC-STOP-PAY         VALUE 'S'.
+               88  IC-PAID             VALUE 'P'.
+           05  FILLER                  PIC X(10).
+
+       FD  POSPAY-EXCEPTION-FILE.
+       01  POSPAY-EXCEPTION-LINE       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-EOF-FLAG           PIC X(1) VALUE 'N'.
+           88  WS-TRANS-EOF            VALUE 'Y'.
+
+       01  WS-IC-STATUS                PIC X(2).
+           88  WS-IC-OK                VALUE '00'.
+           88  WS-IC-NOTFND            VALUE '23'.
+
+       01  WS-COUNTERS.
+           05  WS-CHECKS-SCANNED       PIC 9(7) VALUE 0.
+           05  WS-CHECKS-MATCHED       PIC 9(7) VALUE 0.
+           05  WS-CHECKS-EXCEPTIONED   PIC 9(7) VALUE 0.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                  PIC X(6)  VALUE 'CHECK:'.
+           05  WS-EL-CHECK-NUMBER      PIC X(16).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE 'ACCT:'.
+           05  WS-EL-ACCT-NUMBER       PIC 9(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(7)  VALUE 'AMOUNT:'.
+           05  WS-EL-AMOUNT            PIC Z(9)9.99-.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-EL-REASON            PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-LOOP
+               UNTIL WS-TRANS-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** POSITIVE PAY MATCHING STARTED ***'
+           OPEN INPUT DAILY-TRANS
+           OPEN I-O ISSUED-CHECKS-FILE
+           OPEN OUTPUT POSPAY-EXCEPTION-FILE.
+
+       2000-MATCH-LOOP.
+           READ DAILY-TRANS
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+                   IF TR-CHECK
+                       ADD 1 TO WS-CHECKS-SCANNED
+                       PERFORM 2100-MATCH-CHECK
+                   END-IF
+           END-READ.
+
+       2100-MATCH-CHECK.
+           MOVE TR-REF-NUMBER TO IC-CHECK-NUMBER
+           READ ISSUED-CHECKS-FILE
+               INVALID KEY
+                   MOVE 'NO ISSUE RECORD FOUND' TO WS-EL-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   PERFORM 2200-VALIDATE-ISSUED-CHECK
+           END-READ.
+
+       2200-VALIDATE-ISSUED-CHECK.
+           EVALUATE TRUE
+               WHEN IC-VOID OR IC-STOP-PAY
+                   MOVE 'CHECK VOIDED OR STOP-PAY' TO WS-EL-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+               WHEN IC-PAID
+                   MOVE 'DUPLICATE PRESENTMENT' TO WS-EL-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+               WHEN IC-ACCOUNT-NUMBER NOT = TR-ACCT-NUMBER
+                   MOVE 'ACCOUNT NUMBER MISMATCH' TO WS-EL-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+               WHEN IC-AMOUNT NOT = TR-AMOUNT
+                   MOVE 'AMOUNT MISMATCH' TO WS-EL-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+               WHEN OTHER
+                   SET IC-PAID TO TRUE
+                   REWRITE ISSUED-CHECK-RECORD
+                   ADD 1 TO WS-CHECKS-MATCHED
+           END-EVALUATE.
+
+       2900-WRITE-EXCEPTION.
+           ADD 1 TO WS-CHECKS-EXCEPTIONED
+           MOVE TR-REF-NUMBER TO WS-EL-CHECK-NUMBER
+           MOVE TR-ACCT-NUMBER TO WS-EL-ACCT-NUMBER
+           MOVE TR-AMOUNT TO WS-EL-AMOUNT
+           WRITE POSPAY-EXCEPTION-LINE FROM WS-EXCEPTION-LINE.
+
+       9000-FINALIZE.
+           DISPLAY '*** POSITIVE PAY MATCHING COMPLETE ***'
+           DISPLAY 'CHECKS SCANNED:     ' WS-CHECKS-SCANNED
+           DISPLAY 'CHECKS MATCHED:     ' WS-CHECKS-MATCHED
+           DISPLAY 'CHECKS EXCEPTIONED: ' WS-CHECKS-EXCEPTIONED
+           CLOSE DAILY-TRANS
+           CLOSE ISSUED-CHECKS-FILE
+           CLOSE POSPAY-EXCEPTION-FILE.
