@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAX1099.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * YEAR-END 1099-INT TAX EXTRACT                                  *
+      * SCANS ACCTPROC'S ACCOUNT-MASTER AND EXTRACTS ONE RECORD PER    *
+      * OWNER/ACCOUNT WHOSE YTD INTEREST MEETS THE IRS REPORTING       *
+      * THRESHOLD FOR A 1099-INT.                                      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TAX-EXTRACT-FILE ASSIGN TO TAX1099OUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-BRANCH             PIC 9(4).
+           05  ACCT-TYPE               PIC X(2).
+           05  ACCT-OWNER-ID           PIC 9(10).
+           05  ACCT-BALANCE            PIC S9(13)V99 COMP-3.
+           05  ACCT-AVAIL-BAL          PIC S9(13)V99 COMP-3.
+           05  ACCT-HOLD-AMT           PIC S9(11)V99 COMP-3.
+           05  ACCT-INT-RATE           PIC 9V9(5).
+           05  ACCT-INT-ACCRUED        PIC S9(9)V99 COMP-3.
+           05  ACCT-LAST-INT-DATE      PIC 9(8).
+           05  ACCT-OPEN-DATE          PIC 9(8).
+           05  ACCT-MATURITY-DATE      PIC 9(8).
+           05  ACCT-MONTHLY-FEE        PIC S9(5)V99 COMP-3.
+           05  ACCT-MIN-BALANCE        PIC S9(9)V99 COMP-3.
+           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-INTEREST       PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-FEES           PIC S9(7)V99 COMP-3.
+           05  ACCT-STATUS             PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-CLOSED         VALUE 'C'.
+           05  ACCT-FLAGS.
+               10  ACCT-STMT-FLAG      PIC X(1).
+               10  ACCT-OD-FLAG        PIC X(1).
+               10  ACCT-HOLD-FLAG      PIC X(1).
+               10  ACCT-VIP-FLAG       PIC X(1).
+           05  ACCT-LAST-ACTIVITY-DATE PIC 9(8).
+           05  FILLER                  PIC X(32).
+
+       FD  TAX-EXTRACT-FILE.
+       01  TAX-EXTRACT-RECORD.
+           05  TAX-OWNER-ID            PIC 9(10).
+           05  TAX-ACCT-NUMBER         PIC 9(12).
+           05  TAX-INTEREST-PAID       PIC S9(9)V99 COMP-3.
+           05  TAX-YEAR                PIC 9(4).
+           05  FILLER                  PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS              PIC X(2).
+           88  WS-ACCT-OK              VALUE '00'.
+           88  WS-ACCT-EOF             VALUE '10'.
+
+       01  WS-MIN-REPORTABLE           PIC S9(5)V99 COMP-3 VALUE 10.00.
+       01  WS-CURRENT-DATE             PIC 9(8).
+       01  WS-TAX-YEAR                 PIC 9(4).
+
+       01  WS-COUNTERS.
+           05  WS-ACCTS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-1099S-ISSUED         PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-LOOP
+               UNTIL WS-ACCT-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE(1:4) TO WS-TAX-YEAR
+           SUBTRACT 1 FROM WS-TAX-YEAR
+           DISPLAY '*** 1099-INT TAX EXTRACT STARTED ***'
+           DISPLAY 'TAX YEAR: ' WS-TAX-YEAR
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN OUTPUT TAX-EXTRACT-FILE.
+
+       2000-EXTRACT-LOOP.
+           READ ACCOUNT-MASTER NEXT
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-SCANNED
+                   IF NOT ACCT-CLOSED
+                       AND ACCT-YTD-INTEREST >= WS-MIN-REPORTABLE
+                       PERFORM 2100-WRITE-TAX-RECORD
+                   END-IF
+           END-READ.
+
+       2100-WRITE-TAX-RECORD.
+           MOVE ACCT-OWNER-ID TO TAX-OWNER-ID
+           MOVE ACCT-NUMBER TO TAX-ACCT-NUMBER
+           MOVE ACCT-YTD-INTEREST TO TAX-INTEREST-PAID
+           MOVE WS-TAX-YEAR TO TAX-YEAR
+           WRITE TAX-EXTRACT-RECORD
+           ADD 1 TO WS-1099S-ISSUED.
+
+       9000-FINALIZE.
+           DISPLAY '*** 1099-INT TAX EXTRACT COMPLETE ***'
+           DISPLAY 'ACCOUNTS SCANNED: ' WS-ACCTS-SCANNED
+           DISPLAY '1099-INT FORMS:   ' WS-1099S-ISSUED
+           CLOSE ACCOUNT-MASTER
+           CLOSE TAX-EXTRACT-FILE.
