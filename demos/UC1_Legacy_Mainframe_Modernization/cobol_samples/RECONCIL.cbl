@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * NIGHTLY BALANCE RECONCILIATION PROGRAM                         *
+      * MATCHES CUSTMAST'S CUSTOMER-FILE BALANCES AGAINST ACCTPROC'S   *
+      * ACCOUNT-MASTER BALANCES BY OWNER AND REPORTS ANY MISMATCH      *
+      * BEYOND TOLERANCE.                                               *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT WORK-ACCT-FILE ASSIGN TO WRKACCT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-ACCT-FILE ASSIGN TO SRTACCT.
+           SELECT RECON-REPORT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                 PIC 9(10).
+           05  CUST-NAME.
+               10  CUST-FIRST-NAME     PIC X(20).
+               10  CUST-LAST-NAME      PIC X(30).
+           05  CUST-ADDRESS.
+               10  CUST-STREET         PIC X(40).
+               10  CUST-CITY           PIC X(25).
+               10  CUST-STATE          PIC X(2).
+               10  CUST-ZIP            PIC 9(5).
+           05  CUST-PHONE              PIC 9(10).
+           05  CUST-SSN                PIC 9(9).
+           05  CUST-DOB                PIC 9(8).
+           05  CUST-ACCT-TYPE          PIC X(1).
+           05  CUST-BALANCE            PIC S9(11)V99 COMP-3.
+           05  CUST-CREDIT-LIMIT       PIC S9(9)V99 COMP-3.
+           05  CUST-OPEN-DATE          PIC 9(8).
+           05  CUST-LAST-ACTIVITY      PIC 9(8).
+           05  CUST-STATUS             PIC X(1).
+           05  CUST-MATURITY-DATE      PIC 9(8).
+           05  CUST-CREDIT-SCORE       PIC 9(3).
+           05  CUST-AML-FLAG           PIC X(1).
+           05  CUST-OFFICER-ID         PIC 9(6).
+           05  CUST-SEGMENT            PIC X(2).
+           05  CUST-KYC-VERIFIED       PIC X(1).
+           05  CUST-FRAUD-FLAG         PIC X(1).
+           05  CUST-DECEASED-FLAG      PIC X(1).
+           05  CUST-BANKRUPT-FLAG      PIC X(1).
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-BRANCH             PIC 9(4).
+           05  ACCT-TYPE               PIC X(2).
+           05  ACCT-OWNER-ID           PIC 9(10).
+           05  ACCT-BALANCE            PIC S9(13)V99 COMP-3.
+           05  FILLER                  PIC X(144).
+
+       FD  WORK-ACCT-FILE.
+       01  WORK-ACCT-RECORD.
+           05  WA-OWNER-ID             PIC 9(10).
+           05  WA-ACCT-NUMBER          PIC 9(12).
+           05  WA-BALANCE              PIC S9(13)V99 COMP-3.
+
+       SD  SORT-ACCT-FILE.
+       01  SORT-ACCT-RECORD.
+           05  SA-OWNER-ID             PIC 9(10).
+           05  SA-ACCT-NUMBER          PIC 9(12).
+           05  SA-BALANCE              PIC S9(13)V99 COMP-3.
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS              PIC X(2).
+           88  WS-CUST-OK              VALUE '00'.
+           88  WS-CUST-EOF             VALUE '10'.
+       01  WS-ACCT-STATUS              PIC X(2).
+           88  WS-ACCT-OK              VALUE '00'.
+           88  WS-ACCT-EOF             VALUE '10'.
+
+       01  WS-TOLERANCE                PIC S9(7)V99 COMP-3 VALUE 0.01.
+       01  WS-CUST-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-NO-MORE-CUST         VALUE 'Y'.
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-NO-MORE-SORT         VALUE 'Y'.
+
+       01  WS-CURRENT-OWNER            PIC 9(10).
+       01  WS-OWNER-ACCT-TOTAL         PIC S9(13)V99 COMP-3.
+       01  WS-HAVE-SORT-REC            PIC X(1) VALUE 'N'.
+           88  WS-SORT-REC-AVAILABLE   VALUE 'Y'.
+       01  WS-DIFFERENCE               PIC S9(13)V99 COMP-3.
+
+       01  WS-COUNTERS.
+           05  WS-CUSTS-CHECKED        PIC 9(7) VALUE 0.
+           05  WS-ACCTS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-ORPHAN-CUSTS         PIC 9(7) VALUE 0.
+           05  WS-MISMATCHES           PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(42) VALUE
+               'CUSTMAST / ACCTPROC BALANCE RECONCILIATION'.
+
+       01  WS-MISMATCH-LINE.
+           05  FILLER                  PIC X(4) VALUE 'CUST'.
+           05  WS-ML-CUST-ID           PIC 9(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+               'CUST BAL:   '.
+           05  WS-ML-CUST-BAL          PIC Z(10)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+               'ACCT BAL:   '.
+           05  WS-ML-ACCT-BAL          PIC Z(12)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-ML-REASON            PIC X(20).
+
+       01  WS-SUMMARY-LINE              PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-ACCOUNT-TOTALS
+           PERFORM 3000-MATCH-AND-COMPARE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN OUTPUT RECON-REPORT-FILE
+           WRITE RECON-REPORT-LINE FROM WS-REPORT-HEADER.
+
+      *----------------------------------------------------------------
+      * EXTRACT ACCOUNT-MASTER BALANCES INTO A WORK FILE AND SORT
+      * THEM BY OWNER ID SO THEY CAN BE MERGE-MATCHED AGAINST
+      * CUSTOMER-FILE (WHICH IS ALREADY IN ASCENDING CUST-ID ORDER).
+      *----------------------------------------------------------------
+       2000-EXTRACT-ACCOUNT-TOTALS.
+           OPEN OUTPUT WORK-ACCT-FILE
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCTS-SCANNED
+                       MOVE ACCT-OWNER-ID TO WA-OWNER-ID
+                       MOVE ACCT-NUMBER TO WA-ACCT-NUMBER
+                       MOVE ACCT-BALANCE TO WA-BALANCE
+                       WRITE WORK-ACCT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE WORK-ACCT-FILE
+           SORT SORT-ACCT-FILE ON ASCENDING KEY SA-OWNER-ID
+               USING WORK-ACCT-FILE
+               GIVING WORK-ACCT-FILE.
+
+       3000-MATCH-AND-COMPARE.
+           OPEN INPUT WORK-ACCT-FILE
+           PERFORM 3100-READ-NEXT-SORT-REC
+           PERFORM UNTIL WS-NO-MORE-CUST
+               READ CUSTOMER-FILE NEXT
+                   AT END
+                       SET WS-NO-MORE-CUST TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTS-CHECKED
+                       PERFORM 3200-ACCUMULATE-FOR-OWNER
+                       PERFORM 3300-COMPARE-BALANCES
+               END-READ
+           END-PERFORM
+           CLOSE WORK-ACCT-FILE.
+
+       3100-READ-NEXT-SORT-REC.
+           IF WS-NO-MORE-SORT
+               MOVE 'N' TO WS-HAVE-SORT-REC
+           ELSE
+               READ WORK-ACCT-FILE
+                   AT END
+                       SET WS-NO-MORE-SORT TO TRUE
+                       MOVE 'N' TO WS-HAVE-SORT-REC
+                   NOT AT END
+                       MOVE 'Y' TO WS-HAVE-SORT-REC
+               END-READ
+           END-IF.
+
+       3200-ACCUMULATE-FOR-OWNER.
+           MOVE 0 TO WS-OWNER-ACCT-TOTAL
+           PERFORM UNTIL NOT WS-SORT-REC-AVAILABLE
+               OR WA-OWNER-ID NOT = CUST-ID
+               ADD WA-BALANCE TO WS-OWNER-ACCT-TOTAL
+               PERFORM 3100-READ-NEXT-SORT-REC
+           END-PERFORM.
+
+       3300-COMPARE-BALANCES.
+           IF WS-OWNER-ACCT-TOTAL = 0
+               ADD 1 TO WS-ORPHAN-CUSTS
+               MOVE CUST-ID TO WS-ML-CUST-ID
+               MOVE CUST-BALANCE TO WS-ML-CUST-BAL
+               MOVE 0 TO WS-ML-ACCT-BAL
+               MOVE 'NO ACCOUNT ON FILE' TO WS-ML-REASON
+               WRITE RECON-REPORT-LINE FROM WS-MISMATCH-LINE
+           ELSE
+               COMPUTE WS-DIFFERENCE =
+                   CUST-BALANCE - WS-OWNER-ACCT-TOTAL
+               IF FUNCTION ABS(WS-DIFFERENCE) > WS-TOLERANCE
+                   ADD 1 TO WS-MISMATCHES
+                   MOVE CUST-ID TO WS-ML-CUST-ID
+                   MOVE CUST-BALANCE TO WS-ML-CUST-BAL
+                   MOVE WS-OWNER-ACCT-TOTAL TO WS-ML-ACCT-BAL
+                   MOVE 'BALANCE MISMATCH' TO WS-ML-REASON
+                   WRITE RECON-REPORT-LINE FROM WS-MISMATCH-LINE
+               END-IF
+           END-IF.
+
+       9000-FINALIZE.
+           DISPLAY '*** RECONCILIATION COMPLETE ***'
+           DISPLAY 'CUSTOMERS CHECKED: ' WS-CUSTS-CHECKED
+           DISPLAY 'ACCOUNTS SCANNED:  ' WS-ACCTS-SCANNED
+           DISPLAY 'ORPHAN CUSTOMERS:  ' WS-ORPHAN-CUSTS
+           DISPLAY 'BALANCE MISMATCHES:' WS-MISMATCHES
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING 'TOTAL MISMATCHES: ' DELIMITED BY SIZE
+               WS-MISMATCHES DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE RECON-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE CUSTOMER-FILE
+           CLOSE ACCOUNT-MASTER
+           CLOSE RECON-REPORT-FILE.
