@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTRUN.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * NIGHTLY BATCH DRIVER                                           *
+      * CHAINS THE CUSTOMER MASTER UPDATE, ACCOUNT PROCESSING, DATA    *
+      * VALIDATION, TRANSFER-LEG MATCHING, AND POSITIVE-PAY MATCHING  *
+      * STEPS IN SEQUENCE. EACH STEP'S COMPLETION IS RECORDED TO A     *
+      * STEP CHECKPOINT FILE SO THAT A RERUN AFTER AN ABEND RESTARTS   *
+      * FROM THE FIRST STEP THAT DID NOT COMPLETE RATHER THAN          *
+      * REPEATING STEPS THAT ALREADY SUCCEEDED.                        *
+      *                                                                *
+      * DEPLOYMENT NOTE: EACH CALL 'SYSTEM' NAMES A STEP PROGRAM BY    *
+      * ITS RUNTIME EXECUTABLE NAME (CUSTMAST, ACCTPROC, LEDV341,      *
+      * XFERMTCH, POSPAY), NOT ITS SOURCE FILE. THE OPERATING JCL OR   *
+      * SHELL WRAPPER THAT INVOKES NIGHTRUN IS RESPONSIBLE FOR         *
+      * COMPILING EACH STEP PROGRAM (COBC -X <NAME>.CBL -O <NAME>)     *
+      * AND PLACING THE RESULTING EXECUTABLES ON PATH BEFORE THIS      *
+      * DRIVER RUNS; THIS REPOSITORY CARRIES NO BUILD SCRIPT, SO THAT  *
+      * STEP IS NOT AUTOMATED HERE.                                    *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-CKPT-FILE ASSIGN TO NGHTCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STEP-CKPT-FILE.
+       01  STEP-CKPT-RECORD.
+           05  SC-LAST-STEP-COMPLETED  PIC 9(2).
+           05  SC-DATE                 PIC 9(8).
+           05  SC-TIME                 PIC 9(6).
+           05  FILLER                  PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-STATUS              PIC X(2).
+           88  WS-CKPT-OK              VALUE '00'.
+
+       01  WS-LAST-STEP-COMPLETED      PIC 9(2) VALUE 0.
+       01  WS-CURRENT-STEP             PIC 9(2) VALUE 0.
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-TIME                 PIC 9(6).
+       01  WS-ABORT-FLAG               PIC X(1) VALUE 'N'.
+           88  WS-RUN-ABORTED          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-STEP-1-CUSTMAST
+           IF NOT WS-RUN-ABORTED
+               PERFORM 2100-RUN-STEP-2-ACCTPROC
+           END-IF
+           IF NOT WS-RUN-ABORTED
+               PERFORM 2200-RUN-STEP-3-LEDV341
+           END-IF
+           IF NOT WS-RUN-ABORTED
+               PERFORM 2300-RUN-STEP-4-XFERMTCH
+           END-IF
+           IF NOT WS-RUN-ABORTED
+               PERFORM 2400-RUN-STEP-5-POSPAY
+           END-IF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY '*** NIGHTLY BATCH DRIVER STARTED ***'
+           DISPLAY 'RUN DATE: ' WS-RUN-DATE
+           PERFORM 1050-READ-STEP-CHECKPOINT.
+
+       1050-READ-STEP-CHECKPOINT.
+           MOVE 0 TO WS-LAST-STEP-COMPLETED
+           OPEN INPUT STEP-CKPT-FILE
+           IF WS-CKPT-OK
+               READ STEP-CKPT-FILE INTO STEP-CKPT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SC-LAST-STEP-COMPLETED
+                           TO WS-LAST-STEP-COMPLETED
+                       DISPLAY 'RESTARTING AFTER STEP: '
+                           WS-LAST-STEP-COMPLETED
+               END-READ
+               CLOSE STEP-CKPT-FILE
+           END-IF.
+
+       2000-RUN-STEP-1-CUSTMAST.
+           MOVE 1 TO WS-CURRENT-STEP
+           IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+               DISPLAY 'STEP 1: RUNNING CUSTMAST'
+               CALL 'SYSTEM' USING 'custmast'
+               IF RETURN-CODE = 0
+                   PERFORM 8000-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 1 FAILED, RETURN CODE: ' RETURN-CODE
+                   PERFORM 9999-ABORT-RUN
+               END-IF
+           ELSE
+               DISPLAY 'STEP 1: SKIPPED (ALREADY COMPLETE)'
+           END-IF.
+
+       2100-RUN-STEP-2-ACCTPROC.
+           MOVE 2 TO WS-CURRENT-STEP
+           IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+               DISPLAY 'STEP 2: RUNNING ACCTPROC'
+               CALL 'SYSTEM' USING 'acctproc'
+               IF RETURN-CODE = 0
+                   PERFORM 8000-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 2 FAILED, RETURN CODE: ' RETURN-CODE
+                   PERFORM 9999-ABORT-RUN
+               END-IF
+           ELSE
+               DISPLAY 'STEP 2: SKIPPED (ALREADY COMPLETE)'
+           END-IF.
+
+       2200-RUN-STEP-3-LEDV341.
+           MOVE 3 TO WS-CURRENT-STEP
+           IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+               DISPLAY 'STEP 3: RUNNING LEDV341'
+               CALL 'SYSTEM' USING 'ledv341'
+               IF RETURN-CODE = 0
+                   PERFORM 8000-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 3 FAILED, RETURN CODE: ' RETURN-CODE
+                   PERFORM 9999-ABORT-RUN
+               END-IF
+           ELSE
+               DISPLAY 'STEP 3: SKIPPED (ALREADY COMPLETE)'
+           END-IF.
+
+       2300-RUN-STEP-4-XFERMTCH.
+           MOVE 4 TO WS-CURRENT-STEP
+           IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+               DISPLAY 'STEP 4: RUNNING XFERMTCH'
+               CALL 'SYSTEM' USING 'xfermtch'
+               IF RETURN-CODE = 0
+                   PERFORM 8000-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 4 FAILED, RETURN CODE: ' RETURN-CODE
+                   PERFORM 9999-ABORT-RUN
+               END-IF
+           ELSE
+               DISPLAY 'STEP 4: SKIPPED (ALREADY COMPLETE)'
+           END-IF.
+
+       2400-RUN-STEP-5-POSPAY.
+           MOVE 5 TO WS-CURRENT-STEP
+           IF WS-LAST-STEP-COMPLETED < WS-CURRENT-STEP
+               DISPLAY 'STEP 5: RUNNING POSPAY'
+               CALL 'SYSTEM' USING 'pospay'
+               IF RETURN-CODE = 0
+                   PERFORM 8000-WRITE-STEP-CHECKPOINT
+               ELSE
+                   DISPLAY 'STEP 5 FAILED, RETURN CODE: ' RETURN-CODE
+                   PERFORM 9999-ABORT-RUN
+               END-IF
+           ELSE
+               DISPLAY 'STEP 5: SKIPPED (ALREADY COMPLETE)'
+           END-IF.
+
+       8000-WRITE-STEP-CHECKPOINT.
+           MOVE WS-CURRENT-STEP TO SC-LAST-STEP-COMPLETED
+           MOVE WS-RUN-DATE TO SC-DATE
+           MOVE WS-RUN-TIME TO SC-TIME
+           OPEN OUTPUT STEP-CKPT-FILE
+           WRITE STEP-CKPT-RECORD
+           CLOSE STEP-CKPT-FILE.
+
+       9999-ABORT-RUN.
+           SET WS-RUN-ABORTED TO TRUE.
+
+       9000-FINALIZE.
+           IF WS-RUN-ABORTED
+               DISPLAY '*** NIGHTLY BATCH DRIVER ABORTED ***'
+           ELSE
+               DISPLAY '*** NIGHTLY BATCH DRIVER COMPLETE ***'
+           END-IF.
