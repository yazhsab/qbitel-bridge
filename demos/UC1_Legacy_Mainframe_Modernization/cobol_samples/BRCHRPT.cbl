@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRCHRPT.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * BRANCH-LEVEL SUMMARY REPORT                                    *
+      * SORTS ACCTPROC'S ACCOUNT-MASTER BY BRANCH AND PRODUCES A        *
+      * GROUPED REPORT OF ACCOUNT COUNTS AND BALANCE TOTALS PER         *
+      * BRANCH, THE SAME GROUPED-REPORT APPROACH MCCRPT USES FOR ITS    *
+      * MERCHANT/MCC SPEND REPORT.                                      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT SORT-BRANCH-FILE ASSIGN TO SRTBRCH.
+           SELECT BRANCH-REPORT-FILE ASSIGN TO BRCHRPTF
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-BRANCH             PIC 9(4).
+           05  ACCT-TYPE               PIC X(2).
+           05  ACCT-OWNER-ID           PIC 9(10).
+           05  ACCT-BALANCE            PIC S9(13)V99 COMP-3.
+           05  ACCT-AVAIL-BAL          PIC S9(13)V99 COMP-3.
+           05  ACCT-HOLD-AMT           PIC S9(11)V99 COMP-3.
+           05  ACCT-INT-RATE           PIC 9V9(5).
+           05  ACCT-INT-ACCRUED        PIC S9(9)V99 COMP-3.
+           05  ACCT-LAST-INT-DATE      PIC 9(8).
+           05  ACCT-OPEN-DATE          PIC 9(8).
+           05  ACCT-MATURITY-DATE      PIC 9(8).
+           05  ACCT-MONTHLY-FEE        PIC S9(5)V99 COMP-3.
+           05  ACCT-MIN-BALANCE        PIC S9(9)V99 COMP-3.
+           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-INTEREST       PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-FEES           PIC S9(7)V99 COMP-3.
+           05  ACCT-STATUS             PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-DORMANT        VALUE 'D'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+           05  ACCT-FLAGS.
+               10  ACCT-STMT-FLAG      PIC X(1).
+               10  ACCT-OD-FLAG        PIC X(1).
+               10  ACCT-HOLD-FLAG      PIC X(1).
+               10  ACCT-VIP-FLAG       PIC X(1).
+           05  ACCT-LAST-ACTIVITY-DATE PIC 9(8).
+           05  ACCT-HOLD-DATE          PIC 9(8).
+           05  FILLER                  PIC X(24).
+
+       SD  SORT-BRANCH-FILE.
+       01  SORT-BRANCH-RECORD.
+           05  SB-BRANCH               PIC 9(4).
+           05  SB-STATUS               PIC X(1).
+           05  SB-BALANCE              PIC S9(13)V99 COMP-3.
+           05  SB-AVAIL-BAL            PIC S9(13)V99 COMP-3.
+
+       FD  BRANCH-REPORT-FILE.
+       01  BRANCH-REPORT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS              PIC X(2).
+           88  WS-ACCT-OK              VALUE '00'.
+           88  WS-ACCT-EOF             VALUE '10'.
+
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF             VALUE 'Y'.
+
+       01  WS-LAST-BRANCH              PIC 9(4) VALUE 0.
+       01  WS-FIRST-GROUP-FLAG         PIC X(1) VALUE 'Y'.
+           88  WS-FIRST-GROUP          VALUE 'Y'.
+
+       01  WS-BRANCH-ACCT-COUNT        PIC 9(7) VALUE 0.
+       01  WS-BRANCH-ACTIVE-COUNT      PIC 9(7) VALUE 0.
+       01  WS-BRANCH-CLOSED-COUNT      PIC 9(7) VALUE 0.
+       01  WS-BRANCH-BALANCE-TOTAL     PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-BRANCH-AVAIL-TOTAL       PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01  WS-GRAND-ACCT-COUNT         PIC 9(7) VALUE 0.
+       01  WS-GRAND-BALANCE-TOTAL      PIC S9(15)V99 COMP-3 VALUE 0.
+       01  WS-GRAND-AVAIL-TOTAL        PIC S9(15)V99 COMP-3 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-ACCTS-SCANNED        PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(28) VALUE
+               'BRANCH-LEVEL SUMMARY REPORT'.
+
+       01  WS-BRANCH-HEADER-LINE.
+           05  FILLER                  PIC X(7) VALUE 'BRANCH:'.
+           05  WS-BH-BRANCH            PIC 9(4).
+
+       01  WS-BRANCH-SUMMARY-LINE.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE
+               'ACCOUNTS:    '.
+           05  WS-BS-ACCT-COUNT        PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE 'ACTIVE: '.
+           05  WS-BS-ACTIVE-COUNT      PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE 'CLOSED: '.
+           05  WS-BS-CLOSED-COUNT      PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE 'BALANCE: '.
+           05  WS-BS-BALANCE           PIC Z(11)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'AVAIL: '.
+           05  WS-BS-AVAIL             PIC Z(11)9.99-.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE
+               'GRAND TOTALS:'.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE
+               'ACCOUNTS:    '.
+           05  WS-GT-ACCT-COUNT        PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE 'BALANCE: '.
+           05  WS-GT-BALANCE           PIC Z(13)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'AVAIL: '.
+           05  WS-GT-AVAIL             PIC Z(13)9.99-.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AND-REPORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** BRANCH-LEVEL SUMMARY REPORT STARTED ***'
+           OPEN OUTPUT BRANCH-REPORT-FILE
+           WRITE BRANCH-REPORT-LINE FROM WS-REPORT-HEADER.
+
+       2000-SORT-AND-REPORT.
+           SORT SORT-BRANCH-FILE
+               ON ASCENDING KEY SB-BRANCH
+               INPUT PROCEDURE IS 2100-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-PRODUCE-BRANCH-REPORT.
+
+       2100-LOAD-SORT-FILE.
+           OPEN INPUT ACCOUNT-MASTER
+           PERFORM UNTIL WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT
+                   AT END
+                       SET WS-ACCT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACCTS-SCANNED
+                       MOVE ACCT-BRANCH TO SB-BRANCH
+                       MOVE ACCT-STATUS TO SB-STATUS
+                       MOVE ACCT-BALANCE TO SB-BALANCE
+                       MOVE ACCT-AVAIL-BAL TO SB-AVAIL-BAL
+                       RELEASE SORT-BRANCH-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER.
+
+       3000-PRODUCE-BRANCH-REPORT.
+           MOVE 'Y' TO WS-FIRST-GROUP-FLAG
+           MOVE 0 TO WS-GRAND-ACCT-COUNT
+           MOVE 0 TO WS-GRAND-BALANCE-TOTAL
+           MOVE 0 TO WS-GRAND-AVAIL-TOTAL
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-BRANCH-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-FIRST-GROUP
+               PERFORM 3300-WRITE-BRANCH-SUMMARY
+           END-IF
+           PERFORM 3400-WRITE-GRAND-TOTAL.
+
+       3100-PROCESS-SORTED-RECORD.
+           IF WS-FIRST-GROUP
+               PERFORM 3200-START-NEW-BRANCH-GROUP
+           ELSE
+               IF SB-BRANCH NOT = WS-LAST-BRANCH
+                   PERFORM 3300-WRITE-BRANCH-SUMMARY
+                   PERFORM 3200-START-NEW-BRANCH-GROUP
+               END-IF
+           END-IF
+           ADD 1 TO WS-BRANCH-ACCT-COUNT
+           IF SB-STATUS = 'A'
+               ADD 1 TO WS-BRANCH-ACTIVE-COUNT
+           ELSE
+               IF SB-STATUS = 'C'
+                   ADD 1 TO WS-BRANCH-CLOSED-COUNT
+               END-IF
+           END-IF
+           ADD SB-BALANCE TO WS-BRANCH-BALANCE-TOTAL
+           ADD SB-AVAIL-BAL TO WS-BRANCH-AVAIL-TOTAL.
+
+       3200-START-NEW-BRANCH-GROUP.
+           MOVE 'N' TO WS-FIRST-GROUP-FLAG
+           MOVE SB-BRANCH TO WS-LAST-BRANCH
+           MOVE 0 TO WS-BRANCH-ACCT-COUNT
+           MOVE 0 TO WS-BRANCH-ACTIVE-COUNT
+           MOVE 0 TO WS-BRANCH-CLOSED-COUNT
+           MOVE 0 TO WS-BRANCH-BALANCE-TOTAL
+           MOVE 0 TO WS-BRANCH-AVAIL-TOTAL
+           MOVE SB-BRANCH TO WS-BH-BRANCH
+           WRITE BRANCH-REPORT-LINE FROM WS-BRANCH-HEADER-LINE.
+
+       3300-WRITE-BRANCH-SUMMARY.
+           MOVE WS-BRANCH-ACCT-COUNT TO WS-BS-ACCT-COUNT
+           MOVE WS-BRANCH-ACTIVE-COUNT TO WS-BS-ACTIVE-COUNT
+           MOVE WS-BRANCH-CLOSED-COUNT TO WS-BS-CLOSED-COUNT
+           MOVE WS-BRANCH-BALANCE-TOTAL TO WS-BS-BALANCE
+           MOVE WS-BRANCH-AVAIL-TOTAL TO WS-BS-AVAIL
+           WRITE BRANCH-REPORT-LINE FROM WS-BRANCH-SUMMARY-LINE
+           ADD WS-BRANCH-ACCT-COUNT TO WS-GRAND-ACCT-COUNT
+           ADD WS-BRANCH-BALANCE-TOTAL TO WS-GRAND-BALANCE-TOTAL
+           ADD WS-BRANCH-AVAIL-TOTAL TO WS-GRAND-AVAIL-TOTAL.
+
+       3400-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-ACCT-COUNT TO WS-GT-ACCT-COUNT
+           MOVE WS-GRAND-BALANCE-TOTAL TO WS-GT-BALANCE
+           MOVE WS-GRAND-AVAIL-TOTAL TO WS-GT-AVAIL
+           WRITE BRANCH-REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+
+       9000-FINALIZE.
+           DISPLAY '*** BRANCH-LEVEL SUMMARY REPORT COMPLETE ***'
+           DISPLAY 'ACCOUNTS SCANNED: ' WS-ACCTS-SCANNED
+           CLOSE BRANCH-REPORT-FILE.
