@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMLSCRN.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * AML / FRAUD SCREENING BATCH PASS                               *
+      * SORTS ACCTPROC'S DAILY-TRANS BY ACCOUNT AND DATE, ACCUMULATES  *
+      * EACH ACCOUNT'S DAILY CASH-TYPE ACTIVITY, AND RAISES AN ALERT   *
+      * WHEN A SINGLE DAY'S TOTAL MEETS OR EXCEEDS THE LARGE-CASH      *
+      * THRESHOLD OR FALLS JUST BELOW IT ACROSS MULTIPLE TRANSACTIONS  *
+      * (POSSIBLE STRUCTURING).                                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANS ASSIGN TO DAILYTRN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-TRANS-FILE ASSIGN TO SRTTRAN.
+           SELECT AML-ALERT-FILE ASSIGN TO AMLALERT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DAILY-TRANS.
+       01  TRANS-RECORD.
+           05  TR-ACCT-NUMBER          PIC 9(12).
+           05  TR-TRAN-CODE            PIC X(3).
+               88  TR-DEPOSIT          VALUE 'DEP'.
+               88  TR-WITHDRAWAL       VALUE 'WDL'.
+               88  TR-CHECK            VALUE 'CHK'.
+               88  TR-TRANSFER-OUT     VALUE 'TRO'.
+               88  TR-TRANSFER-IN      VALUE 'TRI'.
+               88  TR-FEE              VALUE 'FEE'.
+               88  TR-INTEREST         VALUE 'INT'.
+               88  TR-ADJUSTMENT       VALUE 'ADJ'.
+               88  TR-LOAN-PAYMENT     VALUE 'LNP'.
+               88  TR-REVERSAL         VALUE 'REV'.
+               88  TR-WIRE             VALUE 'WIR'.
+           05  TR-AMOUNT               PIC S9(11)V99 COMP-3.
+           05  TR-DATE                 PIC 9(8).
+           05  TR-TIME                 PIC 9(6).
+           05  TR-REF-NUMBER           PIC X(16).
+           05  TR-DESCRIPTION          PIC X(30).
+           05  TR-BRANCH               PIC 9(4).
+           05  TR-TELLER-ID            PIC X(8).
+           05  TR-CURRENCY-CODE        PIC X(3).
+           05  TR-EXCHANGE-RATE        PIC 9(3)V9(6) COMP-3.
+           05  FILLER                  PIC X(12).
+
+       SD  SORT-TRANS-FILE.
+       01  SORT-TRANS-RECORD.
+           05  ST-ACCT-NUMBER          PIC 9(12).
+           05  ST-TRAN-DATE            PIC 9(8).
+           05  ST-TRAN-CODE            PIC X(3).
+           05  ST-AMOUNT               PIC S9(11)V99 COMP-3.
+           05  ST-REF-NUMBER           PIC X(16).
+
+       FD  AML-ALERT-FILE.
+       01  AML-ALERT-LINE              PIC X(132).
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-BRANCH             PIC 9(4).
+           05  ACCT-TYPE               PIC X(2).
+           05  ACCT-OWNER-ID           PIC 9(10).
+           05  FILLER                  PIC X(122).
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUST-ID                 PIC 9(10).
+           05  CUST-NAME.
+               10  CUST-FIRST-NAME     PIC X(20).
+               10  CUST-LAST-NAME      PIC X(30).
+           05  CUST-ADDRESS.
+               10  CUST-STREET         PIC X(40).
+               10  CUST-CITY           PIC X(25).
+               10  CUST-STATE          PIC X(2).
+               10  CUST-ZIP            PIC 9(5).
+           05  CUST-PHONE              PIC 9(10).
+           05  CUST-SSN                PIC 9(9).
+           05  CUST-DOB                PIC 9(8).
+           05  CUST-ACCT-TYPE          PIC X(1).
+           05  CUST-BALANCE            PIC S9(11)V99 COMP-3.
+           05  CUST-CREDIT-LIMIT       PIC S9(9)V99 COMP-3.
+           05  CUST-OPEN-DATE          PIC 9(8).
+           05  CUST-LAST-ACTIVITY      PIC 9(8).
+           05  CUST-STATUS             PIC X(1).
+               88  CUST-ACTIVE         VALUE 'A'.
+               88  CUST-INACTIVE       VALUE 'I'.
+               88  CUST-CLOSED         VALUE 'C'.
+           05  CUST-MATURITY-DATE      PIC 9(8).
+           05  CUST-CREDIT-SCORE       PIC 9(3).
+           05  CUST-AML-FLAG           PIC X(1).
+           05  CUST-OFFICER-ID         PIC 9(6).
+           05  CUST-SEGMENT            PIC X(2).
+           05  CUST-KYC-VERIFIED       PIC X(1).
+           05  CUST-FRAUD-FLAG         PIC X(1).
+           05  CUST-DECEASED-FLAG      PIC X(1).
+           05  CUST-BANKRUPT-FLAG      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS              PIC X(2).
+           88  WS-ACCT-OK              VALUE '00'.
+           88  WS-ACCT-EOF             VALUE '10'.
+
+       01  WS-CUST-STATUS              PIC X(2).
+           88  WS-CUST-OK              VALUE '00'.
+           88  WS-CUST-EOF             VALUE '10'.
+       01  WS-CASH-THRESHOLD           PIC S9(9)V99 COMP-3 VALUE
+               10000.00.
+       01  WS-STRUCTURING-THRESHOLD    PIC S9(9)V99 COMP-3 VALUE
+                9000.00.
+
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF             VALUE 'Y'.
+
+       01  WS-LAST-ACCT-NUMBER         PIC 9(12) VALUE 0.
+       01  WS-LAST-TRAN-DATE           PIC 9(8) VALUE 0.
+       01  WS-DAY-TOTAL                PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-DAY-TRAN-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-ALERTS-RAISED        PIC 9(7) VALUE 0.
+
+       01  WS-ALERT-DETAIL-LINE.
+           05  FILLER                  PIC X(6) VALUE 'ALERT:'.
+           05  WS-AL-ACCT              PIC 9(12).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE 'DATE: '.
+           05  WS-AL-DATE              PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'TOTAL: '.
+           05  WS-AL-TOTAL             PIC Z(9)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE 'COUNT:  '.
+           05  WS-AL-COUNT             PIC ZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-AL-REASON            PIC X(24).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AND-SCREEN
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** AML/FRAUD SCREENING STARTED ***'
+           OPEN OUTPUT AML-ALERT-FILE
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN I-O CUSTOMER-FILE.
+
+      *----------------------------------------------------------------
+      * SORT DAILY-TRANS INTO ACCOUNT/DATE ORDER AND SCREEN THE
+      * SORTED STREAM IN THE SORT'S OUTPUT PROCEDURE, THE SAME
+      * CONTROL-BREAK APPROACH CUSTMAST USES FOR ITS GROUPED REPORT.
+      * THE INPUT PROCEDURE EXPLICITLY MOVES EACH FIELD FROM
+      * TRANS-RECORD INTO SORT-TRANS-RECORD RATHER THAN USING
+      * SORT ... USING, SINCE THE SD RECORD REORDERS/RESIZES FIELDS
+      * RELATIVE TO THE FD AND A GROUP-LEVEL USING MOVE WOULD COPY
+      * THE WRONG BYTES.
+      *----------------------------------------------------------------
+       2000-SORT-AND-SCREEN.
+           SORT SORT-TRANS-FILE
+               ON ASCENDING KEY ST-ACCT-NUMBER ST-TRAN-DATE
+               INPUT PROCEDURE IS 2100-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-SCREEN-SORTED-RECORDS.
+
+       2100-LOAD-SORT-FILE.
+           OPEN INPUT DAILY-TRANS
+           PERFORM UNTIL 1 = 2
+               READ DAILY-TRANS
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE TR-ACCT-NUMBER TO ST-ACCT-NUMBER
+                       MOVE TR-DATE TO ST-TRAN-DATE
+                       MOVE TR-TRAN-CODE TO ST-TRAN-CODE
+                       MOVE TR-AMOUNT TO ST-AMOUNT
+                       MOVE TR-REF-NUMBER TO ST-REF-NUMBER
+                       RELEASE SORT-TRANS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE DAILY-TRANS.
+
+       3000-SCREEN-SORTED-RECORDS.
+           MOVE 0 TO WS-LAST-ACCT-NUMBER
+           MOVE 0 TO WS-LAST-TRAN-DATE
+           MOVE 0 TO WS-DAY-TOTAL
+           MOVE 0 TO WS-DAY-TRAN-COUNT
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-TRANS-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM
+           IF WS-LAST-ACCT-NUMBER NOT = 0
+               PERFORM 3200-CHECK-DAY-TOTAL
+           END-IF.
+
+       3100-PROCESS-SORTED-RECORD.
+           ADD 1 TO WS-TRANS-SCANNED
+           IF ST-ACCT-NUMBER NOT = WS-LAST-ACCT-NUMBER
+               OR ST-TRAN-DATE NOT = WS-LAST-TRAN-DATE
+               IF WS-LAST-ACCT-NUMBER NOT = 0
+                   PERFORM 3200-CHECK-DAY-TOTAL
+               END-IF
+               MOVE ST-ACCT-NUMBER TO WS-LAST-ACCT-NUMBER
+               MOVE ST-TRAN-DATE TO WS-LAST-TRAN-DATE
+               MOVE 0 TO WS-DAY-TOTAL
+               MOVE 0 TO WS-DAY-TRAN-COUNT
+           END-IF
+           IF ST-TRAN-CODE = 'DEP' OR ST-TRAN-CODE = 'WDL' OR
+              ST-TRAN-CODE = 'CHK' OR ST-TRAN-CODE = 'WIR'
+               ADD FUNCTION ABS(ST-AMOUNT) TO WS-DAY-TOTAL
+               ADD 1 TO WS-DAY-TRAN-COUNT
+           END-IF.
+
+       3200-CHECK-DAY-TOTAL.
+           IF WS-DAY-TOTAL >= WS-CASH-THRESHOLD
+               MOVE 'LARGE CASH ACTIVITY' TO WS-AL-REASON
+               PERFORM 3300-WRITE-ALERT
+           ELSE
+               IF WS-DAY-TOTAL >= WS-STRUCTURING-THRESHOLD
+                   AND WS-DAY-TRAN-COUNT > 1
+                   MOVE 'POSSIBLE STRUCTURING' TO WS-AL-REASON
+                   PERFORM 3300-WRITE-ALERT
+               END-IF
+           END-IF.
+
+       3300-WRITE-ALERT.
+           MOVE WS-LAST-ACCT-NUMBER TO WS-AL-ACCT
+           MOVE WS-LAST-TRAN-DATE TO WS-AL-DATE
+           MOVE WS-DAY-TOTAL TO WS-AL-TOTAL
+           MOVE WS-DAY-TRAN-COUNT TO WS-AL-COUNT
+           WRITE AML-ALERT-LINE FROM WS-ALERT-DETAIL-LINE
+           ADD 1 TO WS-ALERTS-RAISED
+           PERFORM 3400-SET-CUSTOMER-AML-FLAG.
+
+      *----------------------------------------------------------------
+      * LOOK UP THE ACCOUNT TO FIND ITS OWNING CUSTOMER, THEN SET
+      * CUST-AML-FLAG ON THAT CUSTOMER'S RECORD SO DOWNSTREAM KYC/
+      * CREDIT-REVIEW PROCESSING CAN SEE THE ALERT.
+      *----------------------------------------------------------------
+       3400-SET-CUSTOMER-AML-FLAG.
+           MOVE WS-LAST-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY 'AMLSCRN: ACCOUNT NOT FOUND FOR FLAG - '
+                       WS-LAST-ACCT-NUMBER
+               NOT INVALID KEY
+                   MOVE ACCT-OWNER-ID TO CUST-ID
+                   READ CUSTOMER-FILE
+                       INVALID KEY
+                           DISPLAY 'AMLSCRN: CUSTOMER NOT FOUND - '
+                               ACCT-OWNER-ID
+                       NOT INVALID KEY
+                           IF CUST-AML-FLAG NOT = 'Y'
+                               MOVE 'Y' TO CUST-AML-FLAG
+                               REWRITE CUSTOMER-MASTER-RECORD
+                           END-IF
+                   END-READ
+           END-READ.
+
+       9000-FINALIZE.
+           DISPLAY '*** AML/FRAUD SCREENING COMPLETE ***'
+           DISPLAY 'TRANSACTIONS SCANNED: ' WS-TRANS-SCANNED
+           DISPLAY 'ALERTS RAISED:        ' WS-ALERTS-RAISED
+           CLOSE AML-ALERT-FILE
+           CLOSE ACCOUNT-MASTER
+           CLOSE CUSTOMER-FILE.
