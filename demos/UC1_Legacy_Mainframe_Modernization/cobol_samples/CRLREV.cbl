@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRLREV.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * CREDIT-LIMIT REVIEW PROGRAM                                    *
+      * SCANS CUSTMAST'S CUSTOMER-MASTER-RECORD AND RESETS EACH        *
+      * ACTIVE CUSTOMER'S CREDIT LIMIT ACCORDING TO THEIR CREDIT        *
+      * SCORE TIER. EVERY LIMIT CHANGE (RAISED OR LOWERED, ANY TIER)   *
+      * IS WRITTEN TO THE CHANGE REPORT WITH OLD/NEW LIMITS; CUSTOMERS *
+      * BELOW THE LOWEST TIER ARE ALSO FLAGGED FOR MANUAL REVIEW.      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT REVIEW-REPORT-FILE ASSIGN TO CRLRVRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUST-ID                 PIC 9(10).
+           05  CUST-NAME.
+               10  CUST-FIRST-NAME     PIC X(20).
+               10  CUST-LAST-NAME      PIC X(30).
+           05  CUST-ADDRESS.
+               10  CUST-STREET         PIC X(40).
+               10  CUST-CITY           PIC X(25).
+               10  CUST-STATE          PIC X(2).
+               10  CUST-ZIP            PIC 9(5).
+           05  CUST-PHONE              PIC 9(10).
+           05  CUST-SSN                PIC 9(9).
+           05  CUST-DOB                PIC 9(8).
+           05  CUST-ACCT-TYPE          PIC X(1).
+           05  CUST-BALANCE            PIC S9(11)V99 COMP-3.
+           05  CUST-CREDIT-LIMIT       PIC S9(9)V99 COMP-3.
+           05  CUST-OPEN-DATE          PIC 9(8).
+           05  CUST-LAST-ACTIVITY      PIC 9(8).
+           05  CUST-STATUS             PIC X(1).
+               88  ACTIVE              VALUE 'A'.
+               88  INACTIVE            VALUE 'I'.
+               88  CLOSED              VALUE 'C'.
+           05  CUST-MATURITY-DATE      PIC 9(8).
+           05  CUST-CREDIT-SCORE       PIC 9(3).
+           05  CUST-AML-FLAG           PIC X(1).
+           05  CUST-OFFICER-ID         PIC 9(6).
+           05  CUST-SEGMENT            PIC X(2).
+           05  CUST-KYC-VERIFIED       PIC X(1).
+           05  CUST-FRAUD-FLAG         PIC X(1).
+           05  CUST-DECEASED-FLAG      PIC X(1).
+           05  CUST-BANKRUPT-FLAG      PIC X(1).
+
+       FD  REVIEW-REPORT-FILE.
+       01  REVIEW-REPORT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS              PIC X(2).
+           88  WS-CUST-OK              VALUE '00'.
+           88  WS-CUST-EOF             VALUE '10'.
+
+       01  WS-TIER-THRESHOLDS.
+           05  WS-TIER1-SCORE          PIC 9(3) VALUE 750.
+           05  WS-TIER2-SCORE          PIC 9(3) VALUE 700.
+           05  WS-TIER3-SCORE          PIC 9(3) VALUE 650.
+
+       01  WS-TIER-LIMITS.
+           05  WS-TIER1-LIMIT          PIC S9(9)V99 COMP-3
+               VALUE 25000.00.
+           05  WS-TIER2-LIMIT          PIC S9(9)V99 COMP-3
+               VALUE 15000.00.
+           05  WS-TIER3-LIMIT          PIC S9(9)V99 COMP-3
+               VALUE 7500.00.
+           05  WS-TIER4-LIMIT          PIC S9(9)V99 COMP-3
+               VALUE 1000.00.
+
+       01  WS-NEW-LIMIT                PIC S9(9)V99 COMP-3.
+       01  WS-OLD-LIMIT                PIC S9(9)V99 COMP-3.
+       01  WS-REVIEW-FLAG              PIC X(1) VALUE 'N'.
+           88  WS-MANUAL-REVIEW        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CUSTS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-LIMITS-RAISED        PIC 9(7) VALUE 0.
+           05  WS-LIMITS-LOWERED       PIC 9(7) VALUE 0.
+           05  WS-FLAGGED-FOR-REVIEW   PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(31) VALUE
+               'CREDIT LIMIT CHANGE REPORT'.
+
+       01  WS-REVIEW-LINE.
+           05  FILLER                  PIC X(4) VALUE 'CUST'.
+           05  WS-RL-CUST-ID           PIC 9(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'SCORE: '.
+           05  WS-RL-SCORE             PIC ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+               'OLD LIMIT:  '.
+           05  WS-RL-OLD-LIMIT         PIC Z(7)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+               'NEW LIMIT:  '.
+           05  WS-RL-LIMIT             PIC Z(7)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RL-REASON            PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REVIEW-LOOP
+               UNTIL WS-CUST-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** CREDIT LIMIT REVIEW STARTED ***'
+           OPEN I-O CUSTOMER-FILE
+           OPEN OUTPUT REVIEW-REPORT-FILE
+           WRITE REVIEW-REPORT-LINE FROM WS-REPORT-HEADER.
+
+       2000-REVIEW-LOOP.
+           READ CUSTOMER-FILE NEXT
+               AT END
+                   SET WS-CUST-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CUSTS-SCANNED
+                   IF NOT CLOSED
+                       PERFORM 2100-DETERMINE-NEW-LIMIT
+                   END-IF
+           END-READ.
+
+       2100-DETERMINE-NEW-LIMIT.
+           MOVE CUST-CREDIT-LIMIT TO WS-OLD-LIMIT
+           MOVE 'N' TO WS-REVIEW-FLAG
+           EVALUATE TRUE
+               WHEN CUST-CREDIT-SCORE >= WS-TIER1-SCORE
+                   MOVE WS-TIER1-LIMIT TO WS-NEW-LIMIT
+               WHEN CUST-CREDIT-SCORE >= WS-TIER2-SCORE
+                   MOVE WS-TIER2-LIMIT TO WS-NEW-LIMIT
+               WHEN CUST-CREDIT-SCORE >= WS-TIER3-SCORE
+                   MOVE WS-TIER3-LIMIT TO WS-NEW-LIMIT
+               WHEN OTHER
+                   MOVE WS-TIER4-LIMIT TO WS-NEW-LIMIT
+                   SET WS-MANUAL-REVIEW TO TRUE
+                   ADD 1 TO WS-FLAGGED-FOR-REVIEW
+           END-EVALUATE
+           IF WS-NEW-LIMIT NOT = CUST-CREDIT-LIMIT
+               IF WS-NEW-LIMIT > CUST-CREDIT-LIMIT
+                   ADD 1 TO WS-LIMITS-RAISED
+               ELSE
+                   ADD 1 TO WS-LIMITS-LOWERED
+               END-IF
+               MOVE WS-NEW-LIMIT TO CUST-CREDIT-LIMIT
+               REWRITE CUSTOMER-MASTER-RECORD
+               PERFORM 2200-WRITE-CHANGE-LINE
+           END-IF.
+
+       2200-WRITE-CHANGE-LINE.
+           MOVE CUST-ID TO WS-RL-CUST-ID
+           MOVE CUST-CREDIT-SCORE TO WS-RL-SCORE
+           MOVE WS-OLD-LIMIT TO WS-RL-OLD-LIMIT
+           MOVE WS-NEW-LIMIT TO WS-RL-LIMIT
+           IF WS-MANUAL-REVIEW
+               MOVE 'MANUAL REVIEW' TO WS-RL-REASON
+           ELSE
+               MOVE 'AUTO TIER CHANGE' TO WS-RL-REASON
+           END-IF
+           WRITE REVIEW-REPORT-LINE FROM WS-REVIEW-LINE.
+
+       9000-FINALIZE.
+           DISPLAY '*** CREDIT LIMIT REVIEW COMPLETE ***'
+           DISPLAY 'CUSTOMERS SCANNED:    ' WS-CUSTS-SCANNED
+           DISPLAY 'LIMITS RAISED:        ' WS-LIMITS-RAISED
+           DISPLAY 'LIMITS LOWERED:       ' WS-LIMITS-LOWERED
+           DISPLAY 'FLAGGED FOR REVIEW:   ' WS-FLAGGED-FOR-REVIEW
+           CLOSE CUSTOMER-FILE
+           CLOSE REVIEW-REPORT-FILE.
