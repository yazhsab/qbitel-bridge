@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNAUDIT.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * TXN-CREATED-BY / MODIFIED-BY AUDIT REPORT                      *
+      * SORTS CUSTMAST'S TRANSACTION-FILE BY CREATED-BY TELLER/USER ID *
+      * AND LISTS EACH TRANSACTION, FLAGGING ANY THAT WERE LATER       *
+      * MODIFIED BY A DIFFERENT USER THAN THE ONE WHO CREATED THEM.    *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-TXN-FILE ASSIGN TO SRTTXN.
+           SELECT AUDIT-REPORT-FILE ASSIGN TO TXNAUDRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TRAN-ID                 PIC 9(12).
+           05  TRAN-CUST-ID            PIC 9(10).
+           05  TRAN-TYPE               PIC X(2).
+           05  TRAN-AMOUNT             PIC S9(9)V99 COMP-3.
+           05  TRAN-DATE               PIC 9(8).
+           05  TRAN-TIME               PIC 9(6).
+           05  TRAN-STATUS             PIC X(1).
+           05  TRAN-TO-CUST-ID         PIC 9(10).
+           05  TRAN-CREATED-BY         PIC X(8).
+           05  TRAN-MODIFIED-BY        PIC X(8).
+           05  FILLER                  PIC X(4).
+
+       SD  SORT-TXN-FILE.
+       01  SORT-TXN-RECORD.
+           05  SX-CREATED-BY           PIC X(8).
+           05  SX-TRAN-ID              PIC 9(12).
+           05  SX-CUST-ID              PIC 9(10).
+           05  SX-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  SX-MODIFIED-BY          PIC X(8).
+           05  SX-TRAN-DATE            PIC 9(8).
+           05  SX-TRAN-TIME            PIC 9(6).
+
+       FD  AUDIT-REPORT-FILE.
+       01  AUDIT-REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF             VALUE 'Y'.
+
+       01  WS-LAST-CREATED-BY          PIC X(8) VALUE SPACES.
+       01  WS-FIRST-GROUP-FLAG         PIC X(1) VALUE 'Y'.
+           88  WS-FIRST-GROUP          VALUE 'Y'.
+       01  WS-USER-TXN-COUNT           PIC 9(5) VALUE 0.
+       01  WS-USER-MODIFIED-COUNT      PIC 9(5) VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-TXNS-SCANNED         PIC 9(7) VALUE 0.
+           05  WS-TXNS-MODIFIED        PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(32) VALUE
+               'TXN CREATED-BY/MODIFIED-BY AUDIT'.
+
+       01  WS-USER-HEADER-LINE.
+           05  FILLER                  PIC X(13) VALUE
+               'CREATED BY: '.
+           05  WS-UH-CREATED-BY        PIC X(8).
+
+       01  WS-TXN-DETAIL-LINE.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(5) VALUE 'TRAN:'.
+           05  WS-TL-TRAN-ID           PIC 9(12).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(5) VALUE 'CUST:'.
+           05  WS-TL-CUST-ID           PIC 9(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'AMOUNT:'.
+           05  WS-TL-AMOUNT            PIC Z(7)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-TL-MOD-FLAG          PIC X(40).
+
+       01  WS-USER-SUMMARY-LINE.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE
+               'TXN COUNT:      '.
+           05  WS-US-TXN-COUNT         PIC ZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE
+               'MODIFIED COUNT: '.
+           05  WS-US-MOD-COUNT         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AND-REPORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** TXN AUDIT REPORT STARTED ***'
+           OPEN OUTPUT AUDIT-REPORT-FILE
+           WRITE AUDIT-REPORT-LINE FROM WS-REPORT-HEADER.
+
+       2000-SORT-AND-REPORT.
+           SORT SORT-TXN-FILE
+               ON ASCENDING KEY SX-CREATED-BY SX-TRAN-ID
+               INPUT PROCEDURE IS 2100-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-PRODUCE-AUDIT-REPORT.
+
+       2100-LOAD-SORT-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL 1 = 2
+               READ TRANSACTION-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-TXNS-SCANNED
+                       MOVE TRAN-CREATED-BY TO SX-CREATED-BY
+                       MOVE TRAN-ID TO SX-TRAN-ID
+                       MOVE TRAN-CUST-ID TO SX-CUST-ID
+                       MOVE TRAN-AMOUNT TO SX-AMOUNT
+                       MOVE TRAN-MODIFIED-BY TO SX-MODIFIED-BY
+                       MOVE TRAN-DATE TO SX-TRAN-DATE
+                       MOVE TRAN-TIME TO SX-TRAN-TIME
+                       RELEASE SORT-TXN-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+       3000-PRODUCE-AUDIT-REPORT.
+           MOVE 'Y' TO WS-FIRST-GROUP-FLAG
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-TXN-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-FIRST-GROUP
+               PERFORM 3300-WRITE-USER-SUMMARY
+           END-IF.
+
+       3100-PROCESS-SORTED-RECORD.
+           IF WS-FIRST-GROUP
+               PERFORM 3200-START-NEW-USER-GROUP
+           ELSE
+               IF SX-CREATED-BY NOT = WS-LAST-CREATED-BY
+                   PERFORM 3300-WRITE-USER-SUMMARY
+                   PERFORM 3200-START-NEW-USER-GROUP
+               END-IF
+           END-IF
+           ADD 1 TO WS-USER-TXN-COUNT
+           MOVE SX-TRAN-ID TO WS-TL-TRAN-ID
+           MOVE SX-CUST-ID TO WS-TL-CUST-ID
+           MOVE SX-AMOUNT TO WS-TL-AMOUNT
+           IF SX-MODIFIED-BY NOT = SPACES
+               AND SX-MODIFIED-BY NOT = SX-CREATED-BY
+               STRING 'MODIFIED BY ' DELIMITED BY SIZE
+                   SX-MODIFIED-BY DELIMITED BY SIZE
+                   ' ON ' DELIMITED BY SIZE
+                   SX-TRAN-DATE DELIMITED BY SIZE
+                   INTO WS-TL-MOD-FLAG
+               END-STRING
+               ADD 1 TO WS-USER-MODIFIED-COUNT
+               ADD 1 TO WS-TXNS-MODIFIED
+           ELSE
+               MOVE SPACES TO WS-TL-MOD-FLAG
+           END-IF
+           WRITE AUDIT-REPORT-LINE FROM WS-TXN-DETAIL-LINE.
+
+       3200-START-NEW-USER-GROUP.
+           MOVE 'N' TO WS-FIRST-GROUP-FLAG
+           MOVE SX-CREATED-BY TO WS-LAST-CREATED-BY
+           MOVE 0 TO WS-USER-TXN-COUNT
+           MOVE 0 TO WS-USER-MODIFIED-COUNT
+           MOVE SX-CREATED-BY TO WS-UH-CREATED-BY
+           WRITE AUDIT-REPORT-LINE FROM WS-USER-HEADER-LINE.
+
+       3300-WRITE-USER-SUMMARY.
+           MOVE WS-USER-TXN-COUNT TO WS-US-TXN-COUNT
+           MOVE WS-USER-MODIFIED-COUNT TO WS-US-MOD-COUNT
+           WRITE AUDIT-REPORT-LINE FROM WS-USER-SUMMARY-LINE.
+
+       9000-FINALIZE.
+           DISPLAY '*** TXN AUDIT REPORT COMPLETE ***'
+           DISPLAY 'TRANSACTIONS SCANNED: ' WS-TXNS-SCANNED
+           DISPLAY 'TRANSACTIONS MODIFIED:' WS-TXNS-MODIFIED
+           CLOSE AUDIT-REPORT-FILE.
