@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARDAUTH.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * REAL-TIME CARD AUTHORIZATION PROGRAM                           *
+      * READS ONE AUTHORIZATION REQUEST AT A TIME AGAINST ACCTPROC'S   *
+      * ACCOUNT-MASTER (RANDOM ACCESS, AS A REAL-TIME AUTH SWITCH      *
+      * WOULD) AND RESPONDS APPROVE/DECLINE. AN APPROVAL PLACES A      *
+      * HOLD FOR THE AUTHORIZED AMOUNT RATHER THAN POSTING IT -        *
+      * SETTLEMENT HAPPENS LATER WHEN ACCTPROC APPLIES THE CLEARED     *
+      * TRANSACTION.                                                    *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT AUTH-REQUEST-FILE ASSIGN TO CARDREQ
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUTH-RESPONSE-FILE ASSIGN TO CARDRESP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-BRANCH             PIC 9(4).
+           05  ACCT-TYPE               PIC X(2).
+           05  ACCT-OWNER-ID           PIC 9(10).
+           05  ACCT-BALANCE            PIC S9(13)V99 COMP-3.
+           05  ACCT-AVAIL-BAL          PIC S9(13)V99 COMP-3.
+           05  ACCT-HOLD-AMT           PIC S9(11)V99 COMP-3.
+           05  ACCT-INT-RATE           PIC 9V9(5).
+           05  ACCT-INT-ACCRUED        PIC S9(9)V99 COMP-3.
+           05  ACCT-LAST-INT-DATE      PIC 9(8).
+           05  ACCT-OPEN-DATE          PIC 9(8).
+           05  ACCT-MATURITY-DATE      PIC 9(8).
+           05  ACCT-MONTHLY-FEE        PIC S9(5)V99 COMP-3.
+           05  ACCT-MIN-BALANCE        PIC S9(9)V99 COMP-3.
+           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-INTEREST       PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-FEES           PIC S9(7)V99 COMP-3.
+           05  ACCT-STATUS             PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-DORMANT        VALUE 'D'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+           05  ACCT-FLAGS.
+               10  ACCT-STMT-FLAG      PIC X(1).
+               10  ACCT-OD-FLAG        PIC X(1).
+               10  ACCT-HOLD-FLAG      PIC X(1).
+               10  ACCT-VIP-FLAG       PIC X(1).
+           05  ACCT-LAST-ACTIVITY-DATE PIC 9(8).
+           05  ACCT-HOLD-DATE          PIC 9(8).
+           05  FILLER                  PIC X(24).
+
+       FD  AUTH-REQUEST-FILE.
+       01  AUTH-REQUEST-RECORD.
+           05  AR-ACCT-NUMBER          PIC 9(12).
+           05  AR-CARD-NUMBER          PIC X(16).
+           05  AR-MERCHANT-ID          PIC X(15).
+           05  AR-MCC                  PIC 9(4).
+           05  AR-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  AR-AUTH-DATE            PIC 9(8).
+           05  AR-AUTH-TIME            PIC 9(6).
+           05  AR-REF-NUMBER           PIC X(16).
+           05  FILLER                  PIC X(10).
+
+       FD  AUTH-RESPONSE-FILE.
+       01  AUTH-RESPONSE-RECORD.
+           05  AS-REF-NUMBER           PIC X(16).
+           05  AS-ACCT-NUMBER          PIC 9(12).
+           05  AS-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  AS-APPROVAL-CODE        PIC X(6).
+           05  AS-RESPONSE-CODE        PIC X(2).
+               88  AS-APPROVED         VALUE '00'.
+               88  AS-DECLINED-NSF     VALUE '51'.
+               88  AS-DECLINED-ACCT    VALUE '14'.
+               88  AS-DECLINED-STATUS  VALUE '05'.
+           05  AS-RESPONSE-TEXT        PIC X(20).
+           05  FILLER                  PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS              PIC X(2).
+           88  WS-ACCT-OK              VALUE '00'.
+           88  WS-ACCT-NOTFND          VALUE '23'.
+
+       01  WS-REQ-EOF-FLAG             PIC X(1) VALUE 'N'.
+           88  WS-REQ-EOF              VALUE 'Y'.
+
+       01  WS-EFFECTIVE-AVAIL          PIC S9(13)V99 COMP-3.
+       01  WS-APPROVAL-SEQ             PIC 9(6) VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-AUTHS-PROCESSED      PIC 9(7) VALUE 0.
+           05  WS-AUTHS-APPROVED       PIC 9(7) VALUE 0.
+           05  WS-AUTHS-DECLINED       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-AUTHORIZE-LOOP
+               UNTIL WS-REQ-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** CARD AUTHORIZATION PROCESSING STARTED ***'
+           OPEN I-O ACCOUNT-MASTER
+           OPEN INPUT AUTH-REQUEST-FILE
+           OPEN OUTPUT AUTH-RESPONSE-FILE.
+
+       2000-AUTHORIZE-LOOP.
+           READ AUTH-REQUEST-FILE
+               AT END
+                   SET WS-REQ-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-AUTHS-PROCESSED
+                   PERFORM 2100-AUTHORIZE-REQUEST
+           END-READ.
+
+       2100-AUTHORIZE-REQUEST.
+           MOVE SPACES TO AUTH-RESPONSE-RECORD
+           MOVE AR-REF-NUMBER TO AS-REF-NUMBER
+           MOVE AR-ACCT-NUMBER TO AS-ACCT-NUMBER
+           MOVE AR-AMOUNT TO AS-AMOUNT
+           MOVE AR-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+           IF NOT WS-ACCT-OK
+               SET AS-DECLINED-ACCT TO TRUE
+               MOVE 'ACCOUNT NOT FOUND' TO AS-RESPONSE-TEXT
+               PERFORM 2300-WRITE-RESPONSE
+           ELSE
+               IF ACCT-FROZEN OR ACCT-CLOSED
+                   SET AS-DECLINED-STATUS TO TRUE
+                   MOVE 'ACCOUNT FROZEN/CLOSED' TO AS-RESPONSE-TEXT
+                   PERFORM 2300-WRITE-RESPONSE
+               ELSE
+                   PERFORM 2200-CHECK-AVAILABLE-FUNDS
+               END-IF
+           END-IF.
+
+       2200-CHECK-AVAILABLE-FUNDS.
+           IF ACCT-HOLD-FLAG = 'Y'
+               COMPUTE WS-EFFECTIVE-AVAIL =
+                   ACCT-AVAIL-BAL - ACCT-HOLD-AMT
+                       + ACCT-OVERDRAFT-LIMIT
+           ELSE
+               COMPUTE WS-EFFECTIVE-AVAIL =
+                   ACCT-AVAIL-BAL + ACCT-OVERDRAFT-LIMIT
+           END-IF
+           IF AR-AMOUNT > WS-EFFECTIVE-AVAIL
+               SET AS-DECLINED-NSF TO TRUE
+               MOVE 'INSUFFICIENT FUNDS' TO AS-RESPONSE-TEXT
+               PERFORM 2300-WRITE-RESPONSE
+           ELSE
+               ADD AR-AMOUNT TO ACCT-HOLD-AMT
+               MOVE 'Y' TO ACCT-HOLD-FLAG
+               MOVE AR-AUTH-DATE TO ACCT-HOLD-DATE
+               REWRITE ACCOUNT-RECORD
+               SET AS-APPROVED TO TRUE
+               MOVE 'APPROVED' TO AS-RESPONSE-TEXT
+               PERFORM 2250-GENERATE-APPROVAL-CODE
+               PERFORM 2300-WRITE-RESPONSE
+           END-IF.
+
+       2250-GENERATE-APPROVAL-CODE.
+           ADD 1 TO WS-APPROVAL-SEQ
+           IF WS-APPROVAL-SEQ > 999999
+               MOVE 1 TO WS-APPROVAL-SEQ
+           END-IF
+           MOVE WS-APPROVAL-SEQ TO AS-APPROVAL-CODE.
+
+       2300-WRITE-RESPONSE.
+           IF AS-APPROVED
+               ADD 1 TO WS-AUTHS-APPROVED
+           ELSE
+               ADD 1 TO WS-AUTHS-DECLINED
+           END-IF
+           WRITE AUTH-RESPONSE-RECORD.
+
+       9000-FINALIZE.
+           DISPLAY '*** CARD AUTHORIZATION PROCESSING COMPLETE ***'
+           DISPLAY 'AUTHS PROCESSED: ' WS-AUTHS-PROCESSED
+           DISPLAY 'AUTHS APPROVED:  ' WS-AUTHS-APPROVED
+           DISPLAY 'AUTHS DECLINED:  ' WS-AUTHS-DECLINED
+           CLOSE ACCOUNT-MASTER
+           CLOSE AUTH-REQUEST-FILE
+           CLOSE AUTH-RESPONSE-FILE.
