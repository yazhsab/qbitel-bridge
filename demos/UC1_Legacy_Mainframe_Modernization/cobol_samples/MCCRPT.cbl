@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MCCRPT.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * MERCHANT / MCC SPEND REPORT                                    *
+      * SORTS CARDAUTH'S AUTH-REQUEST-FILE BY MERCHANT CATEGORY CODE   *
+      * AND MERCHANT ID AND PRODUCES A GROUPED SPEND REPORT WITH       *
+      * PER-MCC SUBTOTALS AND A GRAND TOTAL. EACH REQUEST IS JOINED TO *
+      * ITS PAIRED AUTH-RESPONSE-FILE RECORD (CARDAUTH WRITES EXACTLY  *
+      * ONE RESPONSE PER REQUEST, IN REQUEST ORDER, KEYED BY THE SAME  *
+      * REFERENCE NUMBER) SO DECLINED AUTHORIZATIONS ARE EXCLUDED FROM *
+      * SPEND TOTALS.                                                  *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTH-REQUEST-FILE ASSIGN TO CARDREQ
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUTH-RESPONSE-FILE ASSIGN TO CARDRESP
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-MCC-FILE ASSIGN TO SRTMCC.
+           SELECT MCC-REPORT-FILE ASSIGN TO MCCRPTF
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUTH-REQUEST-FILE.
+       01  AUTH-REQUEST-RECORD.
+           05  AR-ACCT-NUMBER          PIC 9(12).
+           05  AR-CARD-NUMBER          PIC X(16).
+           05  AR-MERCHANT-ID          PIC X(15).
+           05  AR-MCC                  PIC 9(4).
+           05  AR-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  AR-AUTH-DATE            PIC 9(8).
+           05  AR-AUTH-TIME            PIC 9(6).
+           05  AR-REF-NUMBER           PIC X(16).
+           05  FILLER                  PIC X(10).
+
+       FD  AUTH-RESPONSE-FILE.
+       01  AUTH-RESPONSE-RECORD.
+           05  AS-REF-NUMBER           PIC X(16).
+           05  AS-ACCT-NUMBER          PIC 9(12).
+           05  AS-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  AS-APPROVAL-CODE        PIC X(6).
+           05  AS-RESPONSE-CODE        PIC X(2).
+               88  AS-APPROVED         VALUE '00'.
+               88  AS-DECLINED-NSF     VALUE '51'.
+               88  AS-DECLINED-ACCT    VALUE '14'.
+               88  AS-DECLINED-STATUS  VALUE '05'.
+           05  AS-RESPONSE-TEXT        PIC X(20).
+           05  FILLER                  PIC X(20).
+
+       SD  SORT-MCC-FILE.
+       01  SORT-MCC-RECORD.
+           05  SM-MCC                  PIC 9(4).
+           05  SM-MERCHANT-ID          PIC X(15).
+           05  SM-AMOUNT               PIC S9(9)V99 COMP-3.
+
+       FD  MCC-REPORT-FILE.
+       01  MCC-REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF             VALUE 'Y'.
+
+       01  WS-LAST-MCC                 PIC 9(4) VALUE 0.
+       01  WS-LAST-MERCHANT-ID         PIC X(15) VALUE SPACES.
+       01  WS-MERCHANT-SUBTOTAL        PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-MCC-SUBTOTAL             PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-GRAND-TOTAL              PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-FIRST-GROUP-FLAG         PIC X(1) VALUE 'Y'.
+           88  WS-FIRST-GROUP          VALUE 'Y'.
+
+       01  WS-RESP-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-RESP-EOF             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-AUTHS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-AUTHS-APPROVED       PIC 9(7) VALUE 0.
+           05  WS-AUTHS-EXCLUDED       PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(28) VALUE
+               'MERCHANT/MCC SPEND REPORT'.
+
+       01  WS-MCC-HEADER-LINE.
+           05  FILLER                  PIC X(4) VALUE 'MCC:'.
+           05  WS-MH-MCC               PIC 9(4).
+
+       01  WS-MERCHANT-DETAIL-LINE.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE
+               'MERCHANT: '.
+           05  WS-MD-MERCHANT-ID       PIC X(15).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'TOTAL: '.
+           05  WS-MD-TOTAL             PIC Z(9)9.99-.
+
+       01  WS-MCC-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(17) VALUE
+               'MCC SUBTOTAL:    '.
+           05  WS-MS-TOTAL             PIC Z(9)9.99-.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(16) VALUE
+               'GRAND TOTAL:    '.
+           05  WS-GT-TOTAL             PIC Z(11)9.99-.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AND-REPORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** MERCHANT/MCC SPEND REPORT STARTED ***'
+           OPEN OUTPUT MCC-REPORT-FILE
+           WRITE MCC-REPORT-LINE FROM WS-REPORT-HEADER.
+
+       2000-SORT-AND-REPORT.
+           SORT SORT-MCC-FILE
+               ON ASCENDING KEY SM-MCC SM-MERCHANT-ID
+               INPUT PROCEDURE IS 2100-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-PRODUCE-MCC-REPORT.
+
+       2100-LOAD-SORT-FILE.
+           OPEN INPUT AUTH-REQUEST-FILE
+           OPEN INPUT AUTH-RESPONSE-FILE
+           MOVE 'N' TO WS-RESP-EOF-FLAG
+           PERFORM UNTIL 1 = 2
+               READ AUTH-REQUEST-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-AUTHS-SCANNED
+                       PERFORM 2150-READ-MATCHING-RESPONSE
+                       IF NOT WS-RESP-EOF
+                          AND AS-REF-NUMBER = AR-REF-NUMBER
+                          AND AS-APPROVED
+                           ADD 1 TO WS-AUTHS-APPROVED
+                           MOVE AR-MCC TO SM-MCC
+                           MOVE AR-MERCHANT-ID TO SM-MERCHANT-ID
+                           MOVE AR-AMOUNT TO SM-AMOUNT
+                           RELEASE SORT-MCC-RECORD
+                       ELSE
+                           ADD 1 TO WS-AUTHS-EXCLUDED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUTH-REQUEST-FILE
+           CLOSE AUTH-RESPONSE-FILE.
+
+       2150-READ-MATCHING-RESPONSE.
+           IF NOT WS-RESP-EOF
+               READ AUTH-RESPONSE-FILE
+                   AT END
+                       SET WS-RESP-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       3000-PRODUCE-MCC-REPORT.
+           MOVE 'Y' TO WS-FIRST-GROUP-FLAG
+           MOVE 0 TO WS-MCC-SUBTOTAL
+           MOVE 0 TO WS-MERCHANT-SUBTOTAL
+           MOVE 0 TO WS-GRAND-TOTAL
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-MCC-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-FIRST-GROUP
+               PERFORM 3300-WRITE-MERCHANT-SUBTOTAL
+               PERFORM 3400-WRITE-MCC-SUBTOTAL
+           END-IF
+           PERFORM 3500-WRITE-GRAND-TOTAL.
+
+       3100-PROCESS-SORTED-RECORD.
+           IF WS-FIRST-GROUP
+               PERFORM 3200-START-NEW-MCC-GROUP
+           ELSE
+               IF SM-MCC NOT = WS-LAST-MCC
+                   PERFORM 3300-WRITE-MERCHANT-SUBTOTAL
+                   PERFORM 3400-WRITE-MCC-SUBTOTAL
+                   PERFORM 3200-START-NEW-MCC-GROUP
+               ELSE
+                   IF SM-MERCHANT-ID NOT = WS-LAST-MERCHANT-ID
+                       PERFORM 3300-WRITE-MERCHANT-SUBTOTAL
+                       MOVE SM-MERCHANT-ID TO WS-LAST-MERCHANT-ID
+                       MOVE 0 TO WS-MERCHANT-SUBTOTAL
+                   END-IF
+               END-IF
+           END-IF
+           ADD SM-AMOUNT TO WS-MERCHANT-SUBTOTAL
+           ADD SM-AMOUNT TO WS-MCC-SUBTOTAL
+           ADD SM-AMOUNT TO WS-GRAND-TOTAL.
+
+       3200-START-NEW-MCC-GROUP.
+           MOVE 'N' TO WS-FIRST-GROUP-FLAG
+           MOVE SM-MCC TO WS-LAST-MCC
+           MOVE SM-MERCHANT-ID TO WS-LAST-MERCHANT-ID
+           MOVE 0 TO WS-MCC-SUBTOTAL
+           MOVE 0 TO WS-MERCHANT-SUBTOTAL
+           MOVE SM-MCC TO WS-MH-MCC
+           WRITE MCC-REPORT-LINE FROM WS-MCC-HEADER-LINE.
+
+       3300-WRITE-MERCHANT-SUBTOTAL.
+           MOVE WS-LAST-MERCHANT-ID TO WS-MD-MERCHANT-ID
+           MOVE WS-MERCHANT-SUBTOTAL TO WS-MD-TOTAL
+           WRITE MCC-REPORT-LINE FROM WS-MERCHANT-DETAIL-LINE.
+
+       3400-WRITE-MCC-SUBTOTAL.
+           MOVE WS-MCC-SUBTOTAL TO WS-MS-TOTAL
+           WRITE MCC-REPORT-LINE FROM WS-MCC-SUBTOTAL-LINE.
+
+       3500-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-GT-TOTAL
+           WRITE MCC-REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+
+       9000-FINALIZE.
+           DISPLAY '*** MERCHANT/MCC SPEND REPORT COMPLETE ***'
+           DISPLAY 'AUTH RECORDS SCANNED:  ' WS-AUTHS-SCANNED
+           DISPLAY 'APPROVED (INCLUDED):   ' WS-AUTHS-APPROVED
+           DISPLAY 'DECLINED (EXCLUDED):   ' WS-AUTHS-EXCLUDED
+           CLOSE MCC-REPORT-FILE.
