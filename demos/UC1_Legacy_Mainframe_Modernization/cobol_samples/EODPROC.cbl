@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODPROC.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * END-OF-DAY PROCESSING                                          *
+      * SCANS ACCTPROC'S ACCOUNT-MASTER TO RELEASE CARD-AUTHORIZATION  *
+      * HOLDS THAT HAVE AGED PAST THE RELEASE WINDOW WITHOUT BEING     *
+      * SETTLED, THEN WRITES AN EOD CONTROL RECORD SUMMARIZING THE     *
+      * DAY'S ACCOUNT POPULATION FOR THE NEXT BUSINESS DAY.            *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT EOD-CONTROL-FILE ASSIGN TO EODCTL
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-BRANCH             PIC 9(4).
+           05  ACCT-TYPE               PIC X(2).
+           05  ACCT-OWNER-ID           PIC 9(10).
+           05  ACCT-BALANCE            PIC S9(13)V99 COMP-3.
+           05  ACCT-AVAIL-BAL          PIC S9(13)V99 COMP-3.
+           05  ACCT-HOLD-AMT           PIC S9(11)V99 COMP-3.
+           05  ACCT-INT-RATE           PIC 9V9(5).
+           05  ACCT-INT-ACCRUED        PIC S9(9)V99 COMP-3.
+           05  ACCT-LAST-INT-DATE      PIC 9(8).
+           05  ACCT-OPEN-DATE          PIC 9(8).
+           05  ACCT-MATURITY-DATE      PIC 9(8).
+           05  ACCT-MONTHLY-FEE        PIC S9(5)V99 COMP-3.
+           05  ACCT-MIN-BALANCE        PIC S9(9)V99 COMP-3.
+           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-INTEREST       PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-FEES           PIC S9(7)V99 COMP-3.
+           05  ACCT-STATUS             PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-DORMANT        VALUE 'D'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+           05  ACCT-FLAGS.
+               10  ACCT-STMT-FLAG      PIC X(1).
+               10  ACCT-OD-FLAG        PIC X(1).
+               10  ACCT-HOLD-FLAG      PIC X(1).
+               10  ACCT-VIP-FLAG       PIC X(1).
+           05  ACCT-LAST-ACTIVITY-DATE PIC 9(8).
+           05  ACCT-HOLD-DATE          PIC 9(8).
+           05  FILLER                  PIC X(24).
+
+       FD  EOD-CONTROL-FILE.
+       01  EOD-CONTROL-RECORD.
+           05  EC-RUN-DATE             PIC 9(8).
+           05  EC-ACCTS-PROCESSED      PIC 9(7).
+           05  EC-HOLDS-RELEASED       PIC 9(7).
+           05  EC-TOTAL-BALANCE        PIC S9(15)V99 COMP-3.
+           05  FILLER                  PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS              PIC X(2).
+           88  WS-ACCT-OK              VALUE '00'.
+           88  WS-ACCT-EOF             VALUE '10'.
+
+       01  WS-PROCESSING-DATE          PIC 9(8).
+       01  WS-HOLD-RELEASE-DAYS        PIC 9(3) VALUE 3.
+
+       01  WS-DATE-CALC.
+           05  WS-CURRENT-INT          PIC 9(9).
+           05  WS-HOLD-INT             PIC 9(9).
+           05  WS-HOLD-AGE-DAYS        PIC S9(5).
+
+       01  WS-TOTAL-BALANCE            PIC S9(15)V99 COMP-3 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-ACCTS-PROCESSED      PIC 9(7) VALUE 0.
+           05  WS-HOLDS-RELEASED       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EOD-LOOP
+               UNTIL WS-ACCT-EOF
+           PERFORM 8000-WRITE-EOD-CONTROL
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PROCESSING-DATE FROM DATE YYYYMMDD
+           DISPLAY '*** END-OF-DAY PROCESSING STARTED ***'
+           DISPLAY 'PROCESSING DATE: ' WS-PROCESSING-DATE
+           OPEN I-O ACCOUNT-MASTER
+           OPEN OUTPUT EOD-CONTROL-FILE.
+
+       2000-EOD-LOOP.
+           READ ACCOUNT-MASTER NEXT
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-PROCESSED
+                   ADD ACCT-BALANCE TO WS-TOTAL-BALANCE
+                   IF ACCT-HOLD-FLAG = 'Y' AND ACCT-HOLD-AMT > 0
+                       PERFORM 2100-CHECK-HOLD-AGE
+                   END-IF
+           END-READ.
+
+       2100-CHECK-HOLD-AGE.
+           COMPUTE WS-CURRENT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESSING-DATE)
+           COMPUTE WS-HOLD-INT =
+               FUNCTION INTEGER-OF-DATE(ACCT-HOLD-DATE)
+           COMPUTE WS-HOLD-AGE-DAYS = WS-CURRENT-INT - WS-HOLD-INT
+           IF WS-HOLD-AGE-DAYS >= WS-HOLD-RELEASE-DAYS
+               MOVE 0 TO ACCT-HOLD-AMT
+               MOVE 'N' TO ACCT-HOLD-FLAG
+               MOVE 0 TO ACCT-HOLD-DATE
+               REWRITE ACCOUNT-RECORD
+               ADD 1 TO WS-HOLDS-RELEASED
+           END-IF.
+
+       8000-WRITE-EOD-CONTROL.
+           MOVE WS-PROCESSING-DATE TO EC-RUN-DATE
+           MOVE WS-ACCTS-PROCESSED TO EC-ACCTS-PROCESSED
+           MOVE WS-HOLDS-RELEASED TO EC-HOLDS-RELEASED
+           MOVE WS-TOTAL-BALANCE TO EC-TOTAL-BALANCE
+           WRITE EOD-CONTROL-RECORD.
+
+       9000-FINALIZE.
+           DISPLAY '*** END-OF-DAY PROCESSING COMPLETE ***'
+           DISPLAY 'ACCOUNTS PROCESSED: ' WS-ACCTS-PROCESSED
+           DISPLAY 'HOLDS RELEASED:     ' WS-HOLDS-RELEASED
+           CLOSE ACCOUNT-MASTER
+           CLOSE EOD-CONTROL-FILE.
