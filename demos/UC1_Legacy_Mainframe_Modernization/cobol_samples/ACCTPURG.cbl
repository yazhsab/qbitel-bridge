@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTPURG.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * CLOSED ACCOUNT PURGE PROCESSING                                *
+      * SCANS ACCTPROC'S ACCOUNT-MASTER FOR ACCOUNTS THAT HAVE BEEN    *
+      * CLOSED FOR LONGER THAN THE RETENTION PERIOD, EXTRACTS THEM TO  *
+      * A PURGE ARCHIVE FILE, AND DELETES THEM FROM ACCOUNT-MASTER.    *
+      *                                                                *
+      * STANDALONE UTILITY - NOT PART OF NIGHTRUN.                     *
+      * THIS PROGRAM IS NOT CHAINED BY NIGHTRUN AND IS NOT THE         *
+      * DELIVERABLE FOR ANY CUSTOMER-FILE PURGE REQUIREMENT (THAT IS   *
+      * LEDV341'S 2250-CHECK-RETENTION-FOR-PURGE/2260-ARCHIVE-AND-     *
+      * DELETE-CUSTOMER, WHICH PURGES CUSTOMER-FILE, NOT ACCOUNT-      *
+      * MASTER). RUN THIS ONLY AS A DELIBERATE, MANUALLY-SCHEDULED     *
+      * ACCOUNT-MASTER HOUSEKEEPING JOB - IT DELETES LIVE ACCOUNT-     *
+      * MASTER RECORDS WITH NO UNDO OTHER THAN RELOADING FROM THE      *
+      * PURGE ARCHIVE FILE IT WRITES BEFORE EACH DELETE.               *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT PURGE-ARCHIVE-FILE ASSIGN TO ACCTPURG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-BRANCH             PIC 9(4).
+           05  ACCT-TYPE               PIC X(2).
+           05  ACCT-OWNER-ID           PIC 9(10).
+           05  ACCT-BALANCE            PIC S9(13)V99 COMP-3.
+           05  ACCT-AVAIL-BAL          PIC S9(13)V99 COMP-3.
+           05  ACCT-HOLD-AMT           PIC S9(11)V99 COMP-3.
+           05  ACCT-INT-RATE           PIC 9V9(5).
+           05  ACCT-INT-ACCRUED        PIC S9(9)V99 COMP-3.
+           05  ACCT-LAST-INT-DATE      PIC 9(8).
+           05  ACCT-OPEN-DATE          PIC 9(8).
+           05  ACCT-MATURITY-DATE      PIC 9(8).
+           05  ACCT-MONTHLY-FEE        PIC S9(5)V99 COMP-3.
+           05  ACCT-MIN-BALANCE        PIC S9(9)V99 COMP-3.
+           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-INTEREST       PIC S9(9)V99 COMP-3.
+           05  ACCT-YTD-FEES           PIC S9(7)V99 COMP-3.
+           05  ACCT-STATUS             PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-DORMANT        VALUE 'D'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+           05  ACCT-FLAGS.
+               10  ACCT-STMT-FLAG      PIC X(1).
+               10  ACCT-OD-FLAG        PIC X(1).
+               10  ACCT-HOLD-FLAG      PIC X(1).
+               10  ACCT-VIP-FLAG       PIC X(1).
+           05  ACCT-LAST-ACTIVITY-DATE PIC 9(8).
+           05  ACCT-HOLD-DATE          PIC 9(8).
+           05  FILLER                  PIC X(24).
+
+       FD  PURGE-ARCHIVE-FILE.
+       01  PURGE-ARCHIVE-RECORD        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS              PIC X(2).
+           88  WS-ACCT-OK              VALUE '00'.
+           88  WS-ACCT-EOF             VALUE '10'.
+
+       01  WS-PROCESSING-DATE          PIC 9(8).
+       01  WS-RETENTION-DAYS           PIC 9(5) VALUE 2555.
+
+       01  WS-DATE-CALC.
+           05  WS-CURRENT-INT          PIC 9(9).
+           05  WS-ACTIVITY-INT         PIC 9(9).
+           05  WS-CLOSED-AGE-DAYS      PIC S9(5).
+
+       01  WS-COUNTERS.
+           05  WS-ACCTS-SCANNED        PIC 9(7) VALUE 0.
+           05  WS-ACCTS-PURGED         PIC 9(7) VALUE 0.
+
+       01  WS-ARCHIVE-LINE.
+           05  FILLER                  PIC X(7)  VALUE 'PURGED '.
+           05  WS-AL-ACCT-NUMBER       PIC 9(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(8)  VALUE 'BALANCE:'.
+           05  WS-AL-BALANCE           PIC Z(9)9.99-.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE
+               'LAST ACTIVITY:'.
+           05  WS-AL-LAST-ACTIVITY     PIC 9(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'CLOSED AGE:'.
+           05  WS-AL-AGE-DAYS          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PURGE-LOOP
+               UNTIL WS-ACCT-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PROCESSING-DATE FROM DATE YYYYMMDD
+           DISPLAY '*** CLOSED ACCOUNT PURGE PROCESSING STARTED ***'
+           DISPLAY 'PROCESSING DATE: ' WS-PROCESSING-DATE
+           OPEN I-O ACCOUNT-MASTER
+           OPEN OUTPUT PURGE-ARCHIVE-FILE.
+
+       2000-PURGE-LOOP.
+           READ ACCOUNT-MASTER NEXT
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-SCANNED
+                   IF ACCT-CLOSED
+                       PERFORM 2100-CHECK-RETENTION
+                   END-IF
+           END-READ.
+
+       2100-CHECK-RETENTION.
+           COMPUTE WS-CURRENT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESSING-DATE)
+           COMPUTE WS-ACTIVITY-INT =
+               FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY-DATE)
+           COMPUTE WS-CLOSED-AGE-DAYS = WS-CURRENT-INT - WS-ACTIVITY-INT
+           IF WS-CLOSED-AGE-DAYS >= WS-RETENTION-DAYS
+               PERFORM 2200-ARCHIVE-AND-DELETE
+           END-IF.
+
+       2200-ARCHIVE-AND-DELETE.
+           MOVE ACCT-NUMBER TO WS-AL-ACCT-NUMBER
+           MOVE ACCT-BALANCE TO WS-AL-BALANCE
+           MOVE ACCT-LAST-ACTIVITY-DATE TO WS-AL-LAST-ACTIVITY
+           MOVE WS-CLOSED-AGE-DAYS TO WS-AL-AGE-DAYS
+           WRITE PURGE-ARCHIVE-RECORD FROM WS-ARCHIVE-LINE
+           DELETE ACCOUNT-MASTER RECORD
+           ADD 1 TO WS-ACCTS-PURGED.
+
+       9000-FINALIZE.
+           DISPLAY '*** CLOSED ACCOUNT PURGE PROCESSING COMPLETE ***'
+           DISPLAY 'ACCOUNTS SCANNED: ' WS-ACCTS-SCANNED
+           DISPLAY 'ACCOUNTS PURGED:  ' WS-ACCTS-PURGED
+           CLOSE ACCOUNT-MASTER
+           CLOSE PURGE-ARCHIVE-FILE.
