@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFERMTCH.
+       AUTHOR. QBITEL-BRIDGE-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+      *================================================================*
+      * TRANSFER LEG MATCHING                                          *
+      * SORTS ACCTPROC'S DAILY-TRANS BY REFERENCE NUMBER AND MATCHES   *
+      * EACH TRO (TRANSFER-OUT) LEG AGAINST ITS TRI (TRANSFER-IN) LEG, *
+      * FLAGGING REFERENCE NUMBERS WITH A MISSING LEG, A DUPLICATE     *
+      * LEG, OR LEGS WHOSE AMOUNTS DO NOT AGREE.                       *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANS ASSIGN TO DAILYTRN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-XFER-FILE ASSIGN TO SRTXFER.
+           SELECT XFER-EXCEPTION-FILE ASSIGN TO XFEREXCP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DAILY-TRANS.
+       01  TRANS-RECORD.
+           05  TR-ACCT-NUMBER          PIC 9(12).
+           05  TR-TRAN-CODE            PIC X(3).
+               88  TR-TRANSFER-OUT     VALUE 'TRO'.
+               88  TR-TRANSFER-IN      VALUE 'TRI'.
+           05  TR-AMOUNT               PIC S9(11)V99 COMP-3.
+           05  TR-DATE                 PIC 9(8).
+           05  TR-TIME                 PIC 9(6).
+           05  TR-REF-NUMBER           PIC X(16).
+           05  TR-DESCRIPTION          PIC X(30).
+           05  TR-BRANCH               PIC 9(4).
+           05  TR-TELLER-ID            PIC X(8).
+           05  TR-CURRENCY-CODE        PIC X(3).
+           05  TR-EXCHANGE-RATE        PIC 9(3)V9(6) COMP-3.
+           05  FILLER                  PIC X(12).
+
+       SD  SORT-XFER-FILE.
+       01  SORT-XFER-RECORD.
+           05  SF-REF-NUMBER           PIC X(16).
+           05  SF-TRAN-CODE            PIC X(3).
+           05  SF-ACCT-NUMBER          PIC 9(12).
+           05  SF-AMOUNT               PIC S9(11)V99 COMP-3.
+
+       FD  XFER-EXCEPTION-FILE.
+       01  XFER-EXCEPTION-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SORT-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF             VALUE 'Y'.
+
+       01  WS-LAST-REF-NUMBER          PIC X(16) VALUE SPACES.
+       01  WS-TRO-COUNT                PIC 9(3) VALUE 0.
+       01  WS-TRI-COUNT                PIC 9(3) VALUE 0.
+       01  WS-TRO-AMOUNT               PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-TRI-AMOUNT               PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-TRO-ACCT                 PIC 9(12) VALUE 0.
+       01  WS-TRI-ACCT                 PIC 9(12) VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-LEGS-SCANNED         PIC 9(7) VALUE 0.
+           05  WS-REFS-MATCHED         PIC 9(7) VALUE 0.
+           05  WS-REFS-EXCEPTIONED     PIC 9(7) VALUE 0.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                  PIC X(4) VALUE 'REF:'.
+           05  WS-EL-REF-NUMBER        PIC X(16).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-EL-REASON            PIC X(30).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE 'TRO: '.
+           05  WS-EL-TRO-AMT           PIC Z(9)9.99-.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE 'TRI: '.
+           05  WS-EL-TRI-AMT           PIC Z(9)9.99-.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AND-MATCH
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY '*** TRANSFER LEG MATCHING STARTED ***'
+           OPEN OUTPUT XFER-EXCEPTION-FILE.
+
+       2000-SORT-AND-MATCH.
+           SORT SORT-XFER-FILE
+               ON ASCENDING KEY SF-REF-NUMBER
+               INPUT PROCEDURE IS 2100-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-MATCH-SORTED-LEGS.
+
+       2100-LOAD-SORT-FILE.
+           OPEN INPUT DAILY-TRANS
+           PERFORM UNTIL 1 = 2
+               READ DAILY-TRANS
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF TR-TRANSFER-OUT OR TR-TRANSFER-IN
+                           ADD 1 TO WS-LEGS-SCANNED
+                           MOVE TR-REF-NUMBER TO SF-REF-NUMBER
+                           MOVE TR-TRAN-CODE TO SF-TRAN-CODE
+                           MOVE TR-ACCT-NUMBER TO SF-ACCT-NUMBER
+                           MOVE TR-AMOUNT TO SF-AMOUNT
+                           RELEASE SORT-XFER-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILY-TRANS.
+
+       3000-MATCH-SORTED-LEGS.
+           MOVE SPACES TO WS-LAST-REF-NUMBER
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-XFER-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PROCESS-SORTED-LEG
+               END-RETURN
+           END-PERFORM
+           IF WS-LAST-REF-NUMBER NOT = SPACES
+               PERFORM 3200-CHECK-REF-MATCH
+           END-IF.
+
+       3100-PROCESS-SORTED-LEG.
+           IF SF-REF-NUMBER NOT = WS-LAST-REF-NUMBER
+               IF WS-LAST-REF-NUMBER NOT = SPACES
+                   PERFORM 3200-CHECK-REF-MATCH
+               END-IF
+               MOVE SF-REF-NUMBER TO WS-LAST-REF-NUMBER
+               MOVE 0 TO WS-TRO-COUNT
+               MOVE 0 TO WS-TRI-COUNT
+               MOVE 0 TO WS-TRO-AMOUNT
+               MOVE 0 TO WS-TRI-AMOUNT
+           END-IF
+           IF SF-TRAN-CODE = 'TRO'
+               ADD 1 TO WS-TRO-COUNT
+               MOVE SF-AMOUNT TO WS-TRO-AMOUNT
+               MOVE SF-ACCT-NUMBER TO WS-TRO-ACCT
+           ELSE
+               ADD 1 TO WS-TRI-COUNT
+               MOVE SF-AMOUNT TO WS-TRI-AMOUNT
+               MOVE SF-ACCT-NUMBER TO WS-TRI-ACCT
+           END-IF.
+
+       3200-CHECK-REF-MATCH.
+           IF WS-TRO-COUNT = 1 AND WS-TRI-COUNT = 1
+               IF WS-TRO-AMOUNT = WS-TRI-AMOUNT
+                   ADD 1 TO WS-REFS-MATCHED
+               ELSE
+                   MOVE 'AMOUNT MISMATCH' TO WS-EL-REASON
+                   PERFORM 3300-WRITE-EXCEPTION
+               END-IF
+           ELSE
+               IF WS-TRO-COUNT = 0
+                   MOVE 'MISSING TRANSFER-OUT LEG' TO WS-EL-REASON
+                   PERFORM 3300-WRITE-EXCEPTION
+               ELSE
+                   IF WS-TRI-COUNT = 0
+                       MOVE 'MISSING TRANSFER-IN LEG' TO WS-EL-REASON
+                       PERFORM 3300-WRITE-EXCEPTION
+                   ELSE
+                       MOVE 'DUPLICATE LEG(S) FOR REF' TO WS-EL-REASON
+                       PERFORM 3300-WRITE-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+
+       3300-WRITE-EXCEPTION.
+           ADD 1 TO WS-REFS-EXCEPTIONED
+           MOVE WS-LAST-REF-NUMBER TO WS-EL-REF-NUMBER
+           MOVE WS-TRO-AMOUNT TO WS-EL-TRO-AMT
+           MOVE WS-TRI-AMOUNT TO WS-EL-TRI-AMT
+           WRITE XFER-EXCEPTION-LINE FROM WS-EXCEPTION-LINE.
+
+       9000-FINALIZE.
+           DISPLAY '*** TRANSFER LEG MATCHING COMPLETE ***'
+           DISPLAY 'LEGS SCANNED:      ' WS-LEGS-SCANNED
+           DISPLAY 'REFS MATCHED:      ' WS-REFS-MATCHED
+           DISPLAY 'REFS EXCEPTIONED:  ' WS-REFS-EXCEPTIONED
+           CLOSE XFER-EXCEPTION-FILE.
