@@ -35,12 +35,26 @@
                ASSIGN TO DDTRANSA
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-TRAN-STATUS.
+           SELECT SORT-TRAN-FILE
+               ASSIGN TO SRTTRAN.
            SELECT BALANCE-FILE
                ASSIGN TO DDBALANC
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BALANCE-KEY
                FILE STATUS IS WS-BALA-STATUS.
+           SELECT CLEAN-CUSTOMER-FILE
+               ASSIGN TO DDCLEANC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLEAN-STATUS.
+           SELECT VALID-RULES-FILE
+               ASSIGN TO DDVRULES
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RULE-STATUS.
+           SELECT PURGE-ARCHIVE-FILE
+               ASSIGN TO DDPURGAR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE
@@ -76,6 +90,10 @@
           05 TRANSACT-DATE PIC 9(8).
           05 TRANSACT-STATUS PIC X(1).
           05 FILLER PIC X(20).
+       SD SORT-TRAN-FILE.
+       01 SORT-TRAN-RECORD.
+          05 ST-KEY PIC X(10).
+          05 ST-AMOUNT PIC S9(11)V99 COMP-3.
        FD BALANCE-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS
@@ -87,6 +105,34 @@
           05 BALANCE-DATE PIC 9(8).
           05 BALANCE-STATUS PIC X(1).
           05 FILLER PIC X(20).
+       FD CLEAN-CUSTOMER-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 200 CHARACTERS.
+       01 CLEAN-CUSTOMER-RECORD.
+          05 CLEAN-CUSTOMER-KEY PIC X(10).
+          05 CLEAN-CUSTOMER-ACCOUNT-NO PIC 9(12).
+          05 CLEAN-CUSTOMER-AMOUNT PIC S9(11)V99 COMP-3.
+          05 CLEAN-CUSTOMER-DATE PIC 9(8).
+          05 CLEAN-CUSTOMER-STATUS PIC X(1).
+          05 FILLER PIC X(20).
+       FD VALID-RULES-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40 CHARACTERS.
+       01 VALID-RULES-RECORD.
+          05 VR-RULE-TYPE PIC X(4).
+             88 VR-IS-DATE-RULE VALUE 'DATE'.
+             88 VR-IS-CODE-RULE VALUE 'CODE'.
+          05 VR-MIN-DATE PIC 9(8).
+          05 VR-MAX-DATE PIC 9(8).
+          05 VR-VALID-CODE PIC X(1).
+          05 FILLER PIC X(19).
+       FD PURGE-ARCHIVE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+       01 PURGE-ARCHIVE-RECORD PIC X(132).
       *
        WORKING-STORAGE SECTION.
       *--- PROGRAM CONSTANTS ---
@@ -100,6 +146,42 @@
            05 WS-ACCO-STATUS     PIC XX VALUE SPACES.
            05 WS-TRAN-STATUS     PIC XX VALUE SPACES.
            05 WS-BALA-STATUS     PIC XX VALUE SPACES.
+           05 WS-CLEAN-STATUS    PIC XX VALUE SPACES.
+           05 WS-RULE-STATUS     PIC XX VALUE SPACES.
+           05 WS-PURG-STATUS     PIC XX VALUE SPACES.
+      *
+      *--- CLOSED-CUSTOMER PURGE PROCESSING ---
+       01 WS-PURGE-FLAG         PIC 9 VALUE 0.
+           88 RECORD-PURGED     VALUE 1.
+           88 RECORD-NOT-PURGED VALUE 0.
+       01 WS-CLOSED-STATUS-CODE PIC X(1) VALUE 'C'.
+       01 WS-PROCESSING-DATE    PIC 9(8).
+       01 WS-RETENTION-DAYS     PIC 9(5) VALUE 2555.
+       01 WS-PURGE-DATE-CALC.
+           05 WS-CURRENT-INT     PIC 9(9).
+           05 WS-CUST-DATE-INT   PIC 9(9).
+           05 WS-CLOSED-AGE-DAYS PIC S9(5).
+       01 WS-PURGE-LINE.
+           05 FILLER              PIC X(7)  VALUE 'PURGED '.
+           05 WS-PL-CUSTOMER-KEY  PIC X(10).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 FILLER              PIC X(13) VALUE 'ACCOUNT NO:  '.
+           05 WS-PL-ACCOUNT-NO    PIC 9(12).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 FILLER              PIC X(11) VALUE 'CLOSED AGE:'.
+           05 WS-PL-AGE-DAYS      PIC ZZZZ9.
+      *
+      *--- EXTERNALIZED VALIDATION RULES ---
+       01 WS-RULES-EOF-FLAG     PIC X(1) VALUE 'N'.
+           88 WS-RULES-EOF      VALUE 'Y'.
+       01 WS-VALIDATION-RULES.
+           05 WS-MIN-DATE       PIC 9(8) VALUE 19000101.
+           05 WS-MAX-DATE       PIC 9(8) VALUE 99991231.
+           05 WS-VALID-CODE-COUNT PIC 9(2) VALUE 0.
+           05 WS-VALID-CODES OCCURS 10 TIMES PIC X(1).
+       01 WS-CODE-IDX           PIC 9(2) VALUE 0.
+       01 WS-CODE-FOUND-FLAG    PIC 9 VALUE 0.
+           88 WS-CODE-FOUND     VALUE 1.
       *
       *--- WORKING VARIABLES ---
        01 WS-WORK-AREAS.
@@ -125,6 +207,16 @@
            05 WS-RECORDS-DELETED   PIC 9(9) COMP VALUE 0.
            05 WS-ERROR-COUNT       PIC 9(9) COMP VALUE 0.
       *
+      *--- TRANSACT-VS-BALANCE RECONCILIATION ---
+       01 WS-TRAN-EOF-FLAG      PIC X(1) VALUE 'N'.
+           88 WS-TRAN-EOF       VALUE 'Y'.
+       01 WS-SORT-TRAN-EOF-FLAG PIC X(1) VALUE 'N'.
+           88 WS-SORT-TRAN-EOF  VALUE 'Y'.
+       01 WS-RECON-KEY          PIC X(10) VALUE SPACES.
+       01 WS-RECON-TOTAL        PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-RECON-CHECKED      PIC 9(7) VALUE 0.
+       01 WS-RECON-MISMATCHES   PIC 9(7) VALUE 0.
+      *
       *--- FLAGS AND SWITCHES ---
        01 WS-FLAGS.
            05 WS-EOF-FLAG          PIC 9 VALUE 0.
@@ -163,15 +255,17 @@
        1000-INITIALIZATION.
            PERFORM 1100-INIT-VARIABLES
            PERFORM 1200-OPEN-FILES
+           PERFORM 1150-LOAD-VALIDATION-RULES
            PERFORM 1300-READ-FIRST-RECORD.
       *
        1100-INIT-VARIABLES.
            INITIALIZE WS-COUNTERS
            INITIALIZE WS-FLAGS
-           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME
+           ACCEPT WS-PROCESSING-DATE FROM DATE YYYYMMDD.
       *
        1200-OPEN-FILES.
-           OPEN INPUT CUSTOMER-FILE
+           OPEN I-O CUSTOMER-FILE
            IF WS-CUST-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING CUSTOMER-FILE: ' WS-CUST-STATUS
                SET ERROR-OCCURRED TO TRUE
@@ -183,18 +277,55 @@
                SET ERROR-OCCURRED TO TRUE
                PERFORM 9999-ABORT-PROGRAM
            END-IF.
-           OPEN I-O TRANSACT-FILE
-           IF WS-TRAN-STATUS NOT = '00'
-               DISPLAY 'ERROR OPENING TRANSACT-FILE: ' WS-TRAN-STATUS
-               SET ERROR-OCCURRED TO TRUE
-               PERFORM 9999-ABORT-PROGRAM
-           END-IF.
            OPEN INPUT BALANCE-FILE
            IF WS-BALA-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING BALANCE-FILE: ' WS-BALA-STATUS
                SET ERROR-OCCURRED TO TRUE
                PERFORM 9999-ABORT-PROGRAM
            END-IF.
+           OPEN OUTPUT CLEAN-CUSTOMER-FILE
+           IF WS-CLEAN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CLEAN-CUSTOMER-FILE: '
+                   WS-CLEAN-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               PERFORM 9999-ABORT-PROGRAM
+           END-IF.
+           OPEN OUTPUT PURGE-ARCHIVE-FILE
+           IF WS-PURG-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PURGE-ARCHIVE-FILE: '
+                   WS-PURG-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               PERFORM 9999-ABORT-PROGRAM
+           END-IF.
+      *
+       1150-LOAD-VALIDATION-RULES.
+           OPEN INPUT VALID-RULES-FILE
+           IF WS-RULE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING VALID-RULES-FILE: '
+                   WS-RULE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               PERFORM 9999-ABORT-PROGRAM
+           END-IF
+           MOVE 'N' TO WS-RULES-EOF-FLAG
+           PERFORM UNTIL WS-RULES-EOF
+               READ VALID-RULES-FILE
+                   AT END
+                       SET WS-RULES-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1160-APPLY-RULE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE VALID-RULES-FILE.
+      *
+       1160-APPLY-RULE-RECORD.
+           IF VR-IS-DATE-RULE
+               MOVE VR-MIN-DATE TO WS-MIN-DATE
+               MOVE VR-MAX-DATE TO WS-MAX-DATE
+           END-IF
+           IF VR-IS-CODE-RULE
+               ADD 1 TO WS-VALID-CODE-COUNT
+               MOVE VR-VALID-CODE TO WS-VALID-CODES(WS-VALID-CODE-COUNT)
+           END-IF.
       *
        1300-READ-FIRST-RECORD.
            PERFORM 2100-READ-RECORD.
@@ -215,59 +346,207 @@
            END-READ.
       *
        2200-PROCESS-RECORD.
-           PERFORM 3000-VALIDATE-FIELDS
-           IF NO-ERROR
-               PERFORM 3100-WRITE-VALID-RECORD
-           ELSE
-               PERFORM 3200-WRITE-ERROR-RECORD
+           SET RECORD-NOT-PURGED TO TRUE
+           IF CUSTOMER-STATUS = WS-CLOSED-STATUS-CODE
+               PERFORM 2250-CHECK-RETENTION-FOR-PURGE
+           END-IF
+           IF RECORD-NOT-PURGED
+               PERFORM 3000-VALIDATE-FIELDS
+               IF NO-ERROR
+                   PERFORM 3100-WRITE-VALID-RECORD
+               ELSE
+                   PERFORM 3200-WRITE-ERROR-RECORD
+               END-IF
            END-IF.
+      *
+      *===============================================================
+      * CLOSED-CUSTOMER RETENTION PURGE
+      * IDENTIFIES CUSTOMER-FILE RECORDS WHOSE STATUS IS CLOSED AND
+      * WHOSE CUSTOMER-DATE IS OLDER THAN THE RETENTION PERIOD, MOVES
+      * THEM TO THE PURGE ARCHIVE, AND REMOVES THEM FROM THE ACTIVE
+      * FILE.
+      *===============================================================
+       2250-CHECK-RETENTION-FOR-PURGE.
+           COMPUTE WS-CURRENT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESSING-DATE)
+           COMPUTE WS-CUST-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(CUSTOMER-DATE)
+           COMPUTE WS-CLOSED-AGE-DAYS =
+               WS-CURRENT-INT - WS-CUST-DATE-INT
+           IF WS-CLOSED-AGE-DAYS >= WS-RETENTION-DAYS
+               PERFORM 2260-ARCHIVE-AND-DELETE-CUSTOMER
+               SET RECORD-PURGED TO TRUE
+           END-IF.
+      *
+       2260-ARCHIVE-AND-DELETE-CUSTOMER.
+           MOVE CUSTOMER-KEY TO WS-PL-CUSTOMER-KEY
+           MOVE CUSTOMER-ACCOUNT-NO TO WS-PL-ACCOUNT-NO
+           MOVE WS-CLOSED-AGE-DAYS TO WS-PL-AGE-DAYS
+           WRITE PURGE-ARCHIVE-RECORD FROM WS-PURGE-LINE
+           DELETE CUSTOMER-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR DELETING CUSTOMER-FILE RECORD: '
+                       CUSTOMER-KEY
+                   SET ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-DELETED
+           END-DELETE.
       *
        3000-VALIDATE-FIELDS.
            SET NO-ERROR TO TRUE
+           MOVE CUSTOMER-DATE TO WS-DATE
+           MOVE CUSTOMER-STATUS TO WS-STATUS-CODE
            PERFORM 3010-VALIDATE-NUMERIC-FIELDS
            PERFORM 3020-VALIDATE-DATE-FIELDS
-           PERFORM 3030-VALIDATE-CODE-FIELDS.
+           PERFORM 3030-VALIDATE-CODE-FIELDS
+           PERFORM 3040-VALIDATE-REFERENTIAL-INTEGRITY.
       *
        3010-VALIDATE-NUMERIC-FIELDS.
-           IF WS-AMOUNT NOT NUMERIC
+           IF CUSTOMER-AMOUNT NOT NUMERIC
                SET ERROR-OCCURRED TO TRUE
                ADD 1 TO WS-ERROR-COUNT
            END-IF.
       *
        3020-VALIDATE-DATE-FIELDS.
-           IF WS-DATE < 19000101 OR WS-DATE > 99991231
+           IF WS-DATE < WS-MIN-DATE OR WS-DATE > WS-MAX-DATE
                SET ERROR-OCCURRED TO TRUE
                ADD 1 TO WS-ERROR-COUNT
            END-IF.
       *
        3030-VALIDATE-CODE-FIELDS.
-           EVALUATE WS-STATUS-CODE
-               WHEN 'A' CONTINUE
-               WHEN 'I' CONTINUE
-               WHEN 'C' CONTINUE
-               WHEN OTHER
+           MOVE 0 TO WS-CODE-FOUND-FLAG
+           PERFORM VARYING WS-CODE-IDX FROM 1 BY 1
+               UNTIL WS-CODE-IDX > WS-VALID-CODE-COUNT
+               IF WS-STATUS-CODE = WS-VALID-CODES(WS-CODE-IDX)
+                   SET WS-CODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-CODE-FOUND
+               SET ERROR-OCCURRED TO TRUE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+      *
+       3040-VALIDATE-REFERENTIAL-INTEGRITY.
+           MOVE CUSTOMER-KEY TO ACCOUNT-KEY
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   SET ERROR-OCCURRED TO TRUE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   IF ACCOUNT-ACCOUNT-NO NOT = CUSTOMER-ACCOUNT-NO
+                       SET ERROR-OCCURRED TO TRUE
+                       ADD 1 TO WS-ERROR-COUNT
+                   END-IF
+           END-READ
+           MOVE CUSTOMER-KEY TO BALANCE-KEY
+           READ BALANCE-FILE
+               INVALID KEY
                    SET ERROR-OCCURRED TO TRUE
                    ADD 1 TO WS-ERROR-COUNT
-           END-EVALUATE.
+               NOT INVALID KEY
+                   IF BALANCE-ACCOUNT-NO NOT = CUSTOMER-ACCOUNT-NO
+                       SET ERROR-OCCURRED TO TRUE
+                       ADD 1 TO WS-ERROR-COUNT
+                   END-IF
+           END-READ.
       *
        3100-WRITE-VALID-RECORD.
+           MOVE CUSTOMER-KEY TO CLEAN-CUSTOMER-KEY
+           MOVE CUSTOMER-ACCOUNT-NO TO CLEAN-CUSTOMER-ACCOUNT-NO
+           MOVE CUSTOMER-AMOUNT TO CLEAN-CUSTOMER-AMOUNT
+           MOVE CUSTOMER-DATE TO CLEAN-CUSTOMER-DATE
+           MOVE CUSTOMER-STATUS TO CLEAN-CUSTOMER-STATUS
+           WRITE CLEAN-CUSTOMER-RECORD
            ADD 1 TO WS-RECORDS-WRITTEN.
       *
        3200-WRITE-ERROR-RECORD.
            ADD 1 TO WS-ERROR-COUNT.
       *
       *===============================================================
+      * TRANSACT-VS-BALANCE RECONCILIATION
+      * SORTS TRANSACT-FILE BY KEY, SUMS TRANSACT-AMOUNT WITHIN EACH
+      * KEY, AND COMPARES THE RUNNING TOTAL AGAINST THE MATCHING
+      * BALANCE-FILE RECORD TO CATCH ACCOUNTS WHERE POSTED
+      * TRANSACTIONS DO NOT TIE OUT TO THE STORED BALANCE.
+      *===============================================================
+       4000-RECONCILE-TRANSACTIONS.
+           DISPLAY 'RECONCILING TRANSACTIONS AGAINST BALANCES...'
+           SORT SORT-TRAN-FILE
+               ON ASCENDING KEY ST-KEY
+               INPUT PROCEDURE IS 4100-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 4200-SUMMARIZE-AND-CHECK.
+      *
+       4100-LOAD-SORT-FILE.
+           MOVE 'N' TO WS-TRAN-EOF-FLAG
+           OPEN INPUT TRANSACT-FILE
+           PERFORM UNTIL WS-TRAN-EOF
+               READ TRANSACT-FILE
+                   AT END
+                       SET WS-TRAN-EOF TO TRUE
+                   NOT AT END
+                       MOVE TRANSACT-KEY TO ST-KEY
+                       MOVE TRANSACT-AMOUNT TO ST-AMOUNT
+                       RELEASE SORT-TRAN-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACT-FILE.
+      *
+       4200-SUMMARIZE-AND-CHECK.
+           MOVE 'N' TO WS-SORT-TRAN-EOF-FLAG
+           MOVE SPACES TO WS-RECON-KEY
+           MOVE 0 TO WS-RECON-TOTAL
+           PERFORM UNTIL WS-SORT-TRAN-EOF
+               RETURN SORT-TRAN-FILE
+                   AT END
+                       SET WS-SORT-TRAN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 4210-ACCUMULATE-SORT-RECORD
+               END-RETURN
+           END-PERFORM
+           IF WS-RECON-KEY NOT = SPACES
+               PERFORM 4220-CHECK-BALANCE-MATCH
+           END-IF.
+      *
+       4210-ACCUMULATE-SORT-RECORD.
+           IF ST-KEY NOT = WS-RECON-KEY
+               IF WS-RECON-KEY NOT = SPACES
+                   PERFORM 4220-CHECK-BALANCE-MATCH
+               END-IF
+               MOVE ST-KEY TO WS-RECON-KEY
+               MOVE 0 TO WS-RECON-TOTAL
+           END-IF
+           ADD ST-AMOUNT TO WS-RECON-TOTAL.
+      *
+       4220-CHECK-BALANCE-MATCH.
+           ADD 1 TO WS-RECON-CHECKED
+           MOVE WS-RECON-KEY TO BALANCE-KEY
+           READ BALANCE-FILE
+               INVALID KEY
+                   DISPLAY 'RECONCILIATION: NO BALANCE RECORD FOR KEY: '
+                       WS-RECON-KEY
+                   ADD 1 TO WS-RECON-MISMATCHES
+               NOT INVALID KEY
+                   IF WS-RECON-TOTAL NOT = BALANCE-AMOUNT
+                       DISPLAY 'RECONCILIATION MISMATCH FOR KEY: '
+                           WS-RECON-KEY
+                       ADD 1 TO WS-RECON-MISMATCHES
+                   END-IF
+           END-READ.
+      *
+      *===============================================================
       * TERMINATION
       *===============================================================
        9000-TERMINATION.
+           PERFORM 4000-RECONCILE-TRANSACTIONS
            PERFORM 9100-CLOSE-FILES
            PERFORM 9200-DISPLAY-STATISTICS.
       *
        9100-CLOSE-FILES.
            CLOSE CUSTOMER-FILE.
            CLOSE ACCOUNT-FILE.
-           CLOSE TRANSACT-FILE.
            CLOSE BALANCE-FILE.
+           CLOSE CLEAN-CUSTOMER-FILE.
+           CLOSE PURGE-ARCHIVE-FILE.
       *
        9200-DISPLAY-STATISTICS.
            DISPLAY '========================================='
@@ -276,7 +555,10 @@
            DISPLAY 'RECORDS READ:    ' WS-RECORDS-READ
            DISPLAY 'RECORDS WRITTEN: ' WS-RECORDS-WRITTEN
            DISPLAY 'RECORDS UPDATED: ' WS-RECORDS-UPDATED
+           DISPLAY 'RECORDS DELETED: ' WS-RECORDS-DELETED
            DISPLAY 'ERRORS:          ' WS-ERROR-COUNT
+           DISPLAY 'ACCTS RECONCILED:' WS-RECON-CHECKED
+           DISPLAY 'RECON MISMATCHES:' WS-RECON-MISMATCHES
            DISPLAY '========================================='.
       *
        9999-ABORT-PROGRAM.
